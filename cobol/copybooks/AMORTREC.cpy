@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    AMORTREC                                      *
+000400*    DESCRIPTION: AMORTIZATION SCHEDULE OUTPUT RECORD.  ONE      *
+000500*                 RECORD IS WRITTEN PER SCHEDULED PAYMENT BY     *
+000600*                 COBAMORT.  SEQUENTIAL, DISPLAY USAGE, SO THE   *
+000700*                 REPORT FILE CAN BE BROWSED OR PRINTED AS IS.   *
+000800*    RECORD LENGTH: 84                                           *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    -------    ----  ------------------------------------------ *
+001300*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001400*                                                                *
+001500******************************************************************
+001600 01  AMORTIZATION-SCHEDULE-REC.
+001700     05  AM-LOAN-NUMBER              PIC X(10).
+001800     05  AM-PAYMENT-NUMBER           PIC 9(05).
+001900     05  AM-DUE-DATE                 PIC X(08).
+002000     05  AM-SCHEDULED-PI-AMT         PIC S9(7)V99.
+002100     05  AM-PRINCIPAL-AMT            PIC S9(7)V99.
+002200     05  AM-INTEREST-AMT             PIC S9(7)V99.
+002300     05  AM-ENDING-UPB               PIC S9(9)V99.
+002400     05  AM-FILLER                   PIC X(23).
