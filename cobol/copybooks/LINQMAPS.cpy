@@ -0,0 +1,126 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    LINQMAPS                                      *
+000400*    DESCRIPTION: SYMBOLIC MAP FOR THE LINQMAP1 SCREEN, GENERATED*
+000500*                 FROM THE LINQMAP BMS MAPSET (SYSPARM=MAP,      *
+000600*                 LANG=COBOL).  COPIED INTO COBLINQ'S WORKING-   *
+000700*                 STORAGE SECTION.  DO NOT HAND-EDIT -- REGEN    *
+000800*                 FROM LINQMAP.BMS IF A FIELD MOVES OR A NEW ONE *
+000900*                 IS ADDED.                                      *
+001000*    RECORD LENGTH: 295 (LINQMAPI AND LINQMAPO)                  *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    -------    ----  ------------------------------------------ *
+001500*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001600*                                                                *
+001700******************************************************************
+001800 01  LINQMAP1I.
+001900     02  FILLER                      PIC X(12).
+002000     02  LOANNOL                     PIC S9(4) COMP.
+002100     02  LOANNOF                     PIC X.
+002200     02  FILLER REDEFINES LOANNOF.
+002300         03  LOANNOA                 PIC X.
+002400     02  LOANNOI                     PIC X(10).
+002500     02  SSNL                        PIC S9(4) COMP.
+002600     02  SSNF                        PIC X.
+002700     02  FILLER REDEFINES SSNF.
+002800         03  SSNA                    PIC X.
+002900     02  SSNI                        PIC X(09).
+003000     02  ACTIONL                     PIC S9(4) COMP.
+003100     02  ACTIONF                     PIC X.
+003200     02  FILLER REDEFINES ACTIONF.
+003300         03  ACTIONA                 PIC X.
+003400     02  ACTIONI                     PIC X(01).
+003500     02  BNAMEL                      PIC S9(4) COMP.
+003600     02  BNAMEF                      PIC X.
+003700     02  FILLER REDEFINES BNAMEF.
+003800         03  BNAMEA                  PIC X.
+003900     02  BNAMEI                      PIC X(30).
+004000     02  BADDRL                      PIC S9(4) COMP.
+004100     02  BADDRF                      PIC X.
+004200     02  FILLER REDEFINES BADDRF.
+004300         03  BADDRA                  PIC X.
+004400     02  BADDRI                      PIC X(40).
+004500     02  CURUPBL                     PIC S9(4) COMP.
+004600     02  CURUPBF                     PIC X.
+004700     02  FILLER REDEFINES CURUPBF.
+004800         03  CURUPBA                 PIC X.
+004900     02  CURUPBI                     PIC X(13).
+005000     02  ESCBALL                     PIC S9(4) COMP.
+005100     02  ESCBALF                     PIC X.
+005200     02  FILLER REDEFINES ESCBALF.
+005300         03  ESCBALA                 PIC X.
+005400     02  ESCBALI                     PIC X(11).
+005500     02  NEXTDUL                     PIC S9(4) COMP.
+005600     02  NEXTDUF                     PIC X.
+005700     02  FILLER REDEFINES NEXTDUF.
+005800         03  NEXTDUA                 PIC X.
+005900     02  NEXTDUI                     PIC X(08).
+006000     02  LASTPDL                     PIC S9(4) COMP.
+006100     02  LASTPDF                     PIC X.
+006200     02  FILLER REDEFINES LASTPDF.
+006300         03  LASTPDA                 PIC X.
+006400     02  LASTPDI                     PIC X(08).
+006500     02  DELQSTL                     PIC S9(4) COMP.
+006600     02  DELQSTF                     PIC X.
+006700     02  FILLER REDEFINES DELQSTF.
+006800         03  DELQSTA                 PIC X.
+006900     02  DELQSTI                     PIC X(02).
+007000     02  INVCDL                      PIC S9(4) COMP.
+007100     02  INVCDF                      PIC X.
+007200     02  FILLER REDEFINES INVCDF.
+007300         03  INVCDA                  PIC X.
+007400     02  INVCDI                      PIC X(04).
+007500     02  POOLNOL                     PIC S9(4) COMP.
+007600     02  POOLNOF                     PIC X.
+007700     02  FILLER REDEFINES POOLNOF.
+007800         03  POOLNOA                 PIC X.
+007900     02  POOLNOI                     PIC X(06).
+008000     02  NEWDUEL                     PIC S9(4) COMP.
+008100     02  NEWDUEF                     PIC X.
+008200     02  FILLER REDEFINES NEWDUEF.
+008300         03  NEWDUEA                 PIC X.
+008400     02  NEWDUEI                     PIC X(08).
+008500     02  ESCADJL                     PIC S9(4) COMP.
+008600     02  ESCADJF                     PIC X.
+008700     02  FILLER REDEFINES ESCADJF.
+008800         03  ESCADJA                 PIC X.
+008900     02  ESCADJI                     PIC S9(7)V99.
+009000     02  MSGL                        PIC S9(4) COMP.
+009100     02  MSGF                        PIC X.
+009200     02  FILLER REDEFINES MSGF.
+009300         03  MSGA                    PIC X.
+009400     02  MSGI                        PIC X(79).
+009500 01  LINQMAP1O REDEFINES LINQMAP1I.
+009600     02  FILLER                      PIC X(12).
+009700     02  FILLER                      PIC X(03).
+009800     02  LOANNOO                     PIC X(10).
+009900     02  FILLER                      PIC X(03).
+010000     02  SSNO                        PIC X(09).
+010100     02  FILLER                      PIC X(03).
+010200     02  ACTIONO                     PIC X(01).
+010300     02  FILLER                      PIC X(03).
+010400     02  BNAMEO                      PIC X(30).
+010500     02  FILLER                      PIC X(03).
+010600     02  BADDRO                      PIC X(40).
+010700     02  FILLER                      PIC X(03).
+010800     02  CURUPBO                     PIC X(13).
+010900     02  FILLER                      PIC X(03).
+011000     02  ESCBALO                     PIC X(11).
+011100     02  FILLER                      PIC X(03).
+011200     02  NEXTDUO                     PIC X(08).
+011300     02  FILLER                      PIC X(03).
+011400     02  LASTPDO                     PIC X(08).
+011500     02  FILLER                      PIC X(03).
+011600     02  DELQSTO                     PIC X(02).
+011700     02  FILLER                      PIC X(03).
+011800     02  INVCDO                      PIC X(04).
+011900     02  FILLER                      PIC X(03).
+012000     02  POOLNOO                     PIC X(06).
+012100     02  FILLER                      PIC X(03).
+012200     02  NEWDUEO                     PIC X(08).
+012300     02  FILLER                      PIC X(03).
+012400     02  ESCADJO                     PIC S9(7)V99.
+012500     02  FILLER                      PIC X(03).
+012600     02  MSGO                        PIC X(79).
