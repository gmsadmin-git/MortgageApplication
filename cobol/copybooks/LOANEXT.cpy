@@ -0,0 +1,36 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    LOANEXT                                       *
+000400*    DESCRIPTION: SEQUENTIAL LOAN-MASTER EXTRACT RECORD.         *
+000500*                 WRITTEN BY COBLMEXT, READ BY EVERY DOWNSTREAM  *
+000600*                 SERVICING/REPORTING PROGRAM THAT DOES NOT      *
+000700*                 TALK TO DB2 DIRECTLY.  FIXED LENGTH, DISPLAY   *
+000800*                 USAGE THROUGHOUT SO THE FILE CAN BE BROWSED.   *
+000900*    RECORD LENGTH: 164                                          *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    -------    ----  ------------------------------------------ *
+001400*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001500*                                                                *
+001600******************************************************************
+001700 01  LOAN-EXTRACT-REC.
+001800     05  LX-LOAN-NUMBER              PIC X(10).
+001900     05  LX-BORROWER-SSN             PIC X(09).
+002000     05  LX-BORROWER-NAME            PIC X(30).
+002100     05  LX-ORIGINAL-LOAN-AMT        PIC S9(9)V99.
+002200     05  LX-ORIGINATION-DATE         PIC X(08).
+002300     05  LX-MATURITY-DATE            PIC X(08).
+002400     05  LX-NOTE-RATE                PIC S9(3)V9(4).
+002500     05  LX-CURRENT-UPB              PIC S9(9)V99.
+002600     05  LX-NEXT-DUE-DATE            PIC X(08).
+002700     05  LX-LAST-PAID-DATE           PIC X(08).
+002800     05  LX-SCHEDULED-PI-AMT         PIC S9(7)V99.
+002900     05  LX-ESCROW-BALANCE           PIC S9(7)V99.
+003000     05  LX-ESCROW-MONTHLY-AMT       PIC S9(7)V99.
+003100     05  LX-DELINQUENCY-STATUS       PIC X(02).
+003200     05  LX-INVESTOR-CODE            PIC X(04).
+003300     05  LX-POOL-NUMBER              PIC X(06).
+003400     05  LX-REMIT-TYPE               PIC X(01).
+003500     05  LX-SERVICER-BRANCH          PIC X(04).
+003600     05  LX-FILLER                   PIC X(10).
