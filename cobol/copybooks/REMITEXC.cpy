@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    REMITEXC                                      *
+000400*    DESCRIPTION: ADVANCE-FUNDING EXCEPTION RECORD, WRITTEN BY   *
+000500*                 COBREMIT FOR EACH SCHEDULED/SCHEDULED LOAN     *
+000600*                 WHERE THE COLLECTED PRINCIPAL AND INTEREST     *
+000700*                 FELL SHORT OF WHAT IS OWED THE INVESTOR, SO    *
+000800*                 THE SERVICER KNOWS HOW MUCH IT MUST ADVANCE    *
+000900*                 OUT OF POCKET THIS CYCLE.                      *
+001000*    RECORD LENGTH: 52                                           *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    -------    ----  ------------------------------------------ *
+001500*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001600*                                                                *
+001700******************************************************************
+001800 01  REMITTANCE-EXCEPTION-REC.
+001900     05  RX-LOAN-NUMBER              PIC X(10).
+002000     05  RX-INVESTOR-CODE            PIC X(04).
+002100     05  RX-POOL-NUMBER              PIC X(06).
+002200     05  RX-SCHEDULED-PI-AMT         PIC S9(7)V99.
+002300     05  RX-ACTUAL-PI-AMT            PIC S9(7)V99.
+002400     05  RX-ADVANCE-AMT              PIC S9(7)V99.
+002500     05  RX-FILLER                   PIC X(05).
