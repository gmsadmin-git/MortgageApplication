@@ -0,0 +1,38 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    DELQRPT                                       *
+000400*    DESCRIPTION: MONTHLY DELINQUENCY AGING REPORT LINE,         *
+000500*                 WRITTEN BY COBDELQ.  DR-LINE-TYPE TELLS WHICH  *
+000600*                 OF THE TWO REDEFINED LAYOUTS IS PRESENT: A     *
+000700*                 PER-LOAN DETAIL LINE OR A SUBTOTAL/GRAND TOTAL *
+000800*                 LINE.                                          *
+000900*    RECORD LENGTH: 132                                          *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    -------    ----  ------------------------------------------ *
+001400*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001500*                                                                *
+001600******************************************************************
+001700 01  DELINQUENCY-REPORT-REC.
+001800     05  DR-LINE-TYPE                PIC X(01).
+001900         88  DR-TYPE-DETAIL                  VALUE 'D'.
+002000         88  DR-TYPE-INVESTOR-SUB            VALUE 'I'.
+002100         88  DR-TYPE-BRANCH-SUB              VALUE 'B'.
+002200         88  DR-TYPE-GRAND-TOTAL             VALUE 'G'.
+002300     05  DR-DETAIL-AREA.
+002400         10  DR-LOAN-NUMBER          PIC X(10).
+002500         10  DR-BORROWER-NAME        PIC X(30).
+002600         10  DR-SERVICER-BRANCH      PIC X(04).
+002700         10  DR-INVESTOR-CODE        PIC X(04).
+002800         10  DR-BUCKET               PIC X(11).
+002900         10  DR-DETAIL-FILLER        PIC X(72).
+003000     05  DR-SUBTOTAL-AREA REDEFINES DR-DETAIL-AREA.
+003100         10  DR-SUB-LABEL            PIC X(20).
+003200         10  DR-SUB-KEY              PIC X(04).
+003300         10  DR-SUB-CURRENT-CNT      PIC ZZZ,ZZ9.
+003400         10  DR-SUB-30-CNT           PIC ZZZ,ZZ9.
+003500         10  DR-SUB-60-CNT           PIC ZZZ,ZZ9.
+003600         10  DR-SUB-90-CNT           PIC ZZZ,ZZ9.
+003700         10  DR-SUB-FC-CNT           PIC ZZZ,ZZ9.
+003800         10  DR-SUB-FILLER           PIC X(72).
