@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    ESCRDISB                                      *
+000400*    DESCRIPTION: ESCROW DISBURSEMENT FILE RECORD, WRITTEN BY    *
+000500*                 COBESCRW FOR EACH SCHEDULED TAX OR INSURANCE   *
+000600*                 PAYMENT SO ACCOUNTS PAYABLE CAN ACTUALLY PAY   *
+000700*                 THE TAXING AUTHORITY OR INSURANCE CARRIER.    *
+000800*    RECORD LENGTH: 43                                          *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    -------    ----  ------------------------------------------ *
+001300*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001400*                                                                *
+001500******************************************************************
+001600 01  ESCROW-DISBURSEMENT-REC.
+001700     05  ED-LOAN-NUMBER              PIC X(10).
+001800     05  ED-DISBURSEMENT-TYPE        PIC X(01).
+001900         88  ED-TYPE-TAX                     VALUE 'T'.
+002000         88  ED-TYPE-INSURANCE               VALUE 'I'.
+002100     05  ED-DUE-DATE                 PIC X(08).
+002200     05  ED-DISBURSEMENT-AMT         PIC S9(7)V99.
+002300     05  ED-FILLER                   PIC X(15).
