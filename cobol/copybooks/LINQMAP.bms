@@ -0,0 +1,156 @@
+000100******************************************************************
+000200*                                                                *
+000300*    MAPSET:      LINQMAP                                       *
+000400*    DESCRIPTION: BMS MAPSET FOR THE COBLINQ ONLINE LOAN         *
+000500*                 INQUIRY/MAINTENANCE TRANSACTION.  ONE MAP,     *
+000600*                 LINQMAP1, USED CONVERSATIONALLY FOR BOTH THE   *
+000700*                 SEARCH AND THE CORRECTION SCREEN.  ASSEMBLE    *
+000800*                 WITH SYSPARM=MAP,LANG=COBOL TO REGENERATE THE  *
+000900*                 SYMBOLIC MAP COPYBOOK, LINQMAPS.               *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    -------    ----  ------------------------------------------ *
+001400*    2026-08-09 GMS   ORIGINAL MAPSET                            *
+001500*                                                                *
+001600******************************************************************
+001700LINQMAP  DFHMSD TYPE=&SYSPARM,                                   X
+001800               MODE=INOUT,                                      X
+001900               LANG=COBOL,                                      X
+002000               CTRL=(FREEKB,FRSET),                              X
+002100               STORAGE=AUTO,                                     X
+002200               TIOAPFX=YES
+002300*
+002400LINQMAP1 DFHMDI SIZE=(24,80),                                    X
+002500               LINE=1,                                           X
+002600               COLUMN=1
+002700*
+002800         DFHMDF POS=(1,1),                                       X
+002900               LENGTH=40,                                        X
+003000               ATTRB=(PROT,NORM),                                X
+003100               INITIAL='COBLINQ - LOAN INQUIRY/MAINTENANCE'
+003200*
+003300         DFHMDF POS=(3,1),                                       X
+003400               LENGTH=14,                                        X
+003500               ATTRB=(PROT,NORM),                                X
+003600               INITIAL='LOAN NUMBER . .'
+003700LOANNO   DFHMDF POS=(3,17),                                      X
+003800               LENGTH=10,                                        X
+003900               ATTRB=(UNPROT,IC)
+004000*
+004100         DFHMDF POS=(3,30),                                      X
+004200               LENGTH=6,                                         X
+004300               ATTRB=(PROT,NORM),                                X
+004400               INITIAL='SSN . .'
+004500SSN      DFHMDF POS=(3,39),                                      X
+004600               LENGTH=9,                                         X
+004700               ATTRB=(UNPROT,NORM)
+004800*
+004900         DFHMDF POS=(5,1),                                       X
+005000               LENGTH=32,                                        X
+005100               ATTRB=(PROT,NORM),                                X
+005200               INITIAL='ACTION (I=INQUIRE, U=UPDATE) . .'
+005300ACTION   DFHMDF POS=(5,34),                                      X
+005400               LENGTH=1,                                         X
+005500               ATTRB=(UNPROT,NORM)
+005600*
+005700         DFHMDF POS=(7,1),                                       X
+005800               LENGTH=14,                                        X
+005900               ATTRB=(PROT,NORM),                                X
+006000               INITIAL='BORROWER NAME .'
+006100BNAME    DFHMDF POS=(7,17),                                      X
+006200               LENGTH=30,                                        X
+006300               ATTRB=(PROT,NORM)
+006400*
+006500         DFHMDF POS=(8,1),                                       X
+006600               LENGTH=14,                                        X
+006700               ATTRB=(PROT,NORM),                                X
+006800               INITIAL='PROPERTY ADDR .'
+006900BADDR    DFHMDF POS=(8,17),                                      X
+007000               LENGTH=40,                                        X
+007100               ATTRB=(PROT,NORM)
+007200*
+007300         DFHMDF POS=(9,1),                                       X
+007400               LENGTH=14,                                        X
+007500               ATTRB=(PROT,NORM),                                X
+007600               INITIAL='CURRENT UPB . .'
+007700CURUPB   DFHMDF POS=(9,17),                                      X
+007800               LENGTH=13,                                        X
+007900               ATTRB=(PROT,NORM)
+008000*
+008100         DFHMDF POS=(10,1),                                      X
+008200               LENGTH=14,                                        X
+008300               ATTRB=(PROT,NORM),                                X
+008400               INITIAL='ESCROW BAL . .'
+008500ESCBAL   DFHMDF POS=(10,17),                                     X
+008600               LENGTH=11,                                        X
+008700               ATTRB=(PROT,NORM)
+008800*
+008900         DFHMDF POS=(11,1),                                      X
+009000               LENGTH=14,                                        X
+009100               ATTRB=(PROT,NORM),                                X
+009200               INITIAL='NEXT DUE DATE .'
+009300NEXTDUE  DFHMDF POS=(11,17),                                     X
+009400               LENGTH=8,                                         X
+009500               ATTRB=(PROT,NORM)
+009600*
+009700         DFHMDF POS=(12,1),                                      X
+009800               LENGTH=14,                                        X
+009900               ATTRB=(PROT,NORM),                                X
+010000               INITIAL='LAST PAID DATE'
+010100LASTPD   DFHMDF POS=(12,17),                                     X
+010200               LENGTH=8,                                         X
+010300               ATTRB=(PROT,NORM)
+010400*
+010500         DFHMDF POS=(13,1),                                      X
+010600               LENGTH=14,                                        X
+010700               ATTRB=(PROT,NORM),                                X
+010800               INITIAL='DELINQ STATUS .'
+010900DELQST   DFHMDF POS=(13,17),                                     X
+011000               LENGTH=2,                                         X
+011100               ATTRB=(PROT,NORM)
+011200*
+011300         DFHMDF POS=(14,1),                                      X
+011400               LENGTH=14,                                        X
+011500               ATTRB=(PROT,NORM),                                X
+011600               INITIAL='INVESTOR CODE .'
+011700INVCD    DFHMDF POS=(14,17),                                     X
+011800               LENGTH=4,                                         X
+011900               ATTRB=(PROT,NORM)
+012000*
+012100         DFHMDF POS=(15,1),                                      X
+012200               LENGTH=14,                                        X
+012300               ATTRB=(PROT,NORM),                                X
+012400               INITIAL='POOL NUMBER . .'
+012500POOLNO   DFHMDF POS=(15,17),                                     X
+012600               LENGTH=6,                                         X
+012700               ATTRB=(PROT,NORM)
+012800*
+012900         DFHMDF POS=(17,1),                                      X
+013000               LENGTH=22,                                        X
+013100               ATTRB=(PROT,NORM),                                X
+013200               INITIAL='NEW NEXT DUE DATE . .'
+013300NEWDUE   DFHMDF POS=(17,24),                                     X
+013400               LENGTH=8,                                         X
+013500               ATTRB=(UNPROT,NORM),                              X
+013600               PICIN='X(8)'
+013700*
+013800         DFHMDF POS=(18,1),                                      X
+013900               LENGTH=22,                                        X
+014000               ATTRB=(PROT,NORM),                                X
+014100               INITIAL='ESCROW ADJUSTMENT . .'
+014200ESCADJ   DFHMDF POS=(18,24),                                     X
+014300               LENGTH=9,                                         X
+014400               ATTRB=(UNPROT,NORM),                              X
+014500               PICIN='S9(7)V99',                                 X
+014600               PICOUT='S9(7)V99'
+014700*
+014800         DFHMDF POS=(22,1),                                      X
+014900               LENGTH=7,                                         X
+015000               ATTRB=(PROT,NORM),                                X
+015100               INITIAL='PF3=END'
+015200MSG      DFHMDF POS=(23,1),                                      X
+015300               LENGTH=79,                                        X
+015400               ATTRB=(PROT,BRT)
+015500*
+015600         DFHMSD TYPE=FINAL
