@@ -0,0 +1,55 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    LOANAPPR                                      *
+000400*    DESCRIPTION: DB2 HOST VARIABLE RECORD FOR THE               *
+000500*                 LOAN-APPLICATION TABLE.  USED BY COBLAPPL ON   *
+000600*                 INSERT AND BY COBHMDA WHEN IT WALKS THE        *
+000700*                 APPLICATION/DISPOSITION HISTORY FOR THE LAR.   *
+000800*    NOTE:        NUMERIC FIELDS ARE DEFINED COMP-3 TO MATCH     *
+000900*                 THE DB2 DECIMAL COLUMNS THEY MAP TO.           *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    -------    ----  ------------------------------------------ *
+001400*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001500*                                                                *
+001600******************************************************************
+001700 01  LOAN-APPLICATION-REC.
+001800     05  LA-APPLICATION-NUMBER       PIC X(10).
+001900     05  LA-LOAN-NUMBER              PIC X(10).
+002000     05  LA-BORROWER-SSN             PIC X(09).
+002100     05  LA-BORROWER-NAME            PIC X(30).
+002200     05  LA-CO-BORROWER-SSN          PIC X(09).
+002300     05  LA-CO-BORROWER-NAME         PIC X(30).
+002400     05  LA-PROPERTY-ADDRESS         PIC X(40).
+002500     05  LA-PROPERTY-VALUE           PIC S9(9)V99    COMP-3.
+002600     05  LA-REQUESTED-LOAN-AMT       PIC S9(9)V99    COMP-3.
+002700     05  LA-LOAN-TO-VALUE-PCT        PIC S9(3)V99    COMP-3.
+002800     05  LA-LOAN-PURPOSE             PIC X(01).
+002900         88  LA-PURPOSE-PURCHASE             VALUE '1'.
+003000         88  LA-PURPOSE-REFINANCE             VALUE '2'.
+003100         88  LA-PURPOSE-HOME-IMPROVEMENT      VALUE '3'.
+003200     05  LA-LOAN-TYPE                PIC X(01).
+003300         88  LA-TYPE-CONVENTIONAL             VALUE '1'.
+003400         88  LA-TYPE-FHA                      VALUE '2'.
+003500         88  LA-TYPE-VA                       VALUE '3'.
+003600         88  LA-TYPE-RHS                       VALUE '4'.
+003700     05  LA-REQUESTED-RATE           PIC S9(3)V9(4)  COMP-3.
+003800     05  LA-ANNUAL-INCOME            PIC S9(7)V99    COMP-3.
+003900     05  LA-APPLICATION-DATE         PIC X(08).
+004000     05  LA-ACTION-TAKEN             PIC X(01).
+004100         88  LA-ACTION-ORIGINATED             VALUE '1'.
+004200         88  LA-ACTION-APPROVED-NOT-ACCEPTED  VALUE '2'.
+004300         88  LA-ACTION-DENIED                 VALUE '3'.
+004400         88  LA-ACTION-WITHDRAWN              VALUE '4'.
+004500         88  LA-ACTION-INCOMPLETE             VALUE '5'.
+004600     05  LA-ACTION-DATE              PIC X(08).
+004700     05  LA-APPLICATION-STATUS       PIC X(10).
+004800     05  LA-RATE-SPREAD              PIC S9(2)V999   COMP-3.
+004900     05  LA-APPL-ETHNICITY           PIC X(01).
+005000     05  LA-APPL-RACE                PIC X(02).
+005100     05  LA-APPL-SEX                 PIC X(01).
+005200     05  LA-CO-APPL-ETHNICITY        PIC X(01).
+005300     05  LA-CO-APPL-RACE             PIC X(02).
+005400     05  LA-CO-APPL-SEX              PIC X(01).
+005500     05  FILLER                      PIC X(10).
