@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    ACTCOLL                                       *
+000400*    DESCRIPTION: ACTUAL PRINCIPAL/INTEREST COLLECTION EXTRACT,  *
+000500*                 ONE RECORD PER LOAN PER REMITTANCE CYCLE, IN   *
+000600*                 LOAN NUMBER SEQUENCE, MATCHING THE LOAN-MASTER *
+000700*                 EXTRACT.  READ BY COBREMIT AGAINST THE         *
+000800*                 SCHEDULED FIGURES ON THE LOAN-MASTER EXTRACT   *
+000900*                 TO BUILD THE INVESTOR REMITTANCE REPORT.       *
+001000*    RECORD LENGTH: 43                                           *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    -------    ----  ------------------------------------------ *
+001500*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001600*                                                                *
+001700******************************************************************
+001800 01  ACTUAL-COLLECTION-REC.
+001900     05  AC-LOAN-NUMBER              PIC X(10).
+002000     05  AC-COLLECTION-DATE          PIC X(08).
+002100     05  AC-ACTUAL-PRINCIPAL-AMT     PIC S9(7)V99.
+002200     05  AC-ACTUAL-INTEREST-AMT      PIC S9(7)V99.
+002300     05  AC-FILLER                   PIC X(07).
