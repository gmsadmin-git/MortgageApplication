@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    ESCRSCH                                       *
+000400*    DESCRIPTION: SCHEDULED ANNUAL TAX AND INSURANCE             *
+000500*                 DISBURSEMENTS FOR ONE LOAN.  ONE RECORD PER    *
+000600*                 LOAN, IN LOAN NUMBER SEQUENCE, MATCHING THE    *
+000700*                 LOAN-MASTER EXTRACT.  READ BY COBESCRW.        *
+000800*    RECORD LENGTH: 42                                          *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    -------    ----  ------------------------------------------ *
+001300*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001400*                                                                *
+001500******************************************************************
+001600 01  ESCROW-SCHEDULE-REC.
+001700     05  ES-LOAN-NUMBER              PIC X(10).
+001800     05  ES-TAX-DUE-MONTH            PIC 9(02).
+001900     05  ES-TAX-ANNUAL-AMT           PIC 9(07)V99.
+002000     05  ES-INS-DUE-MONTH            PIC 9(02).
+002100     05  ES-INS-ANNUAL-AMT           PIC 9(07)V99.
+002200     05  ES-FILLER                   PIC X(10).
