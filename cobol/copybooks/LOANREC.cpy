@@ -0,0 +1,43 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    LOANREC                                       *
+000400*    DESCRIPTION: DB2 HOST VARIABLE RECORD FOR THE LOAN-MASTER   *
+000500*                 TABLE.  USED BY ANY PROGRAM THAT SELECTS,      *
+000600*                 INSERTS OR UPDATES SYSMTG.LOAN-MASTER.         *
+000700*    NOTE:        NUMERIC FIELDS ARE DEFINED COMP-3 TO MATCH     *
+000800*                 THE DB2 DECIMAL COLUMNS THEY MAP TO.           *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    -------    ----  ------------------------------------------ *
+001300*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001400*                                                                *
+001500******************************************************************
+001600 01  LOAN-MASTER-REC.
+001700     05  LM-LOAN-NUMBER              PIC X(10).
+001800     05  LM-BORROWER-SSN             PIC X(09).
+001900     05  LM-BORROWER-NAME            PIC X(30).
+002000     05  LM-PROPERTY-ADDRESS         PIC X(40).
+002100     05  LM-ORIGINAL-LOAN-AMT        PIC S9(9)V99    COMP-3.
+002200     05  LM-ORIGINATION-DATE         PIC X(08).
+002300     05  LM-MATURITY-DATE            PIC X(08).
+002400     05  LM-NOTE-RATE                PIC S9(3)V9(4)  COMP-3.
+002500     05  LM-CURRENT-UPB              PIC S9(9)V99    COMP-3.
+002600     05  LM-NEXT-DUE-DATE            PIC X(08).
+002700     05  LM-LAST-PAID-DATE           PIC X(08).
+002800     05  LM-SCHEDULED-PI-AMT         PIC S9(7)V99    COMP-3.
+002900     05  LM-ESCROW-BALANCE           PIC S9(7)V99    COMP-3.
+003000     05  LM-ESCROW-MONTHLY-AMT       PIC S9(7)V99    COMP-3.
+003100     05  LM-DELINQUENCY-STATUS       PIC X(02).
+003200         88  LM-STAT-CURRENT                 VALUE '00'.
+003300         88  LM-STAT-30-DAYS                 VALUE '30'.
+003400         88  LM-STAT-60-DAYS                 VALUE '60'.
+003500         88  LM-STAT-90-DAYS                 VALUE '90'.
+003600         88  LM-STAT-FORECLOSURE             VALUE 'FC'.
+003700     05  LM-INVESTOR-CODE            PIC X(04).
+003800     05  LM-POOL-NUMBER              PIC X(06).
+003900     05  LM-REMIT-TYPE               PIC X(01).
+004000         88  LM-REMIT-SCHED-SCHED             VALUE 'S'.
+004100         88  LM-REMIT-ACTUAL-ACTUAL            VALUE 'A'.
+004200     05  LM-SERVICER-BRANCH          PIC X(04).
+004300     05  FILLER                      PIC X(10).
