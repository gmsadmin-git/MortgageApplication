@@ -0,0 +1,36 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    HMDAREC                                       *
+000400*    DESCRIPTION: ANNUAL HMDA LOAN/APPLICATION REGISTER (LAR)    *
+000500*                 EXTRACT RECORD, IN THE CFPB FLAT FILE FORMAT,  *
+000600*                 WRITTEN BY COBHMDA FROM THE LOAN-APPLICATION   *
+000700*                 TABLE.  ONE RECORD PER APPLICATION.            *
+000800*    RECORD LENGTH: 80                                          *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    -------    ----  ------------------------------------------ *
+001300*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001350*    2026-08-09 GMS   SIGNED HM-RATE-SPREAD TO MATCH ITS SIGNED  *
+001360*                     SOURCE FIELD; CORRECTED THE RECORD LENGTH  *
+001370*                     COMMENT TO THE ACTUAL 80-BYTE LAYOUT.      *
+001400*                                                                *
+001500******************************************************************
+001600 01  HMDA-LAR-REC.
+001700     05  HM-APPLICATION-NUMBER       PIC X(10).
+001800     05  HM-LOAN-NUMBER              PIC X(10).
+001900     05  HM-APPLICATION-DATE         PIC X(08).
+002000     05  HM-ACTION-TAKEN             PIC X(01).
+002100     05  HM-ACTION-DATE              PIC X(08).
+002200     05  HM-LOAN-PURPOSE             PIC X(01).
+002300     05  HM-LOAN-TYPE                PIC X(01).
+002400     05  HM-LOAN-AMOUNT              PIC 9(09).
+002500     05  HM-PROPERTY-VALUE           PIC 9(09).
+002600     05  HM-RATE-SPREAD              PIC S9(02)V999.
+002700     05  HM-APPL-ETHNICITY           PIC X(01).
+002800     05  HM-APPL-RACE                PIC X(02).
+002900     05  HM-APPL-SEX                 PIC X(01).
+003000     05  HM-CO-APPL-ETHNICITY        PIC X(01).
+003100     05  HM-CO-APPL-RACE             PIC X(02).
+003200     05  HM-CO-APPL-SEX              PIC X(01).
+003300     05  HM-FILLER                   PIC X(10).
