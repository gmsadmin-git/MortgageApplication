@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    AUDITREC                                      *
+000400*    DESCRIPTION: MAINTENANCE AUDIT TRAIL RECORD, WRITTEN BY     *
+000500*                 COBLINQ WHENEVER A SERVICING REP CORRECTS THE  *
+000600*                 NEXT DUE DATE OR ADJUSTS THE ESCROW BALANCE ON *
+000700*                 A LOAN THROUGH THE ONLINE INQUIRY/MAINTENANCE  *
+000800*                 TRANSACTION.  ONE RECORD PER FIELD CHANGED SO  *
+000900*                 THE BEFORE AND AFTER VALUE OF EACH CORRECTION  *
+001000*                 IS INDEPENDENTLY TRACEABLE BACK TO THE OPERATOR*
+001100*                 AND TERMINAL THAT MADE IT.                     *
+001200*    RECORD LENGTH: 98                                           *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    -------    ----  ------------------------------------------ *
+001700*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001800*                                                                *
+001900******************************************************************
+002000 01  LOAN-AUDIT-REC.
+002100     05  AU-LOAN-NUMBER              PIC X(10).
+002200     05  AU-CHANGE-DATE              PIC X(08).
+002300     05  AU-CHANGE-TIME              PIC X(08).
+002400     05  AU-USER-ID                  PIC X(08).
+002500     05  AU-TERMINAL-ID              PIC X(04).
+002600     05  AU-FIELD-CHANGED            PIC X(20).
+002700     05  AU-OLD-VALUE                PIC X(15).
+002800     05  AU-NEW-VALUE                PIC X(15).
+002900     05  AU-FILLER                   PIC X(10).
