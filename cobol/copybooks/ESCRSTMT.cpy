@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    ESCRSTMT                                      *
+000400*    DESCRIPTION: BORROWER-FACING ANNUAL ESCROW ANALYSIS         *
+000500*                 STATEMENT RECORD, WRITTEN BY COBESCRW.  SHOWS  *
+000600*                 THE REG X 12-MONTH PROJECTION RESULT, ANY      *
+000700*                 SHORTAGE OR SURPLUS, AND THE RESULTING NEW     *
+000800*                 MONTHLY ESCROW PAYMENT.                       *
+000900*    RECORD LENGTH: 118                                         *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    -------    ----  ------------------------------------------ *
+001400*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001500*                                                                *
+001600******************************************************************
+001700 01  ESCROW-STATEMENT-REC.
+001800     05  EA-LOAN-NUMBER              PIC X(10).
+001900     05  EA-BORROWER-NAME            PIC X(30).
+002000     05  EA-CURRENT-ESCROW-BAL       PIC S9(7)V99.
+002100     05  EA-PROJECTED-LOW-POINT      PIC S9(7)V99.
+002200     05  EA-TARGET-CUSHION           PIC S9(7)V99.
+002300     05  EA-SHORTAGE-AMT             PIC S9(7)V99.
+002400     05  EA-SURPLUS-AMT              PIC S9(7)V99.
+002500     05  EA-CURRENT-MONTHLY-AMT      PIC S9(7)V99.
+002600     05  EA-NEW-MONTHLY-AMT          PIC S9(7)V99.
+002700     05  EA-FILLER                   PIC X(15).
