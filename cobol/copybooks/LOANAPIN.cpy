@@ -0,0 +1,36 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    LOANAPIN                                      *
+000400*    DESCRIPTION: INTAKE INPUT RECORD READ BY COBLAPPL.  ONE     *
+000500*                 RECORD PER NEW MORTGAGE APPLICATION, SUPPLIED  *
+000600*                 BY WHATEVER FRONT-END COLLECTS BORROWER,       *
+000700*                 PROPERTY AND REQUESTED-LOAN DATA.              *
+000800*    RECORD LENGTH: 200                                          *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    -------    ----  ------------------------------------------ *
+001300*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001400*                                                                *
+001500******************************************************************
+001600 01  LOAN-APPLICATION-INPUT-REC.
+001700     05  AI-APPLICATION-NUMBER       PIC X(10).
+001800     05  AI-BORROWER-SSN             PIC X(09).
+001900     05  AI-BORROWER-NAME            PIC X(30).
+002000     05  AI-CO-BORROWER-SSN          PIC X(09).
+002100     05  AI-CO-BORROWER-NAME         PIC X(30).
+002200     05  AI-PROPERTY-ADDRESS         PIC X(40).
+002300     05  AI-PROPERTY-VALUE           PIC 9(9)V99.
+002400     05  AI-REQUESTED-LOAN-AMT       PIC 9(9)V99.
+002500     05  AI-LOAN-PURPOSE             PIC X(01).
+002600     05  AI-LOAN-TYPE                PIC X(01).
+002700     05  AI-REQUESTED-RATE           PIC 9(3)V9(4).
+002800     05  AI-ANNUAL-INCOME            PIC 9(7)V99.
+002900     05  AI-APPLICATION-DATE         PIC X(08).
+003000     05  AI-APPL-ETHNICITY           PIC X(01).
+003100     05  AI-APPL-RACE                PIC X(02).
+003200     05  AI-APPL-SEX                 PIC X(01).
+003300     05  AI-CO-APPL-ETHNICITY        PIC X(01).
+003400     05  AI-CO-APPL-RACE             PIC X(02).
+003500     05  AI-CO-APPL-SEX              PIC X(01).
+003600     05  FILLER                      PIC X(16).
