@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    CHKPTREC                                      *
+000400*    DESCRIPTION: CHECKPOINT/RESTART LOG RECORD FOR THE NIGHTLY  *
+000500*                 LOAN-CYCLE BATCH DRIVER (COBDDB2).  ONE RECORD *
+000600*                 IS WRITTEN PER JOB STEP/COMMIT INTERVAL SO A   *
+000700*                 RESTART CAN RESUME AFTER THE LAST LOAN NUMBER  *
+000800*                 SUCCESSFULLY PROCESSED BY THAT STEP.           *
+000900*    RECORD LENGTH: 60                                           *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    -------    ----  ------------------------------------------ *
+001400*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001500*                                                                *
+001600******************************************************************
+001700 01  CHECKPOINT-REC.
+001800     05  CK-JOB-STEP-NAME            PIC X(08).
+001900     05  CK-LAST-LOAN-NUMBER         PIC X(10).
+002000     05  CK-CHECKPOINT-DATE          PIC X(08).
+002100     05  CK-CHECKPOINT-TIME          PIC X(08).
+002200     05  CK-STEP-STATUS              PIC X(01).
+002300         88  CK-STEP-IN-PROGRESS             VALUE 'I'.
+002400         88  CK-STEP-COMPLETE                VALUE 'C'.
+002500     05  CK-FILLER                   PIC X(25).
