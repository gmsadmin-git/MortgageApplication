@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    REMITREC                                      *
+000400*    DESCRIPTION: INVESTOR REMITTANCE REPORT LINE, WRITTEN BY    *
+000500*                 COBREMIT.  SHOWS THE SCHEDULED AND ACTUALLY    *
+000600*                 COLLECTED PRINCIPAL AND INTEREST FOR THE LOAN  *
+000700*                 ALONGSIDE THE AMOUNT ACTUALLY REMITTED TO THE  *
+000800*                 INVESTOR THIS CYCLE, WHICH DEPENDS ON WHETHER  *
+000900*                 THE POOL IS SCHEDULED/SCHEDULED OR ACTUAL/     *
+001000*                 ACTUAL REMITTANCE.                             *
+001100*    RECORD LENGTH: 85                                           *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                       *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    -------    ----  ------------------------------------------ *
+001600*    2026-08-09 GMS   ORIGINAL COPYBOOK                          *
+001700*                                                                *
+001800******************************************************************
+001900 01  REMITTANCE-REPORT-REC.
+002000     05  RM-LOAN-NUMBER              PIC X(10).
+002100     05  RM-INVESTOR-CODE            PIC X(04).
+002200     05  RM-POOL-NUMBER              PIC X(06).
+002300     05  RM-REMIT-TYPE               PIC X(01).
+002400     05  RM-SCHEDULED-PRINCIPAL      PIC S9(7)V99.
+002500     05  RM-SCHEDULED-INTEREST       PIC S9(7)V99.
+002600     05  RM-ACTUAL-PRINCIPAL         PIC S9(7)V99.
+002700     05  RM-ACTUAL-INTEREST          PIC S9(7)V99.
+002800     05  RM-REMIT-PRINCIPAL          PIC S9(7)V99.
+002900     05  RM-REMIT-INTEREST           PIC S9(7)V99.
+003000     05  RM-FILLER                   PIC X(10).
