@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBAMORT.
+000300 AUTHOR.        G SADLER.
+000400 INSTALLATION.  MORTGAGE SERVICING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     COBAMORT                                      *
+001000*    DESCRIPTION: AMORTIZATION SCHEDULE GENERATOR.  READS THE    *
+001100*                 LOAN-MASTER SEQUENTIAL EXTRACT PRODUCED BY     *
+001200*                 COBLMEXT AND, FOR EACH LOAN, PROJECTS THE FULL *
+001300*                 REMAINING PAYMENT SCHEDULE FROM THE NEXT DUE   *
+001400*                 DATE THROUGH MATURITY, SPLITTING EACH SCHEDULED*
+001500*                 P&I PAYMENT INTO PRINCIPAL AND INTEREST AND    *
+001600*                 CARRYING A RUNNING UNPAID PRINCIPAL BALANCE.   *
+001700*                 OUTPUT IS ONE RECORD PER PAYMENT SO SERVICING  *
+001800*                 AND INVESTOR REPORTING CAN ANSWER PAYOFF AND   *
+001900*                 INTEREST-ACCRUAL QUESTIONS WITHOUT RECALCULATIN*
+002000*                 THEM BY HAND.                                  *
+002100*                                                                *
+002200*    MODIFICATION HISTORY                                       *
+002300*    DATE       INIT  DESCRIPTION                                *
+002400*    -------    ----  ------------------------------------------ *
+002500*    2026-08-09 GMS   ORIGINAL PROGRAM                           *
+002600*    2026-08-09 GMS   GOBACK INSTEAD OF STOP RUN SO COBDDB2 CAN  *
+002700*                     CALL THIS AS A NIGHTLY-CYCLE BATCH STEP    *
+002800*                     AND REGAIN CONTROL TO CHECKPOINT.          *
+002900*    2026-08-09 GMS   ADDED FILE STATUS CLAUSES AND CHECKS AROUND*
+003000*                     BOTH FILES' OPENS AND THE SCHEDULE FILE'S  *
+003100*                     WRITE, SAME CONVENTION AS COBDDB2'S        *
+003200*                     CHECKPOINT FILE, SO AN ALLOCATION OR       *
+003300*                     DISK-FULL FAILURE ABENDS INSTEAD OF        *
+003400*                     SILENTLY TRUNCATING THE SCHEDULE.          *
+003500*                                                                *
+003600******************************************************************
+003700 ENVIRONMENT DIVISION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT LOAN-EXTRACT-FILE ASSIGN TO LOANEXT
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS WS-LOANEXT-FILE-STATUS.
+004300     SELECT AMORTIZATION-SCHEDULE-FILE ASSIGN TO AMORTSC
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-AMORTSC-FILE-STATUS.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  LOAN-EXTRACT-FILE
+004900     RECORDING MODE IS F
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY LOANEXT.
+005200 FD  AMORTIZATION-SCHEDULE-FILE
+005300     RECORDING MODE IS F
+005400     LABEL RECORDS ARE STANDARD.
+005500     COPY AMORTREC.
+005600 WORKING-STORAGE SECTION.
+005700******************************************************************
+005800*    FILE CONTROL AND COUNTERS                                   *
+005900******************************************************************
+006000 01  WS-EOF-SWITCH                   PIC X(01)       VALUE 'N'.
+006100     88  WS-END-OF-FILE                              VALUE 'Y'.
+006200 01  WS-LOAN-COUNT                PIC S9(07) COMP-3 VALUE 0.
+006300 01  WS-PAYMENT-COUNT             PIC S9(07) COMP-3 VALUE 0.
+006400 01  WS-LOANEXT-FILE-STATUS       PIC X(02)       VALUE '00'.
+006500 01  WS-AMORTSC-FILE-STATUS       PIC X(02)       VALUE '00'.
+006600******************************************************************
+006700*    DATE WORK AREAS                                             *
+006800*    THE DUE DATE IS CARRIED AS A SEPARATE YYYY/MM/DD WORK AREA  *
+006900*    SO IT CAN BE ADVANCED ONE MONTH AT A TIME, WITH YEAR        *
+007000*    ROLLOVER ON DECEMBER, WITHOUT DISTURBING THE EXTRACT RECORD.*
+007100******************************************************************
+007200 01  WS-DUE-DATE-WORK.
+007300     05  WS-DUE-YYYY                 PIC 9(04).
+007400     05  WS-DUE-MM                   PIC 9(02).
+007500     05  WS-DUE-DD                   PIC 9(02).
+007600 01  WS-MATURITY-DATE-WORK.
+007700     05  WS-MAT-YYYY                 PIC 9(04).
+007800     05  WS-MAT-MM                   PIC 9(02).
+007900     05  WS-MAT-DD                   PIC 9(02).
+008000 01  WS-TERM-MONTHS               PIC S9(05) COMP-3 VALUE 0.
+008100******************************************************************
+008200*    AMORTIZATION WORK AREAS                                     *
+008300******************************************************************
+008400 01  WS-RUNNING-UPB            PIC S9(09)V99 COMP-3 VALUE 0.
+008500 01  WS-MONTHLY-RATE        PIC S9(01)V9(06) COMP-3 VALUE 0.
+008600 01  WS-INTEREST-AMT           PIC S9(07)V99 COMP-3 VALUE 0.
+008700 01  WS-PRINCIPAL-AMT          PIC S9(07)V99 COMP-3 VALUE 0.
+008800 PROCEDURE DIVISION.
+008900******************************************************************
+009000*    0000-MAINLINE                                               *
+009100******************************************************************
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009400     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.
+009500     PERFORM 3000-PROCESS-LOAN THRU 3000-EXIT
+009600         UNTIL WS-END-OF-FILE.
+009700     PERFORM 9000-NORMAL-TERMINATE THRU 9000-EXIT.
+009800     GOBACK.
+009900******************************************************************
+010000*    1000-INITIALIZE                                             *
+010100******************************************************************
+010200 1000-INITIALIZE.
+010300     DISPLAY 'COBAMORT - AMORTIZATION SCHEDULE GENERATOR START'.
+010400     OPEN INPUT LOAN-EXTRACT-FILE.
+010500     IF WS-LOANEXT-FILE-STATUS NOT = '00'
+010600         DISPLAY 'COBAMORT - EXTRACT FILE OPEN FAILED, STATUS = '
+010700                 WS-LOANEXT-FILE-STATUS
+010800         MOVE 16 TO RETURN-CODE
+010900         GO TO 9900-ABEND-TERMINATE
+011000     END-IF.
+011100     OPEN OUTPUT AMORTIZATION-SCHEDULE-FILE.
+011200     IF WS-AMORTSC-FILE-STATUS NOT = '00'
+011300         DISPLAY 'COBAMORT - SCHEDULE FILE OPEN FAILED, STATUS = '
+011400                 WS-AMORTSC-FILE-STATUS
+011500         MOVE 16 TO RETURN-CODE
+011600         GO TO 9900-ABEND-TERMINATE
+011700     END-IF.
+011800 1000-EXIT.
+011900     EXIT.
+012000******************************************************************
+012100*    2000-READ-EXTRACT                                           *
+012200******************************************************************
+012300 2000-READ-EXTRACT.
+012400     READ LOAN-EXTRACT-FILE
+012500         AT END
+012600             SET WS-END-OF-FILE TO TRUE
+012700     END-READ.
+012800 2000-EXIT.
+012900     EXIT.
+013000******************************************************************
+013100*    3000-PROCESS-LOAN                                           *
+013200*    BUILDS THE FULL REMAINING SCHEDULE FOR THE CURRENT LOAN,    *
+013300*    THEN READS THE NEXT EXTRACT RECORD.                         *
+013400******************************************************************
+013500 3000-PROCESS-LOAN.
+013600     ADD 1 TO WS-LOAN-COUNT.
+013700     PERFORM 3100-SETUP-LOAN THRU 3100-EXIT.
+013800     PERFORM 3200-BUILD-PAYMENT THRU 3200-EXIT
+013900         VARYING AM-PAYMENT-NUMBER FROM 1 BY 1
+014000         UNTIL AM-PAYMENT-NUMBER > WS-TERM-MONTHS
+014100            OR WS-RUNNING-UPB <= 0.
+014200     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.
+014300 3000-EXIT.
+014400     EXIT.
+014500******************************************************************
+014600*    3100-SETUP-LOAN                                             *
+014700*    ESTABLISHES THE STARTING BALANCE, MONTHLY RATE, DUE DATE    *
+014800*    AND REMAINING TERM FOR THE CURRENT LOAN.                    *
+014900******************************************************************
+015000 3100-SETUP-LOAN.
+015100     MOVE LX-CURRENT-UPB         TO WS-RUNNING-UPB.
+015200     COMPUTE WS-MONTHLY-RATE ROUNDED = LX-NOTE-RATE / 1200.
+015300     MOVE LX-NEXT-DUE-DATE(1:4)  TO WS-DUE-YYYY.
+015400     MOVE LX-NEXT-DUE-DATE(5:2)  TO WS-DUE-MM.
+015500     MOVE LX-NEXT-DUE-DATE(7:2)  TO WS-DUE-DD.
+015600     MOVE LX-MATURITY-DATE(1:4)  TO WS-MAT-YYYY.
+015700     MOVE LX-MATURITY-DATE(5:2)  TO WS-MAT-MM.
+015800     MOVE LX-MATURITY-DATE(7:2)  TO WS-MAT-DD.
+015900     COMPUTE WS-TERM-MONTHS =
+016000         (WS-MAT-YYYY - WS-DUE-YYYY) * 12
+016100         + (WS-MAT-MM - WS-DUE-MM) + 1.
+016200 3100-EXIT.
+016300     EXIT.
+016400******************************************************************
+016500*    3200-BUILD-PAYMENT                                          *
+016600*    COMPUTES ONE PAYMENT'S INTEREST/PRINCIPAL SPLIT, WRITES THE *
+016700*    SCHEDULE RECORD, THEN ADVANCES THE WORKING DUE DATE.        *
+016800******************************************************************
+016900 3200-BUILD-PAYMENT.
+017000     COMPUTE WS-INTEREST-AMT ROUNDED =
+017100         WS-RUNNING-UPB * WS-MONTHLY-RATE.
+017200     COMPUTE WS-PRINCIPAL-AMT =
+017300         LX-SCHEDULED-PI-AMT - WS-INTEREST-AMT.
+017400     IF WS-PRINCIPAL-AMT > WS-RUNNING-UPB
+017500         MOVE WS-RUNNING-UPB TO WS-PRINCIPAL-AMT
+017600     END-IF.
+017700     SUBTRACT WS-PRINCIPAL-AMT FROM WS-RUNNING-UPB.
+017800     MOVE LX-LOAN-NUMBER         TO AM-LOAN-NUMBER.
+017900     MOVE WS-DUE-YYYY            TO AM-DUE-DATE(1:4).
+018000     MOVE WS-DUE-MM              TO AM-DUE-DATE(5:2).
+018100     MOVE WS-DUE-DD              TO AM-DUE-DATE(7:2).
+018200     COMPUTE AM-SCHEDULED-PI-AMT =
+018300         WS-PRINCIPAL-AMT + WS-INTEREST-AMT.
+018400     MOVE WS-PRINCIPAL-AMT       TO AM-PRINCIPAL-AMT.
+018500     MOVE WS-INTEREST-AMT        TO AM-INTEREST-AMT.
+018600     MOVE WS-RUNNING-UPB         TO AM-ENDING-UPB.
+018700     MOVE SPACES                 TO AM-FILLER.
+018800     WRITE AMORTIZATION-SCHEDULE-REC.
+018900     IF WS-AMORTSC-FILE-STATUS NOT = '00'
+019000         DISPLAY 'COBAMORT - SCHEDULE FILE WRITE FAILED, STATUS ='
+019100                 WS-AMORTSC-FILE-STATUS
+019200         MOVE 16 TO RETURN-CODE
+019300         GO TO 9900-ABEND-TERMINATE
+019400     END-IF.
+019500     ADD 1 TO WS-PAYMENT-COUNT.
+019600     PERFORM 3300-ADVANCE-DUE-DATE THRU 3300-EXIT.
+019700 3200-EXIT.
+019800     EXIT.
+019900******************************************************************
+020000*    3300-ADVANCE-DUE-DATE                                       *
+020100*    ADDS ONE MONTH TO THE WORKING DUE DATE, ROLLING THE YEAR    *
+020200*    OVER WHEN DECEMBER IS PASSED.                               *
+020300******************************************************************
+020400 3300-ADVANCE-DUE-DATE.
+020500     IF WS-DUE-MM = 12
+020600         MOVE 1 TO WS-DUE-MM
+020700         ADD 1 TO WS-DUE-YYYY
+020800     ELSE
+020900         ADD 1 TO WS-DUE-MM
+021000     END-IF.
+021100 3300-EXIT.
+021200     EXIT.
+021300******************************************************************
+021400*    9000-NORMAL-TERMINATE                                       *
+021500******************************************************************
+021600 9000-NORMAL-TERMINATE.
+021700     CLOSE LOAN-EXTRACT-FILE.
+021800     CLOSE AMORTIZATION-SCHEDULE-FILE.
+021900     DISPLAY 'COBAMORT - LOANS SCHEDULED:  ' WS-LOAN-COUNT.
+022000     DISPLAY 'COBAMORT - PAYMENTS WRITTEN: ' WS-PAYMENT-COUNT.
+022100     DISPLAY 'COBAMORT - NORMAL COMPLETION'.
+022200     MOVE 0 TO RETURN-CODE.
+022300 9000-EXIT.
+022400     EXIT.
+022500******************************************************************
+022600*    9900-ABEND-TERMINATE                                       *
+022700*    REACHED ONLY VIA GO TO WHEN A FILE OPEN OR WRITE FAILS.     *
+022800*    RETURN-CODE IS ALREADY SET BY THE CALLER.                  *
+022900******************************************************************
+023000 9900-ABEND-TERMINATE.
+023100     CLOSE LOAN-EXTRACT-FILE.
+023200     CLOSE AMORTIZATION-SCHEDULE-FILE.
+023300     DISPLAY 'COBAMORT - ABENDING, RETURN CODE = ' RETURN-CODE.
+023400     GOBACK.
