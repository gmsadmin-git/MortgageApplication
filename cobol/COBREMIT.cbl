@@ -0,0 +1,316 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBREMIT.
+000300 AUTHOR.        G SADLER.
+000400 INSTALLATION.  MORTGAGE SERVICING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     COBREMIT                                      *
+001000*    DESCRIPTION: MONTHLY INVESTOR REMITTANCE REPORT.  MATCHES   *
+001100*                 THE LOAN-MASTER EXTRACT AGAINST THE ACTUAL     *
+001200*                 PRINCIPAL/INTEREST COLLECTION EXTRACT, LOAN    *
+001300*                 NUMBER TO LOAN NUMBER, AND FOR EACH LOAN       *
+001400*                 COMPUTES THE SCHEDULED PRINCIPAL/INTEREST      *
+001500*                 SPLIT FROM THE NOTE RATE AND UPB.  A LOAN      *
+001600*                 REMITTED SCHEDULED/SCHEDULED OWES THE          *
+001700*                 INVESTOR THE SCHEDULED AMOUNT REGARDLESS OF    *
+001800*                 WHAT WAS ACTUALLY COLLECTED, SO A SHORTFALL    *
+001900*                 THERE GOES TO THE ADVANCE-FUNDING EXCEPTION    *
+002000*                 LIST; A LOAN REMITTED ACTUAL/ACTUAL OWES ONLY  *
+002100*                 WHAT WAS ACTUALLY COLLECTED AND NEVER          *
+002200*                 EXCEPTIONS.  WRITES THE REMITTANCE REPORT      *
+002300*                 LINE FOR EVERY LOAN AND THE EXCEPTION RECORD   *
+002400*                 WHERE ONE IS WARRANTED.                        *
+002500*                                                                *
+002600*    MODIFICATION HISTORY                                       *
+002700*    DATE       INIT  DESCRIPTION                                *
+002800*    -------    ----  ------------------------------------------ *
+002900*    2026-08-09 GMS   ORIGINAL PROGRAM                           *
+003000*    2026-08-09 GMS   GOBACK INSTEAD OF STOP RUN SO COBDDB2 CAN  *
+003100*                     CALL THIS AS A NIGHTLY-CYCLE BATCH STEP    *
+003200*                     AND REGAIN CONTROL TO CHECKPOINT.          *
+003300*    2026-08-09 GMS   ADDED FILE STATUS CLAUSES AND CHECKS AROUND*
+003400*                     EVERY OPEN AND WRITE, SAME CONVENTION AS   *
+003500*                     COBDDB2'S CHECKPOINT FILE, SO A BAD OPEN OR*
+003600*                     A DISK-FULL WRITE ABENDS INSTEAD OF        *
+003700*                     SILENTLY TRUNCATING THE REMITTANCE RUN.    *
+003800*                                                                *
+003900******************************************************************
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT LOAN-EXTRACT-FILE ASSIGN TO LOANEXT
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-LOANEXT-FILE-STATUS.
+004600     SELECT ACTUAL-COLLECTION-FILE ASSIGN TO ACTCOLL
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS WS-ACTCOLL-FILE-STATUS.
+004900     SELECT REMITTANCE-REPORT-FILE ASSIGN TO REMITRPT
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS WS-REMITRPT-FILE-STATUS.
+005200     SELECT REMITTANCE-EXCEPTION-FILE ASSIGN TO REMITEXC
+005300         ORGANIZATION IS SEQUENTIAL
+005400         FILE STATUS IS WS-REMITEXC-FILE-STATUS.
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  LOAN-EXTRACT-FILE
+005800     RECORDING MODE IS F
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY LOANEXT.
+006100 FD  ACTUAL-COLLECTION-FILE
+006200     RECORDING MODE IS F
+006300     LABEL RECORDS ARE STANDARD.
+006400     COPY ACTCOLL.
+006500 FD  REMITTANCE-REPORT-FILE
+006600     RECORDING MODE IS F
+006700     LABEL RECORDS ARE STANDARD.
+006800     COPY REMITREC.
+006900 FD  REMITTANCE-EXCEPTION-FILE
+007000     RECORDING MODE IS F
+007100     LABEL RECORDS ARE STANDARD.
+007200     COPY REMITEXC.
+007300 WORKING-STORAGE SECTION.
+007400******************************************************************
+007500*    FILE CONTROL AND COUNTERS                                   *
+007600******************************************************************
+007700 01  WS-LOAN-EOF-SWITCH              PIC X(01)       VALUE 'N'.
+007800     88  WS-LOAN-AT-EOF                              VALUE 'Y'.
+007900 01  WS-COLL-EOF-SWITCH              PIC X(01)       VALUE 'N'.
+008000     88  WS-COLL-AT-EOF                              VALUE 'Y'.
+008100 01  WS-LOAN-COUNT                PIC S9(07) COMP-3 VALUE 0.
+008200 01  WS-REMIT-COUNT               PIC S9(07) COMP-3 VALUE 0.
+008300 01  WS-EXCEPTION-COUNT           PIC S9(07) COMP-3 VALUE 0.
+008400 01  WS-LOANEXT-FILE-STATUS       PIC X(02)       VALUE '00'.
+008500 01  WS-ACTCOLL-FILE-STATUS       PIC X(02)       VALUE '00'.
+008600 01  WS-REMITRPT-FILE-STATUS      PIC X(02)       VALUE '00'.
+008700 01  WS-REMITEXC-FILE-STATUS      PIC X(02)       VALUE '00'.
+008800******************************************************************
+008900*    CURRENT-CYCLE COLLECTION WORK AREA                          *
+009000*    POPULATED FROM THE MATCHING ACTCOLL RECORD WHEN ONE EXISTS, *
+009100*    OR ZEROED OUT WHEN A LOAN HAS NO COLLECTION ON FILE, SO THE *
+009200*    REMITTANCE LOGIC NEVER HAS TO CARE WHICH CASE IT IS.        *
+009300******************************************************************
+009400 01  WS-ACTUAL-PRINCIPAL-AMT   PIC S9(07)V99 COMP-3 VALUE 0.
+009500 01  WS-ACTUAL-INTEREST-AMT    PIC S9(07)V99 COMP-3 VALUE 0.
+009600******************************************************************
+009700*    SCHEDULED PRINCIPAL/INTEREST SPLIT WORK AREAS               *
+009800******************************************************************
+009900 01  WS-MONTHLY-RATE        PIC S9(01)V9(06) COMP-3 VALUE 0.
+010000 01  WS-SCHEDULED-INTEREST    PIC S9(07)V99 COMP-3 VALUE 0.
+010100 01  WS-SCHEDULED-PRINCIPAL   PIC S9(07)V99 COMP-3 VALUE 0.
+010200 01  WS-SCHEDULED-TOTAL-PI    PIC S9(07)V99 COMP-3 VALUE 0.
+010300 01  WS-ACTUAL-TOTAL-PI       PIC S9(07)V99 COMP-3 VALUE 0.
+010400 01  WS-ADVANCE-AMT           PIC S9(07)V99 COMP-3 VALUE 0.
+010500 PROCEDURE DIVISION.
+010600******************************************************************
+010700*    0000-MAINLINE                                               *
+010800******************************************************************
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011100     PERFORM 2000-READ-LOAN-MASTER THRU 2000-EXIT.
+011200     PERFORM 2100-READ-COLLECTION THRU 2100-EXIT.
+011300     PERFORM 3000-MATCH-AND-PROCESS THRU 3000-EXIT
+011400         UNTIL WS-LOAN-AT-EOF AND WS-COLL-AT-EOF.
+011500     PERFORM 9000-NORMAL-TERMINATE THRU 9000-EXIT.
+011600     GOBACK.
+011700******************************************************************
+011800*    1000-INITIALIZE                                             *
+011900******************************************************************
+012000 1000-INITIALIZE.
+012100     DISPLAY 'COBREMIT - INVESTOR REMITTANCE REPORT STARTING'.
+012200     OPEN INPUT LOAN-EXTRACT-FILE.
+012300     IF WS-LOANEXT-FILE-STATUS NOT = '00'
+012400         DISPLAY 'COBREMIT - EXTRACT FILE OPEN FAILED, STATUS = '
+012500                 WS-LOANEXT-FILE-STATUS
+012600         MOVE 16 TO RETURN-CODE
+012700         GO TO 9900-ABEND-TERMINATE
+012800     END-IF.
+012900     OPEN INPUT ACTUAL-COLLECTION-FILE.
+013000     IF WS-ACTCOLL-FILE-STATUS NOT = '00'
+013100         DISPLAY 'COBREMIT - COLL FILE OPEN FAILED, STATUS = '
+013200                 WS-ACTCOLL-FILE-STATUS
+013300         MOVE 16 TO RETURN-CODE
+013400         GO TO 9900-ABEND-TERMINATE
+013500     END-IF.
+013600     OPEN OUTPUT REMITTANCE-REPORT-FILE.
+013700     IF WS-REMITRPT-FILE-STATUS NOT = '00'
+013800         DISPLAY 'COBREMIT - RPT FILE OPEN FAILED, STATUS = '
+013900                 WS-REMITRPT-FILE-STATUS
+014000         MOVE 16 TO RETURN-CODE
+014100         GO TO 9900-ABEND-TERMINATE
+014200     END-IF.
+014300     OPEN OUTPUT REMITTANCE-EXCEPTION-FILE.
+014400     IF WS-REMITEXC-FILE-STATUS NOT = '00'
+014500         DISPLAY 'COBREMIT - EXC FILE OPEN FAILED, STATUS = '
+014600                 WS-REMITEXC-FILE-STATUS
+014700         MOVE 16 TO RETURN-CODE
+014800         GO TO 9900-ABEND-TERMINATE
+014900     END-IF.
+015000 1000-EXIT.
+015100     EXIT.
+015200******************************************************************
+015300*    2000-READ-LOAN-MASTER                                       *
+015400******************************************************************
+015500 2000-READ-LOAN-MASTER.
+015600     READ LOAN-EXTRACT-FILE
+015700         AT END
+015800             MOVE HIGH-VALUES TO LX-LOAN-NUMBER
+015900             SET WS-LOAN-AT-EOF TO TRUE
+016000     END-READ.
+016100 2000-EXIT.
+016200     EXIT.
+016300******************************************************************
+016400*    2100-READ-COLLECTION                                        *
+016500******************************************************************
+016600 2100-READ-COLLECTION.
+016700     READ ACTUAL-COLLECTION-FILE
+016800         AT END
+016900             MOVE HIGH-VALUES TO AC-LOAN-NUMBER
+017000             SET WS-COLL-AT-EOF TO TRUE
+017100     END-READ.
+017200 2100-EXIT.
+017300     EXIT.
+017400******************************************************************
+017500*    3000-MATCH-AND-PROCESS                                      *
+017600*    MATCHES THE TWO FILES ON LOAN NUMBER.  A LOAN WITH NO       *
+017700*    COLLECTION RECORD THIS CYCLE IS STILL REPORTED, WITH ZERO   *
+017800*    ACTUAL COLLECTION.  A COLLECTION RECORD WITH NO LOAN IS     *
+017900*    SKIPPED.                                                    *
+018000******************************************************************
+018100 3000-MATCH-AND-PROCESS.
+018200     IF NOT WS-LOAN-AT-EOF
+018300             AND LX-LOAN-NUMBER = AC-LOAN-NUMBER
+018400         MOVE AC-ACTUAL-PRINCIPAL-AMT TO WS-ACTUAL-PRINCIPAL-AMT
+018500         MOVE AC-ACTUAL-INTEREST-AMT  TO WS-ACTUAL-INTEREST-AMT
+018600         PERFORM 3100-PROCESS-LOAN THRU 3100-EXIT
+018700         ADD 1 TO WS-LOAN-COUNT
+018800         PERFORM 2000-READ-LOAN-MASTER THRU 2000-EXIT
+018900         PERFORM 2100-READ-COLLECTION THRU 2100-EXIT
+019000     ELSE
+019100         IF NOT WS-LOAN-AT-EOF
+019200                 AND (WS-COLL-AT-EOF
+019300                 OR LX-LOAN-NUMBER < AC-LOAN-NUMBER)
+019400             DISPLAY 'COBREMIT - NO COLLECTION RECORD FOR LOAN '
+019500                     LX-LOAN-NUMBER
+019600             MOVE ZERO TO WS-ACTUAL-PRINCIPAL-AMT
+019700             MOVE ZERO TO WS-ACTUAL-INTEREST-AMT
+019800             PERFORM 3100-PROCESS-LOAN THRU 3100-EXIT
+019900             ADD 1 TO WS-LOAN-COUNT
+020000             PERFORM 2000-READ-LOAN-MASTER THRU 2000-EXIT
+020100         ELSE
+020200             DISPLAY 'COBREMIT - COLLECTION RECORD HAS NO LOAN '
+020300                     AC-LOAN-NUMBER
+020400             PERFORM 2100-READ-COLLECTION THRU 2100-EXIT
+020500         END-IF
+020600     END-IF.
+020700 3000-EXIT.
+020800     EXIT.
+020900******************************************************************
+021000*    3100-PROCESS-LOAN                                           *
+021100*    COMPUTES THE SCHEDULED PRINCIPAL/INTEREST SPLIT AND         *
+021200*    DISPOSITIONS THE RESULT TO THE REMITTANCE REPORT AND, WHERE *
+021300*    WARRANTED, THE ADVANCE-FUNDING EXCEPTION LIST.              *
+021400******************************************************************
+021500 3100-PROCESS-LOAN.
+021600     COMPUTE WS-MONTHLY-RATE = LX-NOTE-RATE / 1200.
+021700     COMPUTE WS-SCHEDULED-INTEREST ROUNDED =
+021800         LX-CURRENT-UPB * WS-MONTHLY-RATE.
+021900     COMPUTE WS-SCHEDULED-PRINCIPAL =
+022000         LX-SCHEDULED-PI-AMT - WS-SCHEDULED-INTEREST.
+022100     PERFORM 3200-WRITE-REMIT-LINE THRU 3200-EXIT.
+022200     IF LX-REMIT-TYPE = 'S'
+022300         COMPUTE WS-SCHEDULED-TOTAL-PI =
+022400             WS-SCHEDULED-PRINCIPAL + WS-SCHEDULED-INTEREST
+022500         COMPUTE WS-ACTUAL-TOTAL-PI =
+022600             WS-ACTUAL-PRINCIPAL-AMT + WS-ACTUAL-INTEREST-AMT
+022700         IF WS-ACTUAL-TOTAL-PI < WS-SCHEDULED-TOTAL-PI
+022800             COMPUTE WS-ADVANCE-AMT =
+022900                 WS-SCHEDULED-TOTAL-PI - WS-ACTUAL-TOTAL-PI
+023000             PERFORM 3300-WRITE-EXCEPTION THRU 3300-EXIT
+023100         END-IF
+023200     END-IF.
+023300 3100-EXIT.
+023400     EXIT.
+023500******************************************************************
+023600*    3200-WRITE-REMIT-LINE                                       *
+023700*    SCHEDULED/SCHEDULED POOLS REMIT THE SCHEDULED AMOUNT;       *
+023800*    ACTUAL/ACTUAL POOLS REMIT ONLY WHAT WAS ACTUALLY COLLECTED. *
+023900******************************************************************
+024000 3200-WRITE-REMIT-LINE.
+024100     MOVE LX-LOAN-NUMBER         TO RM-LOAN-NUMBER.
+024200     MOVE LX-INVESTOR-CODE       TO RM-INVESTOR-CODE.
+024300     MOVE LX-POOL-NUMBER         TO RM-POOL-NUMBER.
+024400     MOVE LX-REMIT-TYPE          TO RM-REMIT-TYPE.
+024500     MOVE WS-SCHEDULED-PRINCIPAL TO RM-SCHEDULED-PRINCIPAL.
+024600     MOVE WS-SCHEDULED-INTEREST  TO RM-SCHEDULED-INTEREST.
+024700     MOVE WS-ACTUAL-PRINCIPAL-AMT TO RM-ACTUAL-PRINCIPAL.
+024800     MOVE WS-ACTUAL-INTEREST-AMT  TO RM-ACTUAL-INTEREST.
+024900     IF LX-REMIT-TYPE = 'S'
+025000         MOVE WS-SCHEDULED-PRINCIPAL TO RM-REMIT-PRINCIPAL
+025100         MOVE WS-SCHEDULED-INTEREST  TO RM-REMIT-INTEREST
+025200     ELSE
+025300         MOVE WS-ACTUAL-PRINCIPAL-AMT TO RM-REMIT-PRINCIPAL
+025400         MOVE WS-ACTUAL-INTEREST-AMT  TO RM-REMIT-INTEREST
+025500     END-IF.
+025600     MOVE SPACES                 TO RM-FILLER.
+025700     WRITE REMITTANCE-REPORT-REC.
+025800     IF WS-REMITRPT-FILE-STATUS NOT = '00'
+025900         DISPLAY 'COBREMIT - REMIT RPT WRITE FAILED, STATUS = '
+026000                 WS-REMITRPT-FILE-STATUS
+026100         MOVE 16 TO RETURN-CODE
+026200         GO TO 9900-ABEND-TERMINATE
+026300     END-IF.
+026400     ADD 1 TO WS-REMIT-COUNT.
+026500 3200-EXIT.
+026600     EXIT.
+026700******************************************************************
+026800*    3300-WRITE-EXCEPTION                                        *
+026900******************************************************************
+027000 3300-WRITE-EXCEPTION.
+027100     MOVE LX-LOAN-NUMBER         TO RX-LOAN-NUMBER.
+027200     MOVE LX-INVESTOR-CODE       TO RX-INVESTOR-CODE.
+027300     MOVE LX-POOL-NUMBER         TO RX-POOL-NUMBER.
+027400     MOVE WS-SCHEDULED-TOTAL-PI  TO RX-SCHEDULED-PI-AMT.
+027500     MOVE WS-ACTUAL-TOTAL-PI     TO RX-ACTUAL-PI-AMT.
+027600     MOVE WS-ADVANCE-AMT         TO RX-ADVANCE-AMT.
+027700     MOVE SPACES                 TO RX-FILLER.
+027800     WRITE REMITTANCE-EXCEPTION-REC.
+027900     IF WS-REMITEXC-FILE-STATUS NOT = '00'
+028000         DISPLAY 'COBREMIT - REMIT EXC WRITE FAILED, STATUS = '
+028100                 WS-REMITEXC-FILE-STATUS
+028200         MOVE 16 TO RETURN-CODE
+028300         GO TO 9900-ABEND-TERMINATE
+028400     END-IF.
+028500     ADD 1 TO WS-EXCEPTION-COUNT.
+028600 3300-EXIT.
+028700     EXIT.
+028800******************************************************************
+028900*    9000-NORMAL-TERMINATE                                       *
+029000******************************************************************
+029100 9000-NORMAL-TERMINATE.
+029200     CLOSE LOAN-EXTRACT-FILE.
+029300     CLOSE ACTUAL-COLLECTION-FILE.
+029400     CLOSE REMITTANCE-REPORT-FILE.
+029500     CLOSE REMITTANCE-EXCEPTION-FILE.
+029600     DISPLAY 'COBREMIT - LOANS PROCESSED:       ' WS-LOAN-COUNT.
+029700     DISPLAY 'COBREMIT - REMITTANCE LINES:      ' WS-REMIT-COUNT.
+029800     DISPLAY 'COBREMIT - ADVANCE EXCEPTIONS:    '
+029900             WS-EXCEPTION-COUNT.
+030000     DISPLAY 'COBREMIT - NORMAL COMPLETION'.
+030100     MOVE 0 TO RETURN-CODE.
+030200 9000-EXIT.
+030300     EXIT.
+030400******************************************************************
+030500*    9900-ABEND-TERMINATE                                       *
+030600*    SAME CONVENTION AS COBDDB2'S CHECKPOINT FILE -- CLOSE WHAT  *
+030700*    IS OPEN AND GOBACK WITH A NONZERO RETURN-CODE SO COBDDB2    *
+030800*    REGAINS CONTROL AND CAN HONOR ITS RESTART CONTRACT.         *
+030900******************************************************************
+031000 9900-ABEND-TERMINATE.
+031100     CLOSE LOAN-EXTRACT-FILE.
+031200     CLOSE ACTUAL-COLLECTION-FILE.
+031300     CLOSE REMITTANCE-REPORT-FILE.
+031400     CLOSE REMITTANCE-EXCEPTION-FILE.
+031500     DISPLAY 'COBREMIT - ABENDING, RETURN CODE = ' RETURN-CODE.
+031600     GOBACK.
