@@ -1,27 +1,461 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBDDB2.
-       DATA DIVISION.
-         WORKING-STORAGE SECTION.
-
-         01  WS-SQLREAD           PIC X(1).
-<<<<<<< HEAD
-      *** IKAN DEMO with DBB with IKAN Phases ***
-      *** INCLUDING SQLCA COPYBOOK ******
-=======
-      *** buildfilelist3*** 
-      *** INCLUDING SQLCA test ******
->>>>>>> branch 'main' of https://github.com/gmsadmin-git/MortgageApplication.git
-           EXEC SQL
-                INCLUDE SQLCA
-           END-EXEC.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-
-           EXEC SQL
-                SELECT IBMREQD INTO: WS-SQLREAD
-                FROM SYSIBM.SYSDUMMY1
-           END-EXEC.
-           Display 'Testing the cobDdb2'.
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBDDB2.
+000300 AUTHOR.        G SADLER.
+000400 INSTALLATION.  MORTGAGE SERVICING SYSTEMS.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     COBDDB2                                       *
+001000*    DESCRIPTION: NIGHTLY LOAN-CYCLE BATCH DRIVER.  STEP ONE IS  *
+001100*                 A DB2 CONNECTIVITY GO/NO-GO GATE -- IF DB2     *
+001200*                 ISN'T UP OR THE PLAN ISN'T BOUND WE MUST NOT   *
+001300*                 LET THE REST OF THE BATCH WINDOW START.  STEPS *
+001400*                 TWO THROUGH FIVE CALL THE LOAN-MASTER EXTRACT, *
+001500*                 AMORTIZATION, ESCROW, AND INVESTOR REMITTANCE  *
+001600*                 PROGRAMS IN TURN.  A CHECKPOINT RECORD IS
+001700*                 WRITTEN AFTER EACH STEP COMPLETES, AND AN      *
+001800*                 EXEC PARM OF 'RESTART' RESUMES AFTER THE LAST  *
+001900*                 STEP THE CHECKPOINT FILE SHOWS COMPLETE        *
+002000*                 INSTEAD OF RERUNNING THE WHOLE CHAIN FROM      *
+002100*                 SCRATCH.                                       *
+002200*                                                                *
+002300*    MODIFICATION HISTORY                                       *
+002400*    DATE       INIT  DESCRIPTION                                *
+002500*    -------    ----  ------------------------------------------ *
+002600*    2024-02-11 IKAN  ORIGINAL DB2 CONNECTIVITY SMOKE TEST       *
+002700*    2026-08-09 GMS   CHECK SQLCODE AFTER THE IBMREQD PROBE AND  *
+002800*                     ABEND WITH A DISTINCT RETURN CODE WHEN THE *
+002900*                     CONNECTION TEST FAILS, SO THIS STEP IS A   *
+003000*                     REAL GO/NO-GO GATE FOR THE BATCH WINDOW    *
+003100*                     INSTEAD OF A NO-OP.                        *
+003200*    2026-08-09 GMS   EXPANDED INTO THE FULL NIGHTLY-CYCLE BATCH *
+003300*                     DRIVER.  CALLS COBAMORT, COBESCRW, AND     *
+003400*                     COBREMIT AS STEPS TWO THROUGH FOUR, WRITES *
+003500*                     A CHECKPOINT RECORD AFTER EACH STEP, AND   *
+003600*                     HONORS A 'RESTART' EXEC PARM TO RESUME     *
+003700*                     AFTER THE LAST COMPLETE CHECKPOINT.        *
+003800*    2026-08-09 GMS   ADDED A NEW STEP TWO THAT CALLS COBLMEXT   *
+003900*                     TO REFRESH THE LOAN-MASTER EXTRACT AHEAD   *
+004000*                     OF AMORTIZATION/ESCROW/REMITTANCE, WHICH   *
+004100*                     ALL READ THAT EXTRACT; RENUMBERED THE      *
+004200*                     REMAINING STEPS TO THREE THROUGH FIVE.     *
+004300*                     ALSO ADDED FILE STATUS CHECKS AROUND THE   *
+004400*                     CHECKPOINT FILE OPENS AND WRITE.           *
+004500*    2026-08-09 GMS   CAPPED THE RESTART PARM REF-MOD AT 8 BYTES *
+004600*                     SO AN OVERSIZE JCL PARM CANNOT REF-MOD     *
+004700*                     PAST LS-PARM-VALUE.                       *
+004800*                                                                *
+004900******************************************************************
+005000 ENVIRONMENT DIVISION.
+005100 INPUT-OUTPUT SECTION.
+005200 FILE-CONTROL.
+005300     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+005400         ORGANIZATION IS SEQUENTIAL
+005500         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+005600     SELECT LOAN-EXTRACT-FILE ASSIGN TO LOANEXT
+005700         ORGANIZATION IS SEQUENTIAL.
+005800     SELECT AMORT-SCHEDULE-FILE ASSIGN TO AMORTSC
+005900         ORGANIZATION IS SEQUENTIAL.
+006000     SELECT ESCROW-STATEMENT-FILE ASSIGN TO ESCRSTMT
+006100         ORGANIZATION IS SEQUENTIAL.
+006200     SELECT REMITTANCE-REPORT-FILE ASSIGN TO REMITRPT
+006300         ORGANIZATION IS SEQUENTIAL.
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  CHECKPOINT-FILE
+006700     RECORDING MODE IS F
+006800     LABEL RECORDS ARE STANDARD.
+006900     COPY CHKPTREC.
+007000 FD  LOAN-EXTRACT-FILE
+007100     RECORDING MODE IS F
+007200     LABEL RECORDS ARE STANDARD.
+007300     COPY LOANEXT.
+007400 FD  AMORT-SCHEDULE-FILE
+007500     RECORDING MODE IS F
+007600     LABEL RECORDS ARE STANDARD.
+007700     COPY AMORTREC.
+007800 FD  ESCROW-STATEMENT-FILE
+007900     RECORDING MODE IS F
+008000     LABEL RECORDS ARE STANDARD.
+008100     COPY ESCRSTMT.
+008200 FD  REMITTANCE-REPORT-FILE
+008300     RECORDING MODE IS F
+008400     LABEL RECORDS ARE STANDARD.
+008500     COPY REMITREC.
+008600 WORKING-STORAGE SECTION.
+008700******************************************************************
+008800*    DB2 CONNECTIVITY PROBE FIELDS                               *
+008900******************************************************************
+009000 01  WS-SQLREAD                      PIC X(01).
+009100 01  WS-ABEND-SWITCH                 PIC X(01)       VALUE 'N'.
+009200     88  WS-ABEND-REQUESTED                          VALUE 'Y'.
+009300*    INCLUDING SQLCA COPYBOOK FOR SQLCODE AND THE REST OF THE
+009400*    DB2 COMMUNICATIONS AREA.
+009500     EXEC SQL
+009600          INCLUDE SQLCA
+009700     END-EXEC.
+009800******************************************************************
+009900*    RESTART PARM AND STEP CONTROL                               *
+010000******************************************************************
+010100 01  WS-PARM-TEXT                    PIC X(08)       VALUE SPACES.
+010200 01  WS-RESTART-SWITCH               PIC X(01)       VALUE 'N'.
+010300     88  WS-RESTART-REQUESTED                        VALUE 'Y'.
+010400 01  WS-STEP-NUMBER                  PIC S9(02) COMP-3 VALUE 0.
+010500 01  WS-RESUME-STEP-NUMBER           PIC S9(02) COMP-3 VALUE 1.
+010600 01  WS-LAST-LOAN-CAPTURED           PIC X(10)       VALUE SPACES.
+010700******************************************************************
+010800*    CHECKPOINT FILE CONTROL                                     *
+010900******************************************************************
+011000 01  WS-CHKPT-FILE-STATUS            PIC X(02)       VALUE '00'.
+011100 01  WS-CHKPT-EOF-SWITCH             PIC X(01)       VALUE 'N'.
+011200     88  WS-CHKPT-AT-EOF                              VALUE 'Y'.
+011300 01  WS-CURRENT-DATE                 PIC X(08)       VALUE SPACES.
+011400 01  WS-CURRENT-TIME                 PIC X(08)       VALUE SPACES.
+011500 LINKAGE SECTION.
+011600 01  LS-PARM-AREA.
+011700     05  LS-PARM-LENGTH              PIC S9(4) COMP.
+011800     05  LS-PARM-VALUE               PIC X(08).
+011900 PROCEDURE DIVISION USING LS-PARM-AREA.
+012000******************************************************************
+012100*    0000-MAINLINE                                               *
+012200******************************************************************
+012300 0000-MAINLINE.
+012400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012500     PERFORM 1100-CHECK-RESTART-PARM THRU 1100-EXIT.
+012600     PERFORM 1200-OPEN-CHECKPOINT-FILE THRU 1200-EXIT.
+012700     PERFORM 2000-RUN-STEPS THRU 2000-EXIT
+012800         VARYING WS-STEP-NUMBER FROM 1 BY 1
+012900             UNTIL WS-STEP-NUMBER > 5 OR WS-ABEND-REQUESTED.
+013000     CLOSE CHECKPOINT-FILE.
+013100     IF WS-ABEND-REQUESTED
+013200         PERFORM 9900-ABEND-TERMINATE THRU 9900-EXIT
+013300     ELSE
+013400         PERFORM 9000-NORMAL-TERMINATE THRU 9000-EXIT
+013500     END-IF.
+013600     STOP RUN.
+013700******************************************************************
+013800*    1000-INITIALIZE                                             *
+013900******************************************************************
+014000 1000-INITIALIZE.
+014100     DISPLAY 'COBDDB2 - NIGHTLY LOAN CYCLE BATCH DRIVER STARTING'.
+014200 1000-EXIT.
+014300     EXIT.
+014400******************************************************************
+014500*    1100-CHECK-RESTART-PARM                                     *
+014600*    A NON-BLANK 'RESTART' VALUE IN THE EXEC PARM MEANS RESUME
+014700*    AFTER THE LAST CHECKPOINT INSTEAD OF STARTING AT STEP ONE.
+014800*    THE REF-MOD OF LS-PARM-VALUE IS CAPPED AT ITS OWN PIC X(08)
+014900*    SIZE SO AN OVERSIZE JCL PARM CANNOT REF-MOD PAST THE FIELD.
+015000******************************************************************
+015100 1100-CHECK-RESTART-PARM.
+015200     IF LS-PARM-LENGTH > ZERO
+015300         IF LS-PARM-LENGTH > 8
+015400             MOVE LS-PARM-VALUE(1:8) TO WS-PARM-TEXT
+015500         ELSE
+015600             MOVE LS-PARM-VALUE(1:LS-PARM-LENGTH) TO WS-PARM-TEXT
+015700         END-IF
+015800         IF WS-PARM-TEXT(1:7) = 'RESTART'
+015900             SET WS-RESTART-REQUESTED TO TRUE
+016000         END-IF
+016100     END-IF.
+016200     IF WS-RESTART-REQUESTED
+016300         DISPLAY 'COBDDB2 - RESTART REQUESTED, RESUMING FROM '
+016400                 'LAST CHECKPOINT'
+016500     ELSE
+016600         DISPLAY 'COBDDB2 - FRESH RUN, STARTING FROM STEP 1'
+016700     END-IF.
+016800 1100-EXIT.
+016900     EXIT.
+017000******************************************************************
+017100*    1200-OPEN-CHECKPOINT-FILE                                   *
+017200*    ON A RESTART, THE EXISTING CHECKPOINT FILE IS SCANNED TO    *
+017300*    FIND THE LAST COMPLETE STEP AND IS THEN REOPENED IN EXTEND
+017400*    MODE SO THE LOG IS APPENDED TO, NOT LOST.  ON A FRESH RUN A
+017500*    NEW CHECKPOINT FILE IS STARTED.
+017600******************************************************************
+017700 1200-OPEN-CHECKPOINT-FILE.
+017800     IF WS-RESTART-REQUESTED
+017900         PERFORM 1210-SCAN-CHECKPOINT-FILE THRU 1210-EXIT
+018000         OPEN EXTEND CHECKPOINT-FILE
+018100         IF WS-CHKPT-FILE-STATUS NOT = '00'
+018200             DISPLAY 'COBDDB2 - CHECKPOINT FILE OPEN EXTEND '
+018300                     'FAILED, STATUS = ' WS-CHKPT-FILE-STATUS
+018400             MOVE 'Y' TO WS-ABEND-SWITCH
+018500         END-IF
+018600     ELSE
+018700         MOVE 1 TO WS-RESUME-STEP-NUMBER
+018800         OPEN OUTPUT CHECKPOINT-FILE
+018900         IF WS-CHKPT-FILE-STATUS NOT = '00'
+019000             DISPLAY 'COBDDB2 - CHECKPOINT FILE OPEN OUTPUT '
+019100                     'FAILED, STATUS = ' WS-CHKPT-FILE-STATUS
+019200             MOVE 'Y' TO WS-ABEND-SWITCH
+019300         END-IF
+019400     END-IF.
+019500 1200-EXIT.
+019600     EXIT.
+019700******************************************************************
+019800*    1210-SCAN-CHECKPOINT-FILE                                   *
+019900******************************************************************
+020000 1210-SCAN-CHECKPOINT-FILE.
+020100     OPEN INPUT CHECKPOINT-FILE.
+020200     IF WS-CHKPT-FILE-STATUS = '00'
+020300         PERFORM 1220-READ-CHECKPOINT THRU 1220-EXIT
+020400         PERFORM 1230-PROCESS-CHECKPOINT THRU 1230-EXIT
+020500             UNTIL WS-CHKPT-AT-EOF
+020600         CLOSE CHECKPOINT-FILE
+020700     ELSE
+020800         DISPLAY 'COBDDB2 - NO PRIOR CHECKPOINT FILE, RESTART '
+020900                 'WILL START FROM STEP 1'
+021000     END-IF.
+021100 1210-EXIT.
+021200     EXIT.
+021300******************************************************************
+021400*    1220-READ-CHECKPOINT                                        *
+021500******************************************************************
+021600 1220-READ-CHECKPOINT.
+021700     READ CHECKPOINT-FILE
+021800         AT END
+021900             SET WS-CHKPT-AT-EOF TO TRUE
+022000     END-READ.
+022100 1220-EXIT.
+022200     EXIT.
+022300******************************************************************
+022400*    1230-PROCESS-CHECKPOINT                                     *
+022500*    EACH COMPLETE CHECKPOINT FOUND MOVES THE RESUME POINT ONE
+022600*    STEP PAST IT; THE LAST ONE READ WINS.
+022700******************************************************************
+022800 1230-PROCESS-CHECKPOINT.
+022900     IF CK-STEP-COMPLETE
+023000         EVALUATE CK-JOB-STEP-NAME
+023100             WHEN 'DBCHECK '
+023200                 MOVE 2 TO WS-RESUME-STEP-NUMBER
+023300             WHEN 'LOANEXT '
+023400                 MOVE 3 TO WS-RESUME-STEP-NUMBER
+023500             WHEN 'AMORT   '
+023600                 MOVE 4 TO WS-RESUME-STEP-NUMBER
+023700             WHEN 'ESCROW  '
+023800                 MOVE 5 TO WS-RESUME-STEP-NUMBER
+023900             WHEN 'REMIT   '
+024000                 MOVE 6 TO WS-RESUME-STEP-NUMBER
+024100             WHEN OTHER
+024200                 CONTINUE
+024300         END-EVALUATE
+024400     END-IF.
+024500     PERFORM 1220-READ-CHECKPOINT THRU 1220-EXIT.
+024600 1230-EXIT.
+024700     EXIT.
+024800******************************************************************
+024900*    2000-RUN-STEPS
+025000*    DRIVES ONE STEP OF THE NIGHTLY CYCLE PER PASS.  STEPS BEFORE
+025100*    THE RESTART RESUME POINT ARE SKIPPED ENTIRELY.  A STEP THAT
+025200*    COMPLETES WITHOUT ABENDING GETS A CHECKPOINT RECORD.
+025300******************************************************************
+025400 2000-RUN-STEPS.
+025500     IF WS-STEP-NUMBER < WS-RESUME-STEP-NUMBER
+025600         DISPLAY 'COBDDB2 - STEP ' WS-STEP-NUMBER
+025700                 ' ALREADY COMPLETE PER CHECKPOINT, SKIPPING'
+025800         GO TO 2000-EXIT
+025900     END-IF.
+026000     EVALUATE WS-STEP-NUMBER
+026100         WHEN 1
+026200             MOVE 'DBCHECK ' TO CK-JOB-STEP-NAME
+026300             PERFORM 2100-TEST-DB2-CONNECT THRU 2100-EXIT
+026400         WHEN 2
+026500             MOVE 'LOANEXT ' TO CK-JOB-STEP-NAME
+026600             PERFORM 2150-RUN-LOANEXT-STEP THRU 2150-EXIT
+026700         WHEN 3
+026800             MOVE 'AMORT   ' TO CK-JOB-STEP-NAME
+026900             PERFORM 2200-RUN-AMORT-STEP THRU 2200-EXIT
+027000         WHEN 4
+027100             MOVE 'ESCROW  ' TO CK-JOB-STEP-NAME
+027200             PERFORM 2300-RUN-ESCROW-STEP THRU 2300-EXIT
+027300         WHEN 5
+027400             MOVE 'REMIT   ' TO CK-JOB-STEP-NAME
+027500             PERFORM 2400-RUN-REMIT-STEP THRU 2400-EXIT
+027600     END-EVALUATE.
+027700     IF NOT WS-ABEND-REQUESTED
+027800         PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+027900     END-IF.
+028000 2000-EXIT.
+028100     EXIT.
+028200******************************************************************
+028300*    2100-TEST-DB2-CONNECT                                       *
+028400*    PROVES DB2 IS UP AND THE PLAN IS BOUND BEFORE THE REST OF   *
+028500*    THE NIGHTLY LOAN CYCLE IS ALLOWED TO START.                 *
+028600******************************************************************
+028700 2100-TEST-DB2-CONNECT.
+028800     EXEC SQL
+028900          SELECT IBMREQD INTO :WS-SQLREAD
+029000          FROM SYSIBM.SYSDUMMY1
+029100     END-EXEC.
+029200     IF SQLCODE NOT = ZERO
+029300         DISPLAY 'COBDDB2 - DB2 CONNECTIVITY TEST FAILED, '
+029400                 'SQLCODE = ' SQLCODE
+029500         MOVE 'Y' TO WS-ABEND-SWITCH
+029600         GO TO 2100-EXIT
+029700     END-IF.
+029800     MOVE SPACES TO WS-LAST-LOAN-CAPTURED.
+029900     DISPLAY 'COBDDB2 - DB2 CONNECTIVITY TEST SUCCESSFUL'.
+030000 2100-EXIT.
+030100     EXIT.
+030200******************************************************************
+030300*    2150-RUN-LOANEXT-STEP                                      *
+030400*    CALLS THE LOAN-MASTER EXTRACT PROGRAM TO REFRESH THE        *
+030500*    SHARED LOANEXT FILE, THEN READS ITS OWN OUTPUT BACK         *
+030600*    THROUGH TO FIND THE LAST LOAN NUMBER IT WROTE, FOR THE      *
+030700*    CHECKPOINT RECORD.  AMORT/ESCROW/REMIT ALL DEPEND ON        *
+030800*    THIS FILE BEING CURRENT FOR THE RUN.                        *
+030900******************************************************************
+031000 2150-RUN-LOANEXT-STEP.
+031100     CALL 'COBLMEXT'.
+031200     MOVE 'N' TO WS-CHKPT-EOF-SWITCH.
+031300     MOVE SPACES TO WS-LAST-LOAN-CAPTURED.
+031400     OPEN INPUT LOAN-EXTRACT-FILE.
+031500     PERFORM 2160-READ-LOANEXT THRU 2160-EXIT
+031600         UNTIL WS-CHKPT-AT-EOF.
+031700     CLOSE LOAN-EXTRACT-FILE.
+031800 2150-EXIT.
+031900     EXIT.
+032000******************************************************************
+032100*    2160-READ-LOANEXT                                           *
+032200******************************************************************
+032300 2160-READ-LOANEXT.
+032400     READ LOAN-EXTRACT-FILE
+032500         AT END
+032600             SET WS-CHKPT-AT-EOF TO TRUE
+032700         NOT AT END
+032800             MOVE LX-LOAN-NUMBER TO WS-LAST-LOAN-CAPTURED
+032900     END-READ.
+033000 2160-EXIT.
+033100     EXIT.
+033200******************************************************************
+033300*    2200-RUN-AMORT-STEP                                         *
+033400*    CALLS THE AMORTIZATION SCHEDULE GENERATOR, THEN READS ITS
+033500*    OWN OUTPUT EXTRACT BACK THROUGH TO FIND THE LAST LOAN
+033600*    NUMBER IT WROTE, FOR THE CHECKPOINT RECORD.
+033700******************************************************************
+033800 2200-RUN-AMORT-STEP.
+033900     CALL 'COBAMORT'.
+034000     MOVE 'N' TO WS-CHKPT-EOF-SWITCH.
+034100     MOVE SPACES TO WS-LAST-LOAN-CAPTURED.
+034200     OPEN INPUT AMORT-SCHEDULE-FILE.
+034300     PERFORM 2210-READ-AMORT THRU 2210-EXIT
+034400         UNTIL WS-CHKPT-AT-EOF.
+034500     CLOSE AMORT-SCHEDULE-FILE.
+034600 2200-EXIT.
+034700     EXIT.
+034800******************************************************************
+034900*    2210-READ-AMORT
+035000******************************************************************
+035100 2210-READ-AMORT.
+035200     READ AMORT-SCHEDULE-FILE
+035300         AT END
+035400             SET WS-CHKPT-AT-EOF TO TRUE
+035500         NOT AT END
+035600             MOVE AM-LOAN-NUMBER TO WS-LAST-LOAN-CAPTURED
+035700     END-READ.
+035800 2210-EXIT.
+035900     EXIT.
+036000******************************************************************
+036100*    2300-RUN-ESCROW-STEP
+036200*    CALLS THE ESCROW ANALYSIS AND DISBURSEMENT PROGRAM, THEN
+036300*    READS ITS BORROWER STATEMENT EXTRACT BACK THROUGH TO FIND
+036400*    THE LAST LOAN NUMBER IT WROTE, FOR THE CHECKPOINT RECORD.
+036500******************************************************************
+036600 2300-RUN-ESCROW-STEP.
+036700     CALL 'COBESCRW'.
+036800     MOVE SPACES TO WS-LAST-LOAN-CAPTURED.
+036900     MOVE 'N' TO WS-CHKPT-EOF-SWITCH.
+037000     OPEN INPUT ESCROW-STATEMENT-FILE.
+037100     PERFORM 2310-READ-ESCROW THRU 2310-EXIT
+037200         UNTIL WS-CHKPT-AT-EOF.
+037300     CLOSE ESCROW-STATEMENT-FILE.
+037400 2300-EXIT.
+037500     EXIT.
+037600******************************************************************
+037700*    2310-READ-ESCROW
+037800******************************************************************
+037900 2310-READ-ESCROW.
+038000     READ ESCROW-STATEMENT-FILE
+038100         AT END
+038200             SET WS-CHKPT-AT-EOF TO TRUE
+038300         NOT AT END
+038400             MOVE EA-LOAN-NUMBER TO WS-LAST-LOAN-CAPTURED
+038500     END-READ.
+038600 2310-EXIT.
+038700     EXIT.
+038800******************************************************************
+038900*    2400-RUN-REMIT-STEP
+039000*    CALLS THE INVESTOR REMITTANCE PROGRAM, THEN READS ITS
+039100*    REMITTANCE REPORT EXTRACT BACK THROUGH TO FIND THE LAST
+039200*    LOAN NUMBER IT WROTE, FOR THE CHECKPOINT RECORD.
+039300******************************************************************
+039400 2400-RUN-REMIT-STEP.
+039500     CALL 'COBREMIT'.
+039600     MOVE SPACES TO WS-LAST-LOAN-CAPTURED.
+039700     MOVE 'N' TO WS-CHKPT-EOF-SWITCH.
+039800     OPEN INPUT REMITTANCE-REPORT-FILE.
+039900     PERFORM 2410-READ-REMIT THRU 2410-EXIT
+040000         UNTIL WS-CHKPT-AT-EOF.
+040100     CLOSE REMITTANCE-REPORT-FILE.
+040200 2400-EXIT.
+040300     EXIT.
+040400******************************************************************
+040500*    2410-READ-REMIT
+040600******************************************************************
+040700 2410-READ-REMIT.
+040800     READ REMITTANCE-REPORT-FILE
+040900         AT END
+041000             SET WS-CHKPT-AT-EOF TO TRUE
+041100         NOT AT END
+041200             MOVE RM-LOAN-NUMBER TO WS-LAST-LOAN-CAPTURED
+041300     END-READ.
+041400 2410-EXIT.
+041500     EXIT.
+041600******************************************************************
+041700*    2900-WRITE-CHECKPOINT
+041800*    CK-JOB-STEP-NAME AND WS-LAST-LOAN-CAPTURED ARE SET BY THE
+041900*    STEP PARAGRAPH ABOVE; THIS JUST STAMPS THE TIME AND WRITES
+042000*    THE RECORD.
+042100******************************************************************
+042200 2900-WRITE-CHECKPOINT.
+042300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+042400     ACCEPT WS-CURRENT-TIME FROM TIME.
+042500     MOVE WS-LAST-LOAN-CAPTURED TO CK-LAST-LOAN-NUMBER.
+042600     MOVE WS-CURRENT-DATE TO CK-CHECKPOINT-DATE.
+042700     MOVE WS-CURRENT-TIME TO CK-CHECKPOINT-TIME.
+042800     SET CK-STEP-COMPLETE TO TRUE.
+042900     MOVE SPACES TO CK-FILLER.
+043000     WRITE CHECKPOINT-REC.
+043100     IF WS-CHKPT-FILE-STATUS NOT = '00'
+043200         DISPLAY 'COBDDB2 - CHECKPOINT WRITE FAILED, STATUS = '
+043300                 WS-CHKPT-FILE-STATUS
+043400         MOVE 'Y' TO WS-ABEND-SWITCH
+043500     ELSE
+043600         DISPLAY 'COBDDB2 - CHECKPOINT WRITTEN FOR STEP '
+043700                 CK-JOB-STEP-NAME
+043800     END-IF.
+043900 2900-EXIT.
+044000     EXIT.
+044100******************************************************************
+044200*    9000-NORMAL-TERMINATE                                       *
+044300******************************************************************
+044400 9000-NORMAL-TERMINATE.
+044500     DISPLAY 'COBDDB2 - NORMAL COMPLETION'.
+044600     MOVE 0 TO RETURN-CODE.
+044700 9000-EXIT.
+044800     EXIT.
+044900******************************************************************
+045000*    9900-ABEND-TERMINATE                                        *
+045100*    A STEP FAILED -- STOP THE BATCH WINDOW HERE WITH A DISTINCT
+045200*    RETURN CODE SO THE SCHEDULER DOES NOT LET THE REST OF THE
+045300*    NIGHTLY CYCLE START.  RERUN WITH PARM='RESTART' TO RESUME
+045400*    AFTER THE LAST COMPLETE CHECKPOINT ONCE THE PROBLEM IS
+045500*    FIXED.
+045600******************************************************************
+045700 9900-ABEND-TERMINATE.
+045800     DISPLAY 'COBDDB2 - ABENDING NIGHTLY LOAN CYCLE BATCH WINDOW'.
+045900     MOVE 16 TO RETURN-CODE.
+046000 9900-EXIT.
+046100     EXIT.
