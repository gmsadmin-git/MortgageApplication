@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBLAPPL.
+000300 AUTHOR.        G SADLER.
+000400 INSTALLATION.  MORTGAGE SERVICING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     COBLAPPL                                      *
+001000*    DESCRIPTION: LOAN APPLICATION INTAKE.  READS ONE INPUT      *
+001100*                 RECORD PER NEW MORTGAGE APPLICATION, VALIDATES *
+001200*                 REQUIRED BORROWER/PROPERTY/LOAN FIELDS AND THE *
+001300*                 LOAN-TO-VALUE RATIO, AND INSERTS AN ACCEPTED   *
+001400*                 APPLICATION INTO SYSMTG.LOAN_APPLICATION WITH  *
+001500*                 A STATUS OF PENDING.  REJECTED APPLICATIONS    *
+001600*                 ARE COUNTED AND REPORTED BUT DO NOT STOP THE   *
+001700*                 RUN.  FOLLOWS THE SQLCA/EXEC SQL STYLE         *
+001800*                 ESTABLISHED BY COBDDB2.                        *
+001900*                                                                *
+002000*    MODIFICATION HISTORY                                       *
+002100*    DATE       INIT  DESCRIPTION                                *
+002200*    -------    ----  ------------------------------------------ *
+002300*    2026-08-09 GMS   ORIGINAL PROGRAM                           *
+002400*    2026-08-09 GMS   ADDED A FILE STATUS CLAUSE AND A CHECK     *
+002500*                     AROUND THE INPUT FILE OPEN, SAME           *
+002600*                     CONVENTION AS COBDDB2'S CHECKPOINT FILE, SO*
+002700*                     A BAD OPEN ABENDS INSTEAD OF RUNNING       *
+002800*                     AGAINST AN UNAVAILABLE INPUT FILE.         *
+002900*                                                                *
+003000******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT LOAN-APPLICATION-INPUT-FILE ASSIGN TO LOANAPIN
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-LOANAPIN-FILE-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  LOAN-APPLICATION-INPUT-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY LOANAPIN.
+004300 WORKING-STORAGE SECTION.
+004400******************************************************************
+004500*    FILE CONTROL AND COUNTERS                                   *
+004600******************************************************************
+004700 01  WS-EOF-SWITCH                   PIC X(01)       VALUE 'N'.
+004800     88  WS-END-OF-FILE                              VALUE 'Y'.
+004900 01  WS-VALID-SWITCH                 PIC X(01)       VALUE 'Y'.
+005000     88  WS-APPLICATION-VALID                        VALUE 'Y'.
+005100     88  WS-APPLICATION-INVALID                      VALUE 'N'.
+005200 01  WS-READ-COUNT               PIC S9(07) COMP-3 VALUE 0.
+005300 01  WS-INSERT-COUNT             PIC S9(07) COMP-3 VALUE 0.
+005400 01  WS-REJECT-COUNT             PIC S9(07) COMP-3 VALUE 0.
+005500 01  WS-LOANAPIN-FILE-STATUS      PIC X(02)       VALUE '00'.
+005600******************************************************************
+005700*    LOAN-TO-VALUE WORK AREA                                     *
+005800******************************************************************
+005900 01  WS-LTV-PERCENT              PIC S9(3)V99 COMP-3 VALUE 0.
+006000 01  WS-MAX-LTV-PERCENT          PIC S9(3)V99 COMP-3 VALUE 97.
+006100******************************************************************
+006200*    DB2 HOST VARIABLE RECORD FOR LOAN-APPLICATION               *
+006300******************************************************************
+006400     COPY LOANAPPR.
+006500*    INCLUDING SQLCA COPYBOOK FOR SQLCODE AND THE REST OF THE
+006600*    DB2 COMMUNICATIONS AREA.
+006700     EXEC SQL
+006800          INCLUDE SQLCA
+006900     END-EXEC.
+007000 PROCEDURE DIVISION.
+007100******************************************************************
+007200*    0000-MAINLINE                                               *
+007300******************************************************************
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600     PERFORM 2000-READ-INPUT THRU 2000-EXIT.
+007700     PERFORM 3000-PROCESS-APPLICATION THRU 3000-EXIT
+007800         UNTIL WS-END-OF-FILE.
+007900     PERFORM 9000-NORMAL-TERMINATE THRU 9000-EXIT.
+008000     STOP RUN.
+008100******************************************************************
+008200*    1000-INITIALIZE                                             *
+008300******************************************************************
+008400 1000-INITIALIZE.
+008500     DISPLAY 'COBLAPPL - LOAN APPLICATION INTAKE STARTING'.
+008600     OPEN INPUT LOAN-APPLICATION-INPUT-FILE.
+008700     IF WS-LOANAPIN-FILE-STATUS NOT = '00'
+008800         DISPLAY 'COBLAPPL - INPUT FILE OPEN FAILED, STATUS = '
+008900                 WS-LOANAPIN-FILE-STATUS
+009000         MOVE 16 TO RETURN-CODE
+009100         GO TO 9900-ABEND-TERMINATE
+009200     END-IF.
+009300 1000-EXIT.
+009400     EXIT.
+009500******************************************************************
+009600*    2000-READ-INPUT                                             *
+009700******************************************************************
+009800 2000-READ-INPUT.
+009900     READ LOAN-APPLICATION-INPUT-FILE
+010000         AT END
+010100             SET WS-END-OF-FILE TO TRUE
+010200     END-READ.
+010300 2000-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*    3000-PROCESS-APPLICATION                                    *
+010700*    VALIDATES THE CURRENT INPUT RECORD AND, IF IT PASSES,       *
+010800*    INSERTS IT INTO LOAN-APPLICATION.  EITHER WAY THE NEXT      *
+010900*    INPUT RECORD IS READ BEFORE RETURNING TO THE MAINLINE.      *
+011000******************************************************************
+011100 3000-PROCESS-APPLICATION.
+011200     ADD 1 TO WS-READ-COUNT.
+011300     PERFORM 3100-VALIDATE-APPLICATION THRU 3100-EXIT.
+011400     IF WS-APPLICATION-VALID
+011500         PERFORM 3200-INSERT-APPLICATION THRU 3200-EXIT
+011600     ELSE
+011700         ADD 1 TO WS-REJECT-COUNT
+011800     END-IF.
+011900     PERFORM 2000-READ-INPUT THRU 2000-EXIT.
+012000 3000-EXIT.
+012100     EXIT.
+012200******************************************************************
+012300*    3100-VALIDATE-APPLICATION                                   *
+012400*    CHECKS THE REQUIRED BORROWER, PROPERTY AND LOAN FIELDS AND  *
+012500*    THE LOAN-TO-VALUE RATIO.  WS-VALID-SWITCH IS SET TO 'N' AND *
+012600*    A REASON IS DISPLAYED FOR THE FIRST FAILURE FOUND.          *
+012700******************************************************************
+012800 3100-VALIDATE-APPLICATION.
+012900     SET WS-APPLICATION-VALID TO TRUE.
+013000     IF AI-APPLICATION-NUMBER = SPACES
+013100         SET WS-APPLICATION-INVALID TO TRUE
+013200         DISPLAY 'COBLAPPL - REJECT, MISSING APPLICATION NUMBER'
+013300         GO TO 3100-EXIT
+013400     END-IF.
+013500     IF AI-BORROWER-SSN = SPACES OR AI-BORROWER-SSN = ZEROS
+013600         SET WS-APPLICATION-INVALID TO TRUE
+013700         DISPLAY 'COBLAPPL - REJECT, MISSING BORROWER SSN, APPL '
+013800                 AI-APPLICATION-NUMBER
+013900         GO TO 3100-EXIT
+014000     END-IF.
+014100     IF AI-BORROWER-NAME = SPACES
+014200         SET WS-APPLICATION-INVALID TO TRUE
+014300         DISPLAY 'COBLAPPL - REJECT, MISSING BORROWER NAME, APPL '
+014400                 AI-APPLICATION-NUMBER
+014500         GO TO 3100-EXIT
+014600     END-IF.
+014700     IF AI-PROPERTY-ADDRESS = SPACES
+014800         SET WS-APPLICATION-INVALID TO TRUE
+014900         DISPLAY 'COBLAPPL - REJECT, MISSING PROPERTY ADDR, APPL '
+015000                 AI-APPLICATION-NUMBER
+015100         GO TO 3100-EXIT
+015200     END-IF.
+015300     IF AI-PROPERTY-VALUE = ZERO
+015400         SET WS-APPLICATION-INVALID TO TRUE
+015500         DISPLAY 'COBLAPPL - REJECT, ZERO PROPERTY VALUE, APPL '
+015600                 AI-APPLICATION-NUMBER
+015700         GO TO 3100-EXIT
+015800     END-IF.
+015900     IF AI-REQUESTED-LOAN-AMT = ZERO
+016000         SET WS-APPLICATION-INVALID TO TRUE
+016100         DISPLAY 'COBLAPPL - REJECT, ZERO REQUESTED AMT, APPL '
+016200                 AI-APPLICATION-NUMBER
+016300         GO TO 3100-EXIT
+016400     END-IF.
+016500     IF AI-APPLICATION-DATE = SPACES
+016600         SET WS-APPLICATION-INVALID TO TRUE
+016700         DISPLAY 'COBLAPPL - REJECT, MISSING APPL DATE, APPL '
+016800                 AI-APPLICATION-NUMBER
+016900         GO TO 3100-EXIT
+017000     END-IF.
+017100     COMPUTE WS-LTV-PERCENT ROUNDED =
+017200         (AI-REQUESTED-LOAN-AMT / AI-PROPERTY-VALUE) * 100.
+017300     IF WS-LTV-PERCENT > WS-MAX-LTV-PERCENT
+017400         SET WS-APPLICATION-INVALID TO TRUE
+017500         DISPLAY 'COBLAPPL - REJECT, LTV EXCEEDS MAX, APPL '
+017600                 AI-APPLICATION-NUMBER ' LTV = ' WS-LTV-PERCENT
+017700     END-IF.
+017800 3100-EXIT.
+017900     EXIT.
+018000******************************************************************
+018100*    3200-INSERT-APPLICATION                                     *
+018200*    MOVES THE VALIDATED INPUT FIELDS TO THE DB2 HOST VARIABLES  *
+018300*    AND INSERTS THE NEW APPLICATION AS PENDING.                 *
+018400******************************************************************
+018500 3200-INSERT-APPLICATION.
+018600     MOVE AI-APPLICATION-NUMBER  TO LA-APPLICATION-NUMBER.
+018700     MOVE SPACES                 TO LA-LOAN-NUMBER.
+018800     MOVE AI-BORROWER-SSN        TO LA-BORROWER-SSN.
+018900     MOVE AI-BORROWER-NAME       TO LA-BORROWER-NAME.
+019000     MOVE AI-CO-BORROWER-SSN     TO LA-CO-BORROWER-SSN.
+019100     MOVE AI-CO-BORROWER-NAME    TO LA-CO-BORROWER-NAME.
+019200     MOVE AI-PROPERTY-ADDRESS    TO LA-PROPERTY-ADDRESS.
+019300     MOVE AI-PROPERTY-VALUE      TO LA-PROPERTY-VALUE.
+019400     MOVE AI-REQUESTED-LOAN-AMT  TO LA-REQUESTED-LOAN-AMT.
+019500     MOVE WS-LTV-PERCENT         TO LA-LOAN-TO-VALUE-PCT.
+019600     MOVE AI-LOAN-PURPOSE        TO LA-LOAN-PURPOSE.
+019700     MOVE AI-LOAN-TYPE           TO LA-LOAN-TYPE.
+019800     MOVE AI-REQUESTED-RATE      TO LA-REQUESTED-RATE.
+019900     MOVE AI-ANNUAL-INCOME       TO LA-ANNUAL-INCOME.
+020000     MOVE AI-APPLICATION-DATE    TO LA-APPLICATION-DATE.
+020100     MOVE SPACES                 TO LA-ACTION-TAKEN.
+020200     MOVE SPACES                 TO LA-ACTION-DATE.
+020300     MOVE 'PENDING'               TO LA-APPLICATION-STATUS.
+020400     MOVE 0                      TO LA-RATE-SPREAD.
+020500     MOVE AI-APPL-ETHNICITY      TO LA-APPL-ETHNICITY.
+020600     MOVE AI-APPL-RACE           TO LA-APPL-RACE.
+020700     MOVE AI-APPL-SEX            TO LA-APPL-SEX.
+020800     MOVE AI-CO-APPL-ETHNICITY   TO LA-CO-APPL-ETHNICITY.
+020900     MOVE AI-CO-APPL-RACE        TO LA-CO-APPL-RACE.
+021000     MOVE AI-CO-APPL-SEX         TO LA-CO-APPL-SEX.
+021100     EXEC SQL
+021200          INSERT INTO SYSMTG.LOAN_APPLICATION
+021300               (APPLICATION_NUMBER, LOAN_NUMBER, BORROWER_SSN,
+021400                BORROWER_NAME, CO_BORROWER_SSN, CO_BORROWER_NAME,
+021500                PROPERTY_ADDRESS, PROPERTY_VALUE,
+021600                REQUESTED_LOAN_AMT, LOAN_TO_VALUE_PCT,
+021700                LOAN_PURPOSE, LOAN_TYPE, REQUESTED_RATE,
+021800                ANNUAL_INCOME, APPLICATION_DATE, ACTION_TAKEN,
+021900                ACTION_DATE, APPLICATION_STATUS, RATE_SPREAD,
+022000                APPL_ETHNICITY, APPL_RACE, APPL_SEX,
+022100                CO_APPL_ETHNICITY, CO_APPL_RACE, CO_APPL_SEX)
+022200          VALUES
+022300               (:LA-APPLICATION-NUMBER, :LA-LOAN-NUMBER,
+022400                :LA-BORROWER-SSN, :LA-BORROWER-NAME,
+022500                :LA-CO-BORROWER-SSN, :LA-CO-BORROWER-NAME,
+022600                :LA-PROPERTY-ADDRESS, :LA-PROPERTY-VALUE,
+022700                :LA-REQUESTED-LOAN-AMT, :LA-LOAN-TO-VALUE-PCT,
+022800                :LA-LOAN-PURPOSE, :LA-LOAN-TYPE,
+022900                :LA-REQUESTED-RATE, :LA-ANNUAL-INCOME,
+023000                :LA-APPLICATION-DATE, :LA-ACTION-TAKEN,
+023100                :LA-ACTION-DATE, :LA-APPLICATION-STATUS,
+023200                :LA-RATE-SPREAD, :LA-APPL-ETHNICITY,
+023300                :LA-APPL-RACE, :LA-APPL-SEX,
+023400                :LA-CO-APPL-ETHNICITY, :LA-CO-APPL-RACE,
+023500                :LA-CO-APPL-SEX)
+023600     END-EXEC.
+023700     IF SQLCODE NOT = ZERO
+023800         DISPLAY 'COBLAPPL - INSERT FAILED, SQLCODE = ' SQLCODE
+023900                 ' APPL ' AI-APPLICATION-NUMBER
+024000         MOVE 16 TO RETURN-CODE
+024100         GO TO 9900-ABEND-TERMINATE
+024200     END-IF.
+024300     ADD 1 TO WS-INSERT-COUNT.
+024400 3200-EXIT.
+024500     EXIT.
+024600******************************************************************
+024700*    9000-NORMAL-TERMINATE                                       *
+024800******************************************************************
+024900 9000-NORMAL-TERMINATE.
+025000     CLOSE LOAN-APPLICATION-INPUT-FILE.
+025100     DISPLAY 'COBLAPPL - APPLICATIONS READ:     ' WS-READ-COUNT.
+025200     DISPLAY 'COBLAPPL - APPLICATIONS INSERTED: ' WS-INSERT-COUNT.
+025300     DISPLAY 'COBLAPPL - APPLICATIONS REJECTED: ' WS-REJECT-COUNT.
+025400     DISPLAY 'COBLAPPL - NORMAL COMPLETION'.
+025500     MOVE 0 TO RETURN-CODE.
+025600 9000-EXIT.
+025700     EXIT.
+025800******************************************************************
+025900*    9900-ABEND-TERMINATE                                        *
+026000*    REACHED ONLY VIA GO TO WHEN AN INSERT FAILS.  RETURN-CODE   *
+026100*    IS ALREADY SET BY THE CALLER.                               *
+026200******************************************************************
+026300 9900-ABEND-TERMINATE.
+026400     CLOSE LOAN-APPLICATION-INPUT-FILE.
+026500     DISPLAY 'COBLAPPL - ABENDING, RETURN CODE = ' RETURN-CODE.
+026600     STOP RUN.
