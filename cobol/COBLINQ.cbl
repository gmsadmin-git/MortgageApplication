@@ -0,0 +1,368 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBLINQ.
+000300 AUTHOR.        G SADLER.
+000400 INSTALLATION.  MORTGAGE SERVICING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     COBLINQ                                       *
+001000*    DESCRIPTION: ONLINE CICS TRANSACTION (TRANID LINQ) FOR      *
+001100*                 FRONT-LINE SERVICING REPS.  LOOKS UP A LOAN ON *
+001200*                 SYSMTG.LOAN_MASTER BY LOAN NUMBER OR BORROWER  *
+001300*                 SSN AND DISPLAYS CURRENT BALANCE, ESCROW AND   *
+001400*                 DELINQUENCY STATUS.  AN AUTHORIZED REP MAY     *
+001500*                 CORRECT THE NEXT DUE DATE AND/OR POST AN       *
+001600*                 ESCROW BALANCE ADJUSTMENT; EACH FIELD CHANGED  *
+001700*                 IS WRITTEN TO THE LOAN MAINTENANCE AUDIT TRAIL *
+001800*                 (AUDITFL) BEFORE THE SCREEN IS REDISPLAYED, SO *
+001900*                 A CORRECTION MADE WHILE ON THE PHONE WITH A    *
+002000*                 BORROWER DOES NOT HAVE TO WAIT ON THE NEXT     *
+002100*                 BATCH CYCLE.  USES THE SAME SYSMTG.LOAN_MASTER *
+002200*                 HOST VARIABLE LAYOUT (LOANREC) AS COBLMEXT AND *
+002300*                 COBDDB2 SO THE ONLINE AND BATCH VIEWS OF A LOAN*
+002400*                 NEVER DRIFT APART.                             *
+002500*                 THIS TRANSACTION IS CONVERSATIONAL: IT HOLDS   *
+002600*                 THE TERMINAL FOR THE LIFE OF ONE INQUIRY SO THE*
+002700*                 SCREEN CAN BE RE-SENT IMMEDIATELY AFTER EACH   *
+002800*                 CORRECTION WITHOUT A ROUND TRIP THROUGH A      *
+002900*                 COMMAREA.                                      *
+003000*                                                                *
+003100*    MODIFICATION HISTORY                                       *
+003200*    DATE       INIT  DESCRIPTION                                *
+003300*    -------    ----  ------------------------------------------ *
+003400*    2026-08-09 GMS   ORIGINAL PROGRAM                           *
+003500*    2026-08-09 GMS   DEFERRED THE AUDIT-TRAIL WRITES IN 2300    *
+003600*                     UNTIL AFTER THE LOAN-MASTER UPDATE IS      *
+003700*                     CONFIRMED SUCCESSFUL, SO A FAILED UPDATE   *
+003800*                     CANNOT LEAVE A FALSE AUDIT RECORD BEHIND.  *
+003900*                                                                *
+004000******************************************************************
+004100 DATA DIVISION.
+004200 WORKING-STORAGE SECTION.
+004300******************************************************************
+004400*    AUDIT RECORD AREA -- WRITTEN TO THE CICS-DEFINED ESDS       *
+004500*    AUDITFL VIA EXEC CICS WRITE.  NOT A NATIVE COBOL FILE; THIS *
+004600*    TRANSACTION HAS NO FD/SELECT OF ITS OWN, THE SAME AS EVERY  *
+004700*    OTHER CICS-MANAGED FILE.                                    *
+004800******************************************************************
+004900     COPY AUDITREC.
+005000******************************************************************
+005100*    SYMBOLIC MAP FOR LINQMAP1                                   *
+005200******************************************************************
+005300     COPY LINQMAPS.
+005400******************************************************************
+005500*    STANDARD CICS ATTENTION-IDENTIFIER VALUES                   *
+005600******************************************************************
+005700     COPY DFHAID.
+005800******************************************************************
+005900*    DB2 HOST VARIABLE RECORD FOR LOAN-MASTER                    *
+006000******************************************************************
+006100     COPY LOANREC.
+006200*    INCLUDING SQLCA COPYBOOK FOR SQLCODE AND THE REST OF THE
+006300*    DB2 COMMUNICATIONS AREA.
+006400     EXEC SQL
+006500          INCLUDE SQLCA
+006600     END-EXEC.
+006700******************************************************************
+006800*    PROGRAM SWITCHES AND WORK AREAS                             *
+006900******************************************************************
+007000 01  WS-DONE-SWITCH                  PIC X(01)       VALUE 'N'.
+007100     88  WS-DONE                                      VALUE 'Y'.
+007200 01  WS-LOAN-FOUND-SWITCH            PIC X(01)       VALUE 'N'.
+007300     88  WS-LOAN-FOUND                                VALUE 'Y'.
+007400 01  WS-FIRST-TIME-SWITCH            PIC X(01)       VALUE 'Y'.
+007500     88  WS-FIRST-TIME                                VALUE 'Y'.
+007600 01  WS-DUE-DATE-CHANGED-SWITCH      PIC X(01)       VALUE 'N'.
+007700     88  WS-DUE-DATE-CHANGED                          VALUE 'Y'.
+007800 01  WS-ESCROW-CHANGED-SWITCH        PIC X(01)       VALUE 'N'.
+007900     88  WS-ESCROW-CHANGED                            VALUE 'Y'.
+008000 01  WS-ACTION-CODE                  PIC X(01)       VALUE SPACES.
+008100     88  WS-ACTION-INQUIRE                             VALUE 'I'.
+008200     88  WS-ACTION-UPDATE                              VALUE 'U'.
+008300 01  WS-CURRENT-DATE                 PIC X(08)       VALUE SPACES.
+008400 01  WS-CURRENT-TIME                 PIC X(08)       VALUE SPACES.
+008500 01  WS-NEW-ESCROW-BALANCE           PIC S9(7)V99    VALUE 0.
+008600 01  WS-OLD-DUE-DATE-EDIT            PIC X(15)       VALUE SPACES.
+008700 01  WS-NEW-DUE-DATE-EDIT            PIC X(15)       VALUE SPACES.
+008800 01  WS-OLD-ESCROW-EDIT              PIC X(15)       VALUE SPACES.
+008900 01  WS-NEW-ESCROW-EDIT              PIC X(15)       VALUE SPACES.
+009000 01  WS-OPERATOR-ID                  PIC X(08)       VALUE SPACES.
+009100 01  WS-SAVE-SQLCODE                 PIC S9(09) COMP-5 VALUE 0.
+009200 01  WS-UPB-EDIT                     PIC -(9)9.99.
+009300 01  WS-ESCROW-EDIT                  PIC -(6)9.99.
+009400 PROCEDURE DIVISION.
+009500******************************************************************
+009600*    0000-MAINLINE                                               *
+009700******************************************************************
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010000     PERFORM 2000-CONVERSATION THRU 2000-EXIT
+010100         UNTIL WS-DONE.
+010200     PERFORM 9000-NORMAL-TERMINATE THRU 9000-EXIT.
+010300     EXEC CICS
+010400          RETURN
+010500     END-EXEC.
+010600******************************************************************
+010700*    1000-INITIALIZE                                             *
+010800*    SENDS THE BLANK SEARCH SCREEN THE FIRST TIME THROUGH.       *
+010900******************************************************************
+011000 1000-INITIALIZE.
+011100     MOVE LOW-VALUES TO LINQMAP1O.
+011200     MOVE 'ENTER LOAN NUMBER OR SSN, THEN PRESS ENTER'
+011300         TO MSGO.
+011400     EXEC CICS
+011500          SEND MAP('LINQMAP1') MAPSET('LINQMAP')
+011600          ERASE
+011700     END-EXEC.
+011800 1000-EXIT.
+011900     EXIT.
+012000******************************************************************
+012100*    2000-CONVERSATION                                           *
+012200*    ONE PASS THROUGH THE SCREEN: RECEIVE, LOOK UP THE LOAN,     *
+012300*    APPLY ANY CORRECTION REQUESTED, THEN RE-SEND THE MAP.  PF3  *
+012400*    ENDS THE TRANSACTION.                                       *
+012500******************************************************************
+012600 2000-CONVERSATION.
+012700     PERFORM 2100-RECEIVE-MAP THRU 2100-EXIT.
+012800     IF EIBAID = DFHPF3
+012900         SET WS-DONE TO TRUE
+013000         GO TO 2000-EXIT
+013100     END-IF.
+013200     MOVE 'N' TO WS-LOAN-FOUND-SWITCH.
+013300     PERFORM 2200-LOOKUP-LOAN THRU 2200-EXIT.
+013400     IF WS-LOAN-FOUND AND WS-ACTION-UPDATE
+013500         PERFORM 2300-APPLY-CORRECTIONS THRU 2300-EXIT
+013600     END-IF.
+013700     PERFORM 2900-SEND-MAP THRU 2900-EXIT.
+013800 2000-EXIT.
+013900     EXIT.
+014000******************************************************************
+014100*    2100-RECEIVE-MAP                                            *
+014200******************************************************************
+014300 2100-RECEIVE-MAP.
+014400     EXEC CICS
+014500          RECEIVE MAP('LINQMAP1') MAPSET('LINQMAP')
+014600          INTO(LINQMAP1I)
+014700     END-EXEC.
+014800     MOVE ACTIONI TO WS-ACTION-CODE.
+014900 2100-EXIT.
+015000     EXIT.
+015100******************************************************************
+015200*    2200-LOOKUP-LOAN                                            *
+015300*    SELECTS LOAN-MASTER BY LOAN NUMBER WHEN SUPPLIED, ELSE BY   *
+015400*    BORROWER SSN, AND MOVES THE RESULT ONTO THE DISPLAY FIELDS. *
+015500*    A BORROWER CAN HAVE MORE THAN ONE LOAN (REFINANCE, SECOND   *
+015600*    PROPERTY), SO BORROWER_SSN IS NOT UNIQUE -- THE SSN LOOKUP  *
+015700*    GOES THROUGH A CURSOR IN 2210-LOOKUP-BY-SSN AND RETURNS     *
+015800*    THE FIRST MATCHING LOAN BY LOAN NUMBER RATHER THAN RISK AN  *
+015900*    SQLCODE -811 FROM A SINGLETON SELECT INTO.                  *
+016000******************************************************************
+016100 2200-LOOKUP-LOAN.
+016200     IF LOANNOI = SPACES AND SSNI = SPACES
+016300         MOVE 'ENTER A LOAN NUMBER OR SSN' TO MSGO
+016400         GO TO 2200-EXIT
+016500     END-IF.
+016600     IF LOANNOI NOT = SPACES
+016700         MOVE LOANNOI TO LM-LOAN-NUMBER
+016800         EXEC SQL
+016900              SELECT LOAN_NUMBER, BORROWER_SSN, BORROWER_NAME,
+017000                     PROPERTY_ADDRESS, CURRENT_UPB,
+017100                     ESCROW_BALANCE, NEXT_DUE_DATE,
+017200                     LAST_PAID_DATE, DELINQUENCY_STATUS,
+017300                     INVESTOR_CODE, POOL_NUMBER
+017400                INTO :LM-LOAN-NUMBER, :LM-BORROWER-SSN,
+017500                     :LM-BORROWER-NAME, :LM-PROPERTY-ADDRESS,
+017600                     :LM-CURRENT-UPB, :LM-ESCROW-BALANCE,
+017700                     :LM-NEXT-DUE-DATE, :LM-LAST-PAID-DATE,
+017800                     :LM-DELINQUENCY-STATUS, :LM-INVESTOR-CODE,
+017900                     :LM-POOL-NUMBER
+018000                FROM SYSMTG.LOAN_MASTER
+018100               WHERE LOAN_NUMBER = :LM-LOAN-NUMBER
+018200         END-EXEC
+018300     ELSE
+018400         MOVE SSNI TO LM-BORROWER-SSN
+018500         PERFORM 2210-LOOKUP-BY-SSN THRU 2210-EXIT
+018600     END-IF.
+018700     IF SQLCODE = 100
+018800         MOVE 'NO LOAN FOUND FOR THAT NUMBER OR SSN' TO MSGO
+018900         GO TO 2200-EXIT
+019000     END-IF.
+019100     IF SQLCODE NOT = ZERO
+019200         DISPLAY 'COBLINQ - SELECT FAILED, SQLCODE = ' SQLCODE
+019300         MOVE 'LOOKUP FAILED, TRY AGAIN OR NOTIFY SUPPORT'
+019400             TO MSGO
+019500         GO TO 2200-EXIT
+019600     END-IF.
+019700     SET WS-LOAN-FOUND TO TRUE.
+019800     MOVE LM-LOAN-NUMBER         TO LOANNOO.
+019900     MOVE LM-BORROWER-SSN        TO SSNO.
+020000     MOVE LM-BORROWER-NAME       TO BNAMEO.
+020100     MOVE LM-PROPERTY-ADDRESS    TO BADDRO.
+020200     MOVE LM-CURRENT-UPB         TO WS-UPB-EDIT.
+020300     MOVE WS-UPB-EDIT            TO CURUPBO.
+020400     MOVE LM-ESCROW-BALANCE      TO WS-ESCROW-EDIT.
+020500     MOVE WS-ESCROW-EDIT         TO ESCBALO.
+020600     MOVE LM-NEXT-DUE-DATE       TO NEXTDUO.
+020700     MOVE LM-LAST-PAID-DATE      TO LASTPDO.
+020800     MOVE LM-DELINQUENCY-STATUS  TO DELQSTO.
+020900     MOVE LM-INVESTOR-CODE       TO INVCDO.
+021000     MOVE LM-POOL-NUMBER         TO POOLNOO.
+021100     MOVE 'LOAN FOUND, REVIEW DATA BELOW' TO MSGO.
+021200 2200-EXIT.
+021300     EXIT.
+021400******************************************************************
+021500*    2210-LOOKUP-BY-SSN                                         *
+021600*    BORROWER_SSN IS NOT UNIQUE, SO THIS GOES THROUGH A CURSOR   *
+021700*    RATHER THAN A SINGLETON SELECT INTO AND RETURNS ONLY THE    *
+021800*    FIRST MATCHING LOAN, ORDERED BY LOAN NUMBER.  SQLCODE IS    *
+021900*    SAVED ACROSS THE CLOSE SINCE CLOSE RESETS IT TO ZERO AND    *
+022000*    WOULD OTHERWISE ERASE THE FETCH'S SQLCODE (E.G. 100).       *
+022100******************************************************************
+022200 2210-LOOKUP-BY-SSN.
+022300     EXEC SQL
+022400          DECLARE SSN-CURSOR CURSOR FOR
+022500          SELECT LOAN_NUMBER, BORROWER_SSN, BORROWER_NAME,
+022600                 PROPERTY_ADDRESS, CURRENT_UPB,
+022700                 ESCROW_BALANCE, NEXT_DUE_DATE,
+022800                 LAST_PAID_DATE, DELINQUENCY_STATUS,
+022900                 INVESTOR_CODE, POOL_NUMBER
+023000            FROM SYSMTG.LOAN_MASTER
+023100           WHERE BORROWER_SSN = :LM-BORROWER-SSN
+023200           ORDER BY LOAN_NUMBER
+023300     END-EXEC.
+023400     EXEC SQL
+023500          OPEN SSN-CURSOR
+023600     END-EXEC.
+023700     IF SQLCODE NOT = ZERO
+023800         GO TO 2210-EXIT
+023900     END-IF.
+024000     EXEC SQL
+024100          FETCH SSN-CURSOR
+024200            INTO :LM-LOAN-NUMBER, :LM-BORROWER-SSN,
+024300                 :LM-BORROWER-NAME, :LM-PROPERTY-ADDRESS,
+024400                 :LM-CURRENT-UPB, :LM-ESCROW-BALANCE,
+024500                 :LM-NEXT-DUE-DATE, :LM-LAST-PAID-DATE,
+024600                 :LM-DELINQUENCY-STATUS, :LM-INVESTOR-CODE,
+024700                 :LM-POOL-NUMBER
+024800     END-EXEC.
+024900     MOVE SQLCODE               TO WS-SAVE-SQLCODE.
+025000     EXEC SQL
+025100          CLOSE SSN-CURSOR
+025200     END-EXEC.
+025300     MOVE WS-SAVE-SQLCODE       TO SQLCODE.
+025400 2210-EXIT.
+025500     EXIT.
+025600******************************************************************
+025700*    2300-APPLY-CORRECTIONS                                      *
+025800*    AN AUTHORIZED CORRECTION WAS REQUESTED (ACTION = U).  ONLY  *
+025900*    THE NEXT DUE DATE AND AN ESCROW BALANCE ADJUSTMENT MAY BE   *
+026000*    CHANGED.  WHICH FIELDS ACTUALLY CHANGED IS REMEMBERED IN    *
+026100*    SWITCHES, BUT THE AUDIT RECORD FOR EACH IS NOT WRITTEN      *
+026200*    UNTIL AFTER LOAN-MASTER IS UPDATED AND THE UPDATE'S SQLCODE *
+026300*    IS CONFIRMED ZERO, SO AUDITFL NEVER CLAIMS A CHANGE TOOK    *
+026400*    EFFECT THAT THE UPDATE ITSELF FAILED TO MAKE.               *
+026500******************************************************************
+026600 2300-APPLY-CORRECTIONS.
+026700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+026800     ACCEPT WS-CURRENT-TIME FROM TIME.
+026900     MOVE 'N' TO WS-DUE-DATE-CHANGED-SWITCH.
+027000     MOVE 'N' TO WS-ESCROW-CHANGED-SWITCH.
+027100     IF NEWDUEI NOT = SPACES AND NEWDUEI NOT = LM-NEXT-DUE-DATE
+027200         MOVE LM-NEXT-DUE-DATE   TO WS-OLD-DUE-DATE-EDIT
+027300         MOVE NEWDUEI            TO WS-NEW-DUE-DATE-EDIT
+027400         MOVE NEWDUEI            TO LM-NEXT-DUE-DATE
+027500         SET WS-DUE-DATE-CHANGED TO TRUE
+027600     END-IF.
+027700     IF ESCADJI NOT = ZERO
+027800         MOVE LM-ESCROW-BALANCE  TO WS-ESCROW-EDIT
+027900         MOVE WS-ESCROW-EDIT     TO WS-OLD-ESCROW-EDIT
+028000         COMPUTE WS-NEW-ESCROW-BALANCE =
+028100             LM-ESCROW-BALANCE + ESCADJI
+028200         MOVE WS-NEW-ESCROW-BALANCE TO LM-ESCROW-BALANCE
+028300         MOVE WS-NEW-ESCROW-BALANCE TO WS-ESCROW-EDIT
+028400         MOVE WS-ESCROW-EDIT     TO WS-NEW-ESCROW-EDIT
+028500         SET WS-ESCROW-CHANGED TO TRUE
+028600     END-IF.
+028700     EXEC SQL
+028800          UPDATE SYSMTG.LOAN_MASTER
+028900             SET NEXT_DUE_DATE = :LM-NEXT-DUE-DATE,
+029000                 ESCROW_BALANCE = :LM-ESCROW-BALANCE
+029100           WHERE LOAN_NUMBER = :LM-LOAN-NUMBER
+029200     END-EXEC.
+029300     IF SQLCODE NOT = ZERO
+029400         DISPLAY 'COBLINQ - UPDATE FAILED, SQLCODE = ' SQLCODE
+029500         MOVE 'UPDATE FAILED, TRY AGAIN OR NOTIFY SUPPORT'
+029600             TO MSGO
+029700     ELSE
+029800         IF WS-DUE-DATE-CHANGED
+029900             PERFORM 2400-WRITE-AUDIT-REC THRU 2400-EXIT
+030000             MOVE 'NEXT DUE DATE'      TO AU-FIELD-CHANGED
+030100             MOVE WS-OLD-DUE-DATE-EDIT TO AU-OLD-VALUE
+030200             MOVE WS-NEW-DUE-DATE-EDIT TO AU-NEW-VALUE
+030300             PERFORM 2410-WRITE-AUDIT THRU 2410-EXIT
+030400         END-IF
+030500         IF WS-ESCROW-CHANGED
+030600             PERFORM 2400-WRITE-AUDIT-REC THRU 2400-EXIT
+030700             MOVE 'ESCROW BALANCE'     TO AU-FIELD-CHANGED
+030800             MOVE WS-OLD-ESCROW-EDIT   TO AU-OLD-VALUE
+030900             MOVE WS-NEW-ESCROW-EDIT   TO AU-NEW-VALUE
+031000             PERFORM 2410-WRITE-AUDIT THRU 2410-EXIT
+031100         END-IF
+031200         MOVE LM-NEXT-DUE-DATE   TO NEXTDUO
+031300         MOVE WS-ESCROW-EDIT     TO ESCBALO
+031400         MOVE 'CORRECTION APPLIED AND LOGGED' TO MSGO
+031500     END-IF.
+031600 2300-EXIT.
+031700     EXIT.
+031800******************************************************************
+031900*    2400-WRITE-AUDIT-REC                                        *
+032000*    PREPARES THE COMMON PART OF AN AUDIT RECORD.  THE CALLER    *
+032100*    FILLS IN AU-FIELD-CHANGED, AU-OLD-VALUE AND AU-NEW-VALUE    *
+032200*    AND PERFORMS 2410-WRITE-AUDIT TO COMMIT IT.                 *
+032300******************************************************************
+032400 2400-WRITE-AUDIT-REC.
+032500     MOVE LM-LOAN-NUMBER         TO AU-LOAN-NUMBER.
+032600     MOVE WS-CURRENT-DATE        TO AU-CHANGE-DATE.
+032700     MOVE WS-CURRENT-TIME        TO AU-CHANGE-TIME.
+032800     EXEC CICS
+032900          ASSIGN USERID(WS-OPERATOR-ID)
+033000     END-EXEC.
+033100     MOVE WS-OPERATOR-ID         TO AU-USER-ID.
+033200     MOVE EIBTRMID               TO AU-TERMINAL-ID.
+033300     MOVE SPACES                 TO AU-FILLER.
+033400 2400-EXIT.
+033500     EXIT.
+033600******************************************************************
+033700*    2410-WRITE-AUDIT                                            *
+033800*    AUDITFL IS AN ESDS, SO CICS ASSIGNS THE RBA AND NO RIDFLD   *
+033900*    IS NEEDED -- EACH WRITE SIMPLY APPENDS THE NEXT AUDIT       *
+034000*    RECORD TO THE END OF THE FILE.                              *
+034100******************************************************************
+034200 2410-WRITE-AUDIT.
+034300     EXEC CICS
+034400          WRITE FILE('AUDITFL')
+034500          FROM(LOAN-AUDIT-REC)
+034600          LENGTH(LENGTH OF LOAN-AUDIT-REC)
+034700     END-EXEC.
+034800 2410-EXIT.
+034900     EXIT.
+035000******************************************************************
+035100*    2900-SEND-MAP                                               *
+035200*    RE-SENDS THE MAP SO THE REP SEES THE LOOKUP OR CORRECTION   *
+035300*    RESULT WITHOUT ERASING WHAT WAS ALREADY TYPED.              *
+035400******************************************************************
+035500 2900-SEND-MAP.
+035600     EXEC CICS
+035700          SEND MAP('LINQMAP1') MAPSET('LINQMAP')
+035800          DATAONLY
+035900     END-EXEC.
+036000 2900-EXIT.
+036100     EXIT.
+036200******************************************************************
+036300*    9000-NORMAL-TERMINATE                                       *
+036400******************************************************************
+036500 9000-NORMAL-TERMINATE.
+036600     DISPLAY 'COBLINQ - TRANSACTION ENDED NORMALLY'.
+036700 9000-EXIT.
+036800     EXIT.
