@@ -0,0 +1,394 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBESCRW.
+000300 AUTHOR.        G SADLER.
+000400 INSTALLATION.  MORTGAGE SERVICING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     COBESCRW                                      *
+001000*    DESCRIPTION: ANNUAL ESCROW ANALYSIS AND DISBURSEMENT.       *
+001100*                 MATCHES THE LOAN-MASTER EXTRACT AGAINST THE    *
+001200*                 ESCROW DISBURSEMENT SCHEDULE, LOAN NUMBER TO   *
+001300*                 LOAN NUMBER, AND FOR EACH LOAN PROJECTS THE    *
+001400*                 ESCROW BALANCE FORWARD 12 MONTHS THE WAY       *
+001500*                 REG X REQUIRES, DEPOSITING THE MONTHLY ESCROW  *
+001600*                 PAYMENT AND SUBTRACTING EACH SCHEDULED TAX OR  *
+001700*                 INSURANCE DISBURSEMENT IN THE MONTH IT FALLS   *
+001800*                 DUE.  THE LOWEST PROJECTED BALANCE IS COMPARED *
+001900*                 TO A TWO-MONTH TARGET CUSHION TO IDENTIFY A    *
+002000*                 SHORTAGE OR A SURPLUS, AND A NEW MONTHLY       *
+002100*                 ESCROW PAYMENT IS CALCULATED.  WRITES THE      *
+002200*                 BORROWER-FACING ANNUAL ESCROW ANALYSIS         *
+002300*                 STATEMENT AND THE DISBURSEMENT FILE THAT       *
+002400*                 ACCOUNTS PAYABLE USES TO ACTUALLY PAY THE      *
+002500*                 TAXING AUTHORITY AND THE INSURANCE CARRIER.    *
+002600*                                                                *
+002700*    MODIFICATION HISTORY                                       *
+002800*    DATE       INIT  DESCRIPTION                                *
+002900*    -------    ----  ------------------------------------------ *
+003000*    2026-08-09 GMS   ORIGINAL PROGRAM                           *
+003100*    2026-08-09 GMS   GOBACK INSTEAD OF STOP RUN SO COBDDB2 CAN  *
+003200*                     CALL THIS AS A NIGHTLY-CYCLE BATCH STEP    *
+003300*                     AND REGAIN CONTROL TO CHECKPOINT.          *
+003400*    2026-08-09 GMS   ADDED FILE STATUS CLAUSES AND CHECKS AROUND*
+003500*                     ALL FOUR FILES' OPENS AND THE STATEMENT/   *
+003600*                     DISBURSEMENT WRITES, SAME CONVENTION AS    *
+003700*                     COBDDB2'S CHECKPOINT FILE, SO AN ALLOCATION*
+003800*                     OR DISK-FULL FAILURE ABENDS INSTEAD OF     *
+003900*                     SILENTLY TRUNCATING EITHER OUTPUT FILE.    *
+004000*                                                                *
+004100******************************************************************
+004200 ENVIRONMENT DIVISION.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT LOAN-EXTRACT-FILE ASSIGN TO LOANEXT
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS WS-LOANEXT-FILE-STATUS.
+004800     SELECT ESCROW-SCHEDULE-FILE ASSIGN TO ESCRSCH
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS IS WS-ESCRSCH-FILE-STATUS.
+005100     SELECT ESCROW-STATEMENT-FILE ASSIGN TO ESCRSTMT
+005200         ORGANIZATION IS SEQUENTIAL
+005300         FILE STATUS IS WS-ESCRSTMT-FILE-STATUS.
+005400     SELECT ESCROW-DISBURSEMENT-FILE ASSIGN TO ESCRDISB
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS IS WS-ESCRDISB-FILE-STATUS.
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  LOAN-EXTRACT-FILE
+006000     RECORDING MODE IS F
+006100     LABEL RECORDS ARE STANDARD.
+006200     COPY LOANEXT.
+006300 FD  ESCROW-SCHEDULE-FILE
+006400     RECORDING MODE IS F
+006500     LABEL RECORDS ARE STANDARD.
+006600     COPY ESCRSCH.
+006700 FD  ESCROW-STATEMENT-FILE
+006800     RECORDING MODE IS F
+006900     LABEL RECORDS ARE STANDARD.
+007000     COPY ESCRSTMT.
+007100 FD  ESCROW-DISBURSEMENT-FILE
+007200     RECORDING MODE IS F
+007300     LABEL RECORDS ARE STANDARD.
+007400     COPY ESCRDISB.
+007500 WORKING-STORAGE SECTION.
+007600******************************************************************
+007700*    FILE CONTROL AND COUNTERS                                   *
+007800******************************************************************
+007900 01  WS-LOAN-EOF-SWITCH              PIC X(01)       VALUE 'N'.
+008000     88  WS-LOAN-AT-EOF                              VALUE 'Y'.
+008100 01  WS-SCHED-EOF-SWITCH             PIC X(01)       VALUE 'N'.
+008200     88  WS-SCHED-AT-EOF                             VALUE 'Y'.
+008300 01  WS-LOAN-COUNT                PIC S9(07) COMP-3 VALUE 0.
+008400 01  WS-STATEMENT-COUNT           PIC S9(07) COMP-3 VALUE 0.
+008500 01  WS-DISBURSEMENT-COUNT        PIC S9(07) COMP-3 VALUE 0.
+008600 01  WS-LOANEXT-FILE-STATUS       PIC X(02)       VALUE '00'.
+008700 01  WS-ESCRSCH-FILE-STATUS       PIC X(02)       VALUE '00'.
+008800 01  WS-ESCRSTMT-FILE-STATUS      PIC X(02)       VALUE '00'.
+008900 01  WS-ESCRDISB-FILE-STATUS      PIC X(02)       VALUE '00'.
+009000******************************************************************
+009100*    CURRENT-CYCLE SCHEDULE WORK AREA                            *
+009200*    POPULATED FROM THE MATCHING ESCRSCH RECORD WHEN ONE EXISTS, *
+009300*    OR ZEROED OUT WHEN A LOAN HAS NO SCHEDULE ON FILE, SO THE   *
+009400*    PROJECTION LOGIC NEVER HAS TO CARE WHICH CASE IT IS.        *
+009500******************************************************************
+009600 01  WS-TAX-DUE-MONTH             PIC 9(02)         VALUE 0.
+009700 01  WS-TAX-ANNUAL-AMT         PIC S9(07)V99 COMP-3 VALUE 0.
+009800 01  WS-INS-DUE-MONTH             PIC 9(02)         VALUE 0.
+009900 01  WS-INS-ANNUAL-AMT         PIC S9(07)V99 COMP-3 VALUE 0.
+010000******************************************************************
+010100*    PROJECTION WORK AREAS                                       *
+010200******************************************************************
+010300 01  WS-PROJ-COUNT                PIC S9(02) COMP-3 VALUE 0.
+010400 01  WS-PROJ-MM                   PIC 9(02)         VALUE 0.
+010500 01  WS-PROJ-YYYY                 PIC 9(04)         VALUE 0.
+010600 01  WS-RUNNING-BALANCE        PIC S9(07)V99 COMP-3 VALUE 0.
+010700 01  WS-LOW-POINT              PIC S9(07)V99 COMP-3 VALUE 0.
+010800 01  WS-TARGET-CUSHION         PIC S9(07)V99 COMP-3 VALUE 0.
+010900 01  WS-SURPLUS-THRESHOLD      PIC S9(07)V99 COMP-3 VALUE 50.
+011000 01  WS-SHORTAGE-AMT           PIC S9(07)V99 COMP-3 VALUE 0.
+011100 01  WS-SURPLUS-AMT            PIC S9(07)V99 COMP-3 VALUE 0.
+011200 01  WS-NEW-MONTHLY-AMT        PIC S9(07)V99 COMP-3 VALUE 0.
+011300 01  WS-DISBURSEMENT-DATE            PIC X(08) VALUE SPACES.
+011400 PROCEDURE DIVISION.
+011500******************************************************************
+011600*    0000-MAINLINE                                               *
+011700******************************************************************
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012000     PERFORM 2000-READ-LOAN-MASTER THRU 2000-EXIT.
+012100     PERFORM 2100-READ-ESCROW-SCHED THRU 2100-EXIT.
+012200     PERFORM 3000-MATCH-AND-PROCESS THRU 3000-EXIT
+012300         UNTIL WS-LOAN-AT-EOF AND WS-SCHED-AT-EOF.
+012400     PERFORM 9000-NORMAL-TERMINATE THRU 9000-EXIT.
+012500     GOBACK.
+012600******************************************************************
+012700*    1000-INITIALIZE                                             *
+012800******************************************************************
+012900 1000-INITIALIZE.
+013000     DISPLAY 'COBESCRW - ESCROW ANALYSIS STARTING'.
+013100     OPEN INPUT LOAN-EXTRACT-FILE.
+013200     IF WS-LOANEXT-FILE-STATUS NOT = '00'
+013300         DISPLAY 'COBESCRW - EXTRACT FILE OPEN FAILED, STATUS = '
+013400                 WS-LOANEXT-FILE-STATUS
+013500         MOVE 16 TO RETURN-CODE
+013600         GO TO 9900-ABEND-TERMINATE
+013700     END-IF.
+013800     OPEN INPUT ESCROW-SCHEDULE-FILE.
+013900     IF WS-ESCRSCH-FILE-STATUS NOT = '00'
+014000         DISPLAY 'COBESCRW - SCHEDULE FILE OPEN FAILED, STATUS = '
+014100                 WS-ESCRSCH-FILE-STATUS
+014200         MOVE 16 TO RETURN-CODE
+014300         GO TO 9900-ABEND-TERMINATE
+014400     END-IF.
+014500     OPEN OUTPUT ESCROW-STATEMENT-FILE.
+014600     IF WS-ESCRSTMT-FILE-STATUS NOT = '00'
+014700         DISPLAY 'COBESCRW - STATEMENT FILE OPEN FAILED, STATUS='
+014800                 WS-ESCRSTMT-FILE-STATUS
+014900         MOVE 16 TO RETURN-CODE
+015000         GO TO 9900-ABEND-TERMINATE
+015100     END-IF.
+015200     OPEN OUTPUT ESCROW-DISBURSEMENT-FILE.
+015300     IF WS-ESCRDISB-FILE-STATUS NOT = '00'
+015400         DISPLAY 'COBESCRW - DISBURSEMENT FILE OPEN FAILED, '
+015500                 'STATUS = ' WS-ESCRDISB-FILE-STATUS
+015600         MOVE 16 TO RETURN-CODE
+015700         GO TO 9900-ABEND-TERMINATE
+015800     END-IF.
+015900 1000-EXIT.
+016000     EXIT.
+016100******************************************************************
+016200*    2000-READ-LOAN-MASTER                                       *
+016300******************************************************************
+016400 2000-READ-LOAN-MASTER.
+016500     READ LOAN-EXTRACT-FILE
+016600         AT END
+016700             MOVE HIGH-VALUES TO LX-LOAN-NUMBER
+016800             SET WS-LOAN-AT-EOF TO TRUE
+016900     END-READ.
+017000 2000-EXIT.
+017100     EXIT.
+017200******************************************************************
+017300*    2100-READ-ESCROW-SCHED                                      *
+017400******************************************************************
+017500 2100-READ-ESCROW-SCHED.
+017600     READ ESCROW-SCHEDULE-FILE
+017700         AT END
+017800             MOVE HIGH-VALUES TO ES-LOAN-NUMBER
+017900             SET WS-SCHED-AT-EOF TO TRUE
+018000     END-READ.
+018100 2100-EXIT.
+018200     EXIT.
+018300******************************************************************
+018400*    3000-MATCH-AND-PROCESS                                      *
+018500*    MATCHES THE TWO FILES ON LOAN NUMBER.  A LOAN WITH NO       *
+018600*    SCHEDULE RECORD IS STILL ANALYZED, WITH NO DISBURSEMENTS    *
+018700*    PROJECTED.  A SCHEDULE RECORD WITH NO LOAN IS SKIPPED.      *
+018800******************************************************************
+018900 3000-MATCH-AND-PROCESS.
+019000     IF NOT WS-LOAN-AT-EOF
+019100             AND LX-LOAN-NUMBER = ES-LOAN-NUMBER
+019200         MOVE ES-TAX-DUE-MONTH   TO WS-TAX-DUE-MONTH
+019300         MOVE ES-TAX-ANNUAL-AMT  TO WS-TAX-ANNUAL-AMT
+019400         MOVE ES-INS-DUE-MONTH   TO WS-INS-DUE-MONTH
+019500         MOVE ES-INS-ANNUAL-AMT  TO WS-INS-ANNUAL-AMT
+019600         PERFORM 3100-ANALYZE-ESCROW THRU 3100-EXIT
+019700         ADD 1 TO WS-LOAN-COUNT
+019800         PERFORM 2000-READ-LOAN-MASTER THRU 2000-EXIT
+019900         PERFORM 2100-READ-ESCROW-SCHED THRU 2100-EXIT
+020000     ELSE
+020100         IF NOT WS-LOAN-AT-EOF
+020200                 AND (WS-SCHED-AT-EOF
+020300                 OR LX-LOAN-NUMBER < ES-LOAN-NUMBER)
+020400             DISPLAY 'COBESCRW - NO ESCROW SCHEDULE FOR LOAN '
+020500                     LX-LOAN-NUMBER
+020600             MOVE ZERO TO WS-TAX-DUE-MONTH
+020700             MOVE ZERO TO WS-TAX-ANNUAL-AMT
+020800             MOVE ZERO TO WS-INS-DUE-MONTH
+020900             MOVE ZERO TO WS-INS-ANNUAL-AMT
+021000             PERFORM 3100-ANALYZE-ESCROW THRU 3100-EXIT
+021100             ADD 1 TO WS-LOAN-COUNT
+021200             PERFORM 2000-READ-LOAN-MASTER THRU 2000-EXIT
+021300         ELSE
+021400             DISPLAY 'COBESCRW - ESCROW SCHEDULE HAS NO LOAN '
+021500                     ES-LOAN-NUMBER
+021600             PERFORM 2100-READ-ESCROW-SCHED THRU 2100-EXIT
+021700         END-IF
+021800     END-IF.
+021900 3000-EXIT.
+022000     EXIT.
+022100******************************************************************
+022200*    3100-ANALYZE-ESCROW                                         *
+022300*    PROJECTS THE CURRENT LOAN'S ESCROW BALANCE FORWARD 12       *
+022400*    MONTHS STARTING AT THE NEXT DUE DATE, THEN DISPOSITIONS     *
+022500*    THE RESULT TO THE STATEMENT AND DISBURSEMENT FILES.         *
+022600******************************************************************
+022700 3100-ANALYZE-ESCROW.
+022800     MOVE LX-ESCROW-BALANCE      TO WS-RUNNING-BALANCE.
+022900     MOVE LX-ESCROW-BALANCE      TO WS-LOW-POINT.
+023000     COMPUTE WS-TARGET-CUSHION = LX-ESCROW-MONTHLY-AMT * 2.
+023100     MOVE LX-NEXT-DUE-DATE(1:4)  TO WS-PROJ-YYYY.
+023200     MOVE LX-NEXT-DUE-DATE(5:2)  TO WS-PROJ-MM.
+023300     PERFORM 3200-PROJECT-MONTH THRU 3200-EXIT
+023400         VARYING WS-PROJ-COUNT FROM 1 BY 1
+023500         UNTIL WS-PROJ-COUNT > 12.
+023600     PERFORM 3300-COMPUTE-SHORTAGE-SURPLUS THRU 3300-EXIT.
+023700     PERFORM 3400-WRITE-STATEMENT THRU 3400-EXIT.
+023800     PERFORM 3500-WRITE-DISBURSEMENTS THRU 3500-EXIT.
+023900 3100-EXIT.
+024000     EXIT.
+024100******************************************************************
+024200*    3200-PROJECT-MONTH                                          *
+024300*    DEPOSITS ONE MONTH'S ESCROW PAYMENT, SUBTRACTS ANY TAX OR   *
+024400*    INSURANCE DISBURSEMENT DUE THAT MONTH, AND REMEMBERS THE    *
+024500*    LOWEST BALANCE SEEN SO FAR.                                 *
+024600******************************************************************
+024700 3200-PROJECT-MONTH.
+024800     ADD LX-ESCROW-MONTHLY-AMT TO WS-RUNNING-BALANCE.
+024900     IF WS-PROJ-MM = WS-TAX-DUE-MONTH AND WS-TAX-ANNUAL-AMT > 0
+025000         SUBTRACT WS-TAX-ANNUAL-AMT FROM WS-RUNNING-BALANCE
+025100     END-IF.
+025200     IF WS-PROJ-MM = WS-INS-DUE-MONTH AND WS-INS-ANNUAL-AMT > 0
+025300         SUBTRACT WS-INS-ANNUAL-AMT FROM WS-RUNNING-BALANCE
+025400     END-IF.
+025500     IF WS-RUNNING-BALANCE < WS-LOW-POINT
+025600         MOVE WS-RUNNING-BALANCE TO WS-LOW-POINT
+025700     END-IF.
+025800     PERFORM 3600-ADVANCE-MONTH THRU 3600-EXIT.
+025900 3200-EXIT.
+026000     EXIT.
+026100******************************************************************
+026200*    3300-COMPUTE-SHORTAGE-SURPLUS                               *
+026300*    COMPARES THE PROJECTED LOW POINT TO THE TARGET CUSHION AND  *
+026400*    CALCULATES THE NEW MONTHLY ESCROW PAYMENT.  A SURPLUS AT OR *
+026500*    BELOW THE DE MINIMIS THRESHOLD IS NOT REFUNDED.             *
+026600******************************************************************
+026700 3300-COMPUTE-SHORTAGE-SURPLUS.
+026800     MOVE ZERO TO WS-SHORTAGE-AMT.
+026900     MOVE ZERO TO WS-SURPLUS-AMT.
+027000     IF WS-LOW-POINT < WS-TARGET-CUSHION
+027100         COMPUTE WS-SHORTAGE-AMT =
+027200             WS-TARGET-CUSHION - WS-LOW-POINT
+027300     ELSE
+027400         COMPUTE WS-SURPLUS-AMT =
+027500             WS-LOW-POINT - WS-TARGET-CUSHION
+027600         IF WS-SURPLUS-AMT <= WS-SURPLUS-THRESHOLD
+027700             MOVE ZERO TO WS-SURPLUS-AMT
+027800         END-IF
+027900     END-IF.
+028000     COMPUTE WS-NEW-MONTHLY-AMT ROUNDED =
+028100         LX-ESCROW-MONTHLY-AMT + (WS-SHORTAGE-AMT / 12)
+028200                               - (WS-SURPLUS-AMT / 12).
+028300 3300-EXIT.
+028400     EXIT.
+028500******************************************************************
+028600*    3400-WRITE-STATEMENT                                        *
+028700******************************************************************
+028800 3400-WRITE-STATEMENT.
+028900     MOVE LX-LOAN-NUMBER         TO EA-LOAN-NUMBER.
+029000     MOVE LX-BORROWER-NAME       TO EA-BORROWER-NAME.
+029100     MOVE LX-ESCROW-BALANCE      TO EA-CURRENT-ESCROW-BAL.
+029200     MOVE WS-LOW-POINT           TO EA-PROJECTED-LOW-POINT.
+029300     MOVE WS-TARGET-CUSHION      TO EA-TARGET-CUSHION.
+029400     MOVE WS-SHORTAGE-AMT        TO EA-SHORTAGE-AMT.
+029500     MOVE WS-SURPLUS-AMT         TO EA-SURPLUS-AMT.
+029600     MOVE LX-ESCROW-MONTHLY-AMT  TO EA-CURRENT-MONTHLY-AMT.
+029700     MOVE WS-NEW-MONTHLY-AMT     TO EA-NEW-MONTHLY-AMT.
+029800     MOVE SPACES                 TO EA-FILLER.
+029900     WRITE ESCROW-STATEMENT-REC.
+030000     IF WS-ESCRSTMT-FILE-STATUS NOT = '00'
+030100         DISPLAY 'COBESCRW - STATEMENT FILE WRITE FAILED, '
+030200                 'STATUS = ' WS-ESCRSTMT-FILE-STATUS
+030300         MOVE 16 TO RETURN-CODE
+030400         GO TO 9900-ABEND-TERMINATE
+030500     END-IF.
+030600     ADD 1 TO WS-STATEMENT-COUNT.
+030700 3400-EXIT.
+030800     EXIT.
+030900******************************************************************
+031000*    3500-WRITE-DISBURSEMENTS                                    *
+031100*    WRITES ONE DISBURSEMENT RECORD FOR EACH SCHEDULED TAX OR    *
+031200*    INSURANCE PAYMENT THE LOAN HAS ON FILE THIS CYCLE.          *
+031300******************************************************************
+031400 3500-WRITE-DISBURSEMENTS.
+031500     IF WS-TAX-ANNUAL-AMT > 0
+031600         MOVE LX-LOAN-NUMBER     TO ED-LOAN-NUMBER
+031700         SET ED-TYPE-TAX TO TRUE
+031800         MOVE LX-NEXT-DUE-DATE(1:4) TO WS-DISBURSEMENT-DATE(1:4)
+031900         MOVE WS-TAX-DUE-MONTH   TO WS-DISBURSEMENT-DATE(5:2)
+032000         MOVE '01'               TO WS-DISBURSEMENT-DATE(7:2)
+032100         MOVE WS-DISBURSEMENT-DATE TO ED-DUE-DATE
+032200         MOVE WS-TAX-ANNUAL-AMT  TO ED-DISBURSEMENT-AMT
+032300         MOVE SPACES             TO ED-FILLER
+032400         WRITE ESCROW-DISBURSEMENT-REC
+032500         IF WS-ESCRDISB-FILE-STATUS NOT = '00'
+032600             DISPLAY 'COBESCRW - DISBURSEMENT FILE WRITE FAILED, '
+032700                     'STATUS = ' WS-ESCRDISB-FILE-STATUS
+032800             MOVE 16 TO RETURN-CODE
+032900             GO TO 9900-ABEND-TERMINATE
+033000         END-IF
+033100         ADD 1 TO WS-DISBURSEMENT-COUNT
+033200     END-IF.
+033300     IF WS-INS-ANNUAL-AMT > 0
+033400         MOVE LX-LOAN-NUMBER     TO ED-LOAN-NUMBER
+033500         SET ED-TYPE-INSURANCE TO TRUE
+033600         MOVE LX-NEXT-DUE-DATE(1:4) TO WS-DISBURSEMENT-DATE(1:4)
+033700         MOVE WS-INS-DUE-MONTH   TO WS-DISBURSEMENT-DATE(5:2)
+033800         MOVE '01'               TO WS-DISBURSEMENT-DATE(7:2)
+033900         MOVE WS-DISBURSEMENT-DATE TO ED-DUE-DATE
+034000         MOVE WS-INS-ANNUAL-AMT  TO ED-DISBURSEMENT-AMT
+034100         MOVE SPACES             TO ED-FILLER
+034200         WRITE ESCROW-DISBURSEMENT-REC
+034300         IF WS-ESCRDISB-FILE-STATUS NOT = '00'
+034400             DISPLAY 'COBESCRW - DISBURSEMENT FILE WRITE FAILED, '
+034500                     'STATUS = ' WS-ESCRDISB-FILE-STATUS
+034600             MOVE 16 TO RETURN-CODE
+034700             GO TO 9900-ABEND-TERMINATE
+034800         END-IF
+034900         ADD 1 TO WS-DISBURSEMENT-COUNT
+035000     END-IF.
+035100 3500-EXIT.
+035200     EXIT.
+035300******************************************************************
+035400*    3600-ADVANCE-MONTH                                          *
+035500*    ADDS ONE MONTH TO THE WORKING PROJECTION DATE, ROLLING THE  *
+035600*    YEAR OVER WHEN DECEMBER IS PASSED.                          *
+035700******************************************************************
+035800 3600-ADVANCE-MONTH.
+035900     IF WS-PROJ-MM = 12
+036000         MOVE 1 TO WS-PROJ-MM
+036100         ADD 1 TO WS-PROJ-YYYY
+036200     ELSE
+036300         ADD 1 TO WS-PROJ-MM
+036400     END-IF.
+036500 3600-EXIT.
+036600     EXIT.
+036700******************************************************************
+036800*    9000-NORMAL-TERMINATE                                       *
+036900******************************************************************
+037000 9000-NORMAL-TERMINATE.
+037100     CLOSE LOAN-EXTRACT-FILE.
+037200     CLOSE ESCROW-SCHEDULE-FILE.
+037300     CLOSE ESCROW-STATEMENT-FILE.
+037400     CLOSE ESCROW-DISBURSEMENT-FILE.
+037500     DISPLAY 'COBESCRW - LOANS ANALYZED:      ' WS-LOAN-COUNT.
+037600     DISPLAY 'COBESCRW - STATEMENTS WRITTEN: ' WS-STATEMENT-COUNT.
+037700     DISPLAY 'COBESCRW - DISBURSEMENTS WRITTEN: '
+037800             WS-DISBURSEMENT-COUNT.
+037900     DISPLAY 'COBESCRW - NORMAL COMPLETION'.
+038000     MOVE 0 TO RETURN-CODE.
+038100 9000-EXIT.
+038200     EXIT.
+038300******************************************************************
+038400*    9900-ABEND-TERMINATE                                       *
+038500*    REACHED ONLY VIA GO TO WHEN A FILE OPEN OR WRITE FAILS.     *
+038600*    RETURN-CODE IS ALREADY SET BY THE CALLER.                   *
+038700******************************************************************
+038800 9900-ABEND-TERMINATE.
+038900     CLOSE LOAN-EXTRACT-FILE.
+039000     CLOSE ESCROW-SCHEDULE-FILE.
+039100     CLOSE ESCROW-STATEMENT-FILE.
+039200     CLOSE ESCROW-DISBURSEMENT-FILE.
+039300     DISPLAY 'COBESCRW - ABENDING, RETURN CODE = ' RETURN-CODE.
+039400     GOBACK.
