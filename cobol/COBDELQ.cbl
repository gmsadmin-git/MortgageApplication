@@ -0,0 +1,447 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBDELQ.
+000300 AUTHOR.        G SADLER.
+000400 INSTALLATION.  MORTGAGE SERVICING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     COBDELQ                                       *
+001000*    DESCRIPTION: MONTHLY DELINQUENCY AGING REPORT.  READS THE   *
+001100*                 LOAN-MASTER EXTRACT AND BUCKETS EACH LOAN INTO *
+001200*                 CURRENT, 30, 60, 90+ OR FORECLOSURE BY         *
+001300*                 COMPARING LAST-PAID DATE AGAINST NEXT DUE DATE *
+001400*                 A LOAN IS CURRENT WHEN THE LAST PAYMENT POSTED *
+001500*                 THE MONTH BEFORE THE NEXT DUE DATE, AND ONE    *
+001600*                 BUCKET FURTHER DELINQUENT FOR EVERY ADDITIONAL *
+001700*                 MONTH BEHIND.  A LOAN ALREADY FLAGGED FOR      *
+001800*                 FORECLOSURE ON THE MASTER IS REPORTED IN THE   *
+001900*                 FORECLOSURE BUCKET REGARDLESS OF THE DATES.    *
+002000*                 ACCUMULATES SUBTOTALS BY INVESTOR CODE AND BY  *
+002100*                 SERVICER BRANCH AS IT GOES, SINCE THE EXTRACT  *
+002200*                 IS IN LOAN NUMBER SEQUENCE AND NOT SORTED BY   *
+002300*                 EITHER, AND WRITES THE DETAIL LINES FOLLOWED BY*
+002400*                 THE INVESTOR SUBTOTALS, THE BRANCH SUBTOTALS,  *
+002500*                 AND A GRAND TOTAL TO THE REPORT FILE.          *
+002600*                                                                *
+002700*    MODIFICATION HISTORY                                       *
+002800*    DATE       INIT  DESCRIPTION                                *
+002900*    -------    ----  ------------------------------------------ *
+003000*    2026-08-09 GMS   ORIGINAL PROGRAM                           *
+003100*    2026-08-09 GMS   ADDED FILE STATUS CLAUSES AND CHECKS AROUND*
+003200*                     BOTH FILES' OPENS AND EVERY REPORT WRITE,  *
+003300*                     SAME CONVENTION AS COBDDB2'S CHECKPOINT    *
+003400*                     FILE, SO AN ALLOCATION OR DISK-FULL        *
+003500*                     FAILURE ABENDS INSTEAD OF SILENTLY         *
+003600*                     TRUNCATING THE REPORT.  ALSO ADDED A BOUNDS*
+003700*                     CHECK BEFORE GROWING THE INVESTOR AND      *
+003800*                     BRANCH SUBTOTAL TABLES SO A RUN WITH MORE  *
+003900*                     THAN 50 DISTINCT CODES ABENDS INSTEAD OF   *
+004000*                     WRITING PAST THE END OF THE TABLE.         *
+004100*                                                                *
+004200******************************************************************
+004300 ENVIRONMENT DIVISION.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT LOAN-EXTRACT-FILE ASSIGN TO LOANEXT
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS WS-LOANEXT-FILE-STATUS.
+004900     SELECT DELINQUENCY-REPORT-FILE ASSIGN TO DELQRPT
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS WS-DELQRPT-FILE-STATUS.
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  LOAN-EXTRACT-FILE
+005500     RECORDING MODE IS F
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY LOANEXT.
+005800 FD  DELINQUENCY-REPORT-FILE
+005900     RECORDING MODE IS F
+006000     LABEL RECORDS ARE STANDARD.
+006100     COPY DELQRPT.
+006200 WORKING-STORAGE SECTION.
+006300******************************************************************
+006400*    FILE CONTROL AND COUNTERS                                   *
+006500******************************************************************
+006600 01  WS-LOAN-EOF-SWITCH              PIC X(01)       VALUE 'N'.
+006700     88  WS-LOAN-AT-EOF                              VALUE 'Y'.
+006800 01  WS-LOAN-COUNT                PIC S9(07) COMP-3 VALUE 0.
+006900 01  WS-DETAIL-COUNT              PIC S9(07) COMP-3 VALUE 0.
+007000 01  WS-LOANEXT-FILE-STATUS       PIC X(02)       VALUE '00'.
+007100 01  WS-DELQRPT-FILE-STATUS       PIC X(02)       VALUE '00'.
+007200******************************************************************
+007300*    BUCKET DETERMINATION WORK AREAS                             *
+007400******************************************************************
+007500 01  WS-BUCKET-CODE                  PIC X(01)       VALUE SPACE.
+007600     88  WS-BUCKET-CURRENT                           VALUE 'C'.
+007700     88  WS-BUCKET-30                                VALUE '3'.
+007800     88  WS-BUCKET-60                                VALUE '6'.
+007900     88  WS-BUCKET-90                                VALUE '9'.
+008000     88  WS-BUCKET-FC                                VALUE 'F'.
+008100 01  WS-BUCKET-TEXT                  PIC X(11)       VALUE SPACES.
+008200 01  WS-LP-YYYY                      PIC 9(04)       VALUE 0.
+008300 01  WS-LP-MM                        PIC 9(02)       VALUE 0.
+008400 01  WS-DUE-YYYY                     PIC 9(04)       VALUE 0.
+008500 01  WS-DUE-MM                       PIC 9(02)       VALUE 0.
+008600 01  WS-MONTHS-BEHIND             PIC S9(03) COMP-3 VALUE 0.
+008700******************************************************************
+008800*    INVESTOR SUBTOTAL TABLE - BUILT ON THE FLY AS NEW INVESTOR  *
+008900*    CODES ARE ENCOUNTERED, SINCE THE EXTRACT IS NOT SORTED BY   *
+009000*    INVESTOR CODE.                                              *
+009100******************************************************************
+009200 01  WS-INVESTOR-COUNT            PIC S9(03) COMP-3 VALUE 0.
+009300 01  WS-INVESTOR-TABLE.
+009400     05  WS-INVESTOR-ENTRY OCCURS 1 TO 50 TIMES
+009500             DEPENDING ON WS-INVESTOR-COUNT
+009600             INDEXED BY WS-INV-IDX.
+009700         10  WS-INV-CODE             PIC X(04).
+009800         10  WS-INV-CURRENT-CNT   PIC S9(05) COMP-3.
+009900         10  WS-INV-30-CNT        PIC S9(05) COMP-3.
+010000         10  WS-INV-60-CNT        PIC S9(05) COMP-3.
+010100         10  WS-INV-90-CNT        PIC S9(05) COMP-3.
+010200         10  WS-INV-FC-CNT        PIC S9(05) COMP-3.
+010300******************************************************************
+010400*    SERVICER BRANCH SUBTOTAL TABLE - SAME TECHNIQUE AS ABOVE.   *
+010500******************************************************************
+010600 01  WS-BRANCH-COUNT              PIC S9(03) COMP-3 VALUE 0.
+010700 01  WS-BRANCH-TABLE.
+010800     05  WS-BRANCH-ENTRY OCCURS 1 TO 50 TIMES
+010900             DEPENDING ON WS-BRANCH-COUNT
+011000             INDEXED BY WS-BRN-IDX.
+011100         10  WS-BRN-CODE             PIC X(04).
+011200         10  WS-BRN-CURRENT-CNT   PIC S9(05) COMP-3.
+011300         10  WS-BRN-30-CNT        PIC S9(05) COMP-3.
+011400         10  WS-BRN-60-CNT        PIC S9(05) COMP-3.
+011500         10  WS-BRN-90-CNT        PIC S9(05) COMP-3.
+011600         10  WS-BRN-FC-CNT        PIC S9(05) COMP-3.
+011700******************************************************************
+011800*    GRAND TOTAL ACCUMULATORS                                    *
+011900******************************************************************
+012000 01  WS-TOTAL-CURRENT-CNT         PIC S9(07) COMP-3 VALUE 0.
+012100 01  WS-TOTAL-30-CNT              PIC S9(07) COMP-3 VALUE 0.
+012200 01  WS-TOTAL-60-CNT              PIC S9(07) COMP-3 VALUE 0.
+012300 01  WS-TOTAL-90-CNT              PIC S9(07) COMP-3 VALUE 0.
+012400 01  WS-TOTAL-FC-CNT              PIC S9(07) COMP-3 VALUE 0.
+012500 PROCEDURE DIVISION.
+012600******************************************************************
+012700*    0000-MAINLINE                                               *
+012800******************************************************************
+012900 0000-MAINLINE.
+013000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013100     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.
+013200     PERFORM 3000-PROCESS-LOAN THRU 3000-EXIT
+013300         UNTIL WS-LOAN-AT-EOF.
+013400     PERFORM 8000-WRITE-INVESTOR-SUBTOTALS THRU 8000-EXIT.
+013500     PERFORM 8100-WRITE-BRANCH-SUBTOTALS THRU 8100-EXIT.
+013600     PERFORM 8200-WRITE-GRAND-TOTAL THRU 8200-EXIT.
+013700     PERFORM 9000-NORMAL-TERMINATE THRU 9000-EXIT.
+013800     STOP RUN.
+013900******************************************************************
+014000*    1000-INITIALIZE                                             *
+014100******************************************************************
+014200 1000-INITIALIZE.
+014300     DISPLAY 'COBDELQ - DELINQUENCY AGING REPORT STARTING'.
+014400     OPEN INPUT LOAN-EXTRACT-FILE.
+014500     IF WS-LOANEXT-FILE-STATUS NOT = '00'
+014600         DISPLAY 'COBDELQ - EXTRACT FILE OPEN FAILED, STATUS = '
+014700                 WS-LOANEXT-FILE-STATUS
+014800         MOVE 16 TO RETURN-CODE
+014900         GO TO 9900-ABEND-TERMINATE
+015000     END-IF.
+015100     OPEN OUTPUT DELINQUENCY-REPORT-FILE.
+015200     IF WS-DELQRPT-FILE-STATUS NOT = '00'
+015300         DISPLAY 'COBDELQ - REPORT FILE OPEN FAILED, STATUS = '
+015400                 WS-DELQRPT-FILE-STATUS
+015500         MOVE 16 TO RETURN-CODE
+015600         GO TO 9900-ABEND-TERMINATE
+015700     END-IF.
+015800 1000-EXIT.
+015900     EXIT.
+016000******************************************************************
+016100*    2000-READ-EXTRACT                                           *
+016200******************************************************************
+016300 2000-READ-EXTRACT.
+016400     READ LOAN-EXTRACT-FILE
+016500         AT END
+016600             SET WS-LOAN-AT-EOF TO TRUE
+016700     END-READ.
+016800 2000-EXIT.
+016900     EXIT.
+017000******************************************************************
+017100*    3000-PROCESS-LOAN                                           *
+017200******************************************************************
+017300 3000-PROCESS-LOAN.
+017400     ADD 1 TO WS-LOAN-COUNT.
+017500     PERFORM 3100-DETERMINE-BUCKET THRU 3100-EXIT.
+017600     PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT.
+017700     PERFORM 3300-ACCUMULATE-INVESTOR THRU 3300-EXIT.
+017800     PERFORM 3400-ACCUMULATE-BRANCH THRU 3400-EXIT.
+017900     PERFORM 3500-ACCUMULATE-GRAND-TOTAL THRU 3500-EXIT.
+018000     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.
+018100 3000-EXIT.
+018200     EXIT.
+018300******************************************************************
+018400*    3100-DETERMINE-BUCKET                                      *
+018500*    A LOAN ALREADY FLAGGED FC ON THE MASTER GOES STRAIGHT TO    *
+018600*    THE FORECLOSURE BUCKET.  OTHERWISE THE NUMBER OF WHOLE      *
+018700*    MONTHS BY WHICH THE LAST-PAID DATE TRAILS THE NEXT DUE DATE *
+018800*    DRIVES THE BUCKET - A LOAN IS CURRENT WHEN THE LAST PAYMENT *
+018900*    POSTED THE MONTH BEFORE THE NEXT DUE DATE.                  *
+019000******************************************************************
+019100 3100-DETERMINE-BUCKET.
+019200     IF LX-DELINQUENCY-STATUS = 'FC'
+019300         MOVE 'FORECLOSURE' TO WS-BUCKET-TEXT
+019400         SET WS-BUCKET-FC TO TRUE
+019500     ELSE
+019600         MOVE LX-LAST-PAID-DATE(1:4) TO WS-LP-YYYY
+019700         MOVE LX-LAST-PAID-DATE(5:2) TO WS-LP-MM
+019800         MOVE LX-NEXT-DUE-DATE(1:4)  TO WS-DUE-YYYY
+019900         MOVE LX-NEXT-DUE-DATE(5:2)  TO WS-DUE-MM
+020000         COMPUTE WS-MONTHS-BEHIND =
+020100             (WS-DUE-YYYY - WS-LP-YYYY) * 12
+020200             + (WS-DUE-MM - WS-LP-MM) - 1
+020300         IF WS-MONTHS-BEHIND <= 0
+020400             MOVE 'CURRENT' TO WS-BUCKET-TEXT
+020500             SET WS-BUCKET-CURRENT TO TRUE
+020600         ELSE
+020700             IF WS-MONTHS-BEHIND = 1
+020800                 MOVE '30 DAYS' TO WS-BUCKET-TEXT
+020900                 SET WS-BUCKET-30 TO TRUE
+021000             ELSE
+021100                 IF WS-MONTHS-BEHIND = 2
+021200                     MOVE '60 DAYS' TO WS-BUCKET-TEXT
+021300                     SET WS-BUCKET-60 TO TRUE
+021400                 ELSE
+021500                     MOVE '90+ DAYS' TO WS-BUCKET-TEXT
+021600                     SET WS-BUCKET-90 TO TRUE
+021700                 END-IF
+021800             END-IF
+021900         END-IF
+022000     END-IF.
+022100 3100-EXIT.
+022200     EXIT.
+022300******************************************************************
+022400*    3200-WRITE-DETAIL-LINE                                      *
+022500******************************************************************
+022600 3200-WRITE-DETAIL-LINE.
+022700     MOVE SPACES TO DELINQUENCY-REPORT-REC.
+022800     SET DR-TYPE-DETAIL TO TRUE.
+022900     MOVE LX-LOAN-NUMBER         TO DR-LOAN-NUMBER.
+023000     MOVE LX-BORROWER-NAME       TO DR-BORROWER-NAME.
+023100     MOVE LX-SERVICER-BRANCH     TO DR-SERVICER-BRANCH.
+023200     MOVE LX-INVESTOR-CODE       TO DR-INVESTOR-CODE.
+023300     MOVE WS-BUCKET-TEXT         TO DR-BUCKET.
+023400     WRITE DELINQUENCY-REPORT-REC.
+023500     IF WS-DELQRPT-FILE-STATUS NOT = '00'
+023600         DISPLAY 'COBDELQ - REPORT FILE WRITE FAILED, STATUS = '
+023700                 WS-DELQRPT-FILE-STATUS
+023800         MOVE 16 TO RETURN-CODE
+023900         GO TO 9900-ABEND-TERMINATE
+024000     END-IF.
+024100     ADD 1 TO WS-DETAIL-COUNT.
+024200 3200-EXIT.
+024300     EXIT.
+024400******************************************************************
+024500*    3300-ACCUMULATE-INVESTOR                                    *
+024600*    FINDS (OR BUILDS) THE TABLE ENTRY FOR THIS LOAN'S INVESTOR  *
+024700*    CODE AND BUMPS THE COUNT FOR THE BUCKET JUST DETERMINED.    *
+024800******************************************************************
+024900 3300-ACCUMULATE-INVESTOR.
+025000     SET WS-INV-IDX TO 1.
+025100     SEARCH WS-INVESTOR-ENTRY
+025200         AT END
+025300             IF WS-INVESTOR-COUNT NOT < 50
+025400                 DISPLAY 'COBDELQ - INVESTOR TABLE FULL, MORE '
+025500                         'THAN 50 DISTINCT INVESTOR CODES'
+025600                 MOVE 16 TO RETURN-CODE
+025700                 GO TO 9900-ABEND-TERMINATE
+025800             END-IF
+025900             ADD 1 TO WS-INVESTOR-COUNT
+026000             SET WS-INV-IDX TO WS-INVESTOR-COUNT
+026100             MOVE LX-INVESTOR-CODE TO WS-INV-CODE(WS-INV-IDX)
+026200             MOVE ZERO TO WS-INV-CURRENT-CNT(WS-INV-IDX)
+026300             MOVE ZERO TO WS-INV-30-CNT(WS-INV-IDX)
+026400             MOVE ZERO TO WS-INV-60-CNT(WS-INV-IDX)
+026500             MOVE ZERO TO WS-INV-90-CNT(WS-INV-IDX)
+026600             MOVE ZERO TO WS-INV-FC-CNT(WS-INV-IDX)
+026700         WHEN WS-INV-CODE(WS-INV-IDX) = LX-INVESTOR-CODE
+026800             CONTINUE
+026900     END-SEARCH.
+027000     EVALUATE TRUE
+027100         WHEN WS-BUCKET-CURRENT
+027200             ADD 1 TO WS-INV-CURRENT-CNT(WS-INV-IDX)
+027300         WHEN WS-BUCKET-30
+027400             ADD 1 TO WS-INV-30-CNT(WS-INV-IDX)
+027500         WHEN WS-BUCKET-60
+027600             ADD 1 TO WS-INV-60-CNT(WS-INV-IDX)
+027700         WHEN WS-BUCKET-90
+027800             ADD 1 TO WS-INV-90-CNT(WS-INV-IDX)
+027900         WHEN WS-BUCKET-FC
+028000             ADD 1 TO WS-INV-FC-CNT(WS-INV-IDX)
+028100     END-EVALUATE.
+028200 3300-EXIT.
+028300     EXIT.
+028400******************************************************************
+028500*    3400-ACCUMULATE-BRANCH                                      *
+028600*    SAME TECHNIQUE AS 3300, KEYED BY SERVICER BRANCH INSTEAD.   *
+028700******************************************************************
+028800 3400-ACCUMULATE-BRANCH.
+028900     SET WS-BRN-IDX TO 1.
+029000     SEARCH WS-BRANCH-ENTRY
+029100         AT END
+029200             IF WS-BRANCH-COUNT NOT < 50
+029300                 DISPLAY 'COBDELQ - BRANCH TABLE FULL, MORE '
+029400                         'THAN 50 DISTINCT SERVICER BRANCHES'
+029500                 MOVE 16 TO RETURN-CODE
+029600                 GO TO 9900-ABEND-TERMINATE
+029700             END-IF
+029800             ADD 1 TO WS-BRANCH-COUNT
+029900             SET WS-BRN-IDX TO WS-BRANCH-COUNT
+030000             MOVE LX-SERVICER-BRANCH TO WS-BRN-CODE(WS-BRN-IDX)
+030100             MOVE ZERO TO WS-BRN-CURRENT-CNT(WS-BRN-IDX)
+030200             MOVE ZERO TO WS-BRN-30-CNT(WS-BRN-IDX)
+030300             MOVE ZERO TO WS-BRN-60-CNT(WS-BRN-IDX)
+030400             MOVE ZERO TO WS-BRN-90-CNT(WS-BRN-IDX)
+030500             MOVE ZERO TO WS-BRN-FC-CNT(WS-BRN-IDX)
+030600         WHEN WS-BRN-CODE(WS-BRN-IDX) = LX-SERVICER-BRANCH
+030700             CONTINUE
+030800     END-SEARCH.
+030900     EVALUATE TRUE
+031000         WHEN WS-BUCKET-CURRENT
+031100             ADD 1 TO WS-BRN-CURRENT-CNT(WS-BRN-IDX)
+031200         WHEN WS-BUCKET-30
+031300             ADD 1 TO WS-BRN-30-CNT(WS-BRN-IDX)
+031400         WHEN WS-BUCKET-60
+031500             ADD 1 TO WS-BRN-60-CNT(WS-BRN-IDX)
+031600         WHEN WS-BUCKET-90
+031700             ADD 1 TO WS-BRN-90-CNT(WS-BRN-IDX)
+031800         WHEN WS-BUCKET-FC
+031900             ADD 1 TO WS-BRN-FC-CNT(WS-BRN-IDX)
+032000     END-EVALUATE.
+032100 3400-EXIT.
+032200     EXIT.
+032300******************************************************************
+032400*    3500-ACCUMULATE-GRAND-TOTAL                                 *
+032500******************************************************************
+032600 3500-ACCUMULATE-GRAND-TOTAL.
+032700     EVALUATE TRUE
+032800         WHEN WS-BUCKET-CURRENT
+032900             ADD 1 TO WS-TOTAL-CURRENT-CNT
+033000         WHEN WS-BUCKET-30
+033100             ADD 1 TO WS-TOTAL-30-CNT
+033200         WHEN WS-BUCKET-60
+033300             ADD 1 TO WS-TOTAL-60-CNT
+033400         WHEN WS-BUCKET-90
+033500             ADD 1 TO WS-TOTAL-90-CNT
+033600         WHEN WS-BUCKET-FC
+033700             ADD 1 TO WS-TOTAL-FC-CNT
+033800     END-EVALUATE.
+033900 3500-EXIT.
+034000     EXIT.
+034100******************************************************************
+034200*    8000-WRITE-INVESTOR-SUBTOTALS                               *
+034300******************************************************************
+034400 8000-WRITE-INVESTOR-SUBTOTALS.
+034500     PERFORM 8010-WRITE-ONE-INVESTOR-SUB THRU 8010-EXIT
+034600         VARYING WS-INV-IDX FROM 1 BY 1
+034700         UNTIL WS-INV-IDX > WS-INVESTOR-COUNT.
+034800 8000-EXIT.
+034900     EXIT.
+035000******************************************************************
+035100*    8010-WRITE-ONE-INVESTOR-SUB                                 *
+035200******************************************************************
+035300 8010-WRITE-ONE-INVESTOR-SUB.
+035400     MOVE SPACES TO DELINQUENCY-REPORT-REC.
+035500     SET DR-TYPE-INVESTOR-SUB TO TRUE.
+035600     MOVE 'INVESTOR SUBTOTAL'     TO DR-SUB-LABEL.
+035700     MOVE WS-INV-CODE(WS-INV-IDX) TO DR-SUB-KEY.
+035800     MOVE WS-INV-CURRENT-CNT(WS-INV-IDX) TO DR-SUB-CURRENT-CNT.
+035900     MOVE WS-INV-30-CNT(WS-INV-IDX)      TO DR-SUB-30-CNT.
+036000     MOVE WS-INV-60-CNT(WS-INV-IDX)      TO DR-SUB-60-CNT.
+036100     MOVE WS-INV-90-CNT(WS-INV-IDX)      TO DR-SUB-90-CNT.
+036200     MOVE WS-INV-FC-CNT(WS-INV-IDX)      TO DR-SUB-FC-CNT.
+036300     WRITE DELINQUENCY-REPORT-REC.
+036400     IF WS-DELQRPT-FILE-STATUS NOT = '00'
+036500         DISPLAY 'COBDELQ - REPORT FILE WRITE FAILED, STATUS = '
+036600                 WS-DELQRPT-FILE-STATUS
+036700         MOVE 16 TO RETURN-CODE
+036800         GO TO 9900-ABEND-TERMINATE
+036900     END-IF.
+037000 8010-EXIT.
+037100     EXIT.
+037200******************************************************************
+037300*    8100-WRITE-BRANCH-SUBTOTALS                                 *
+037400******************************************************************
+037500 8100-WRITE-BRANCH-SUBTOTALS.
+037600     PERFORM 8110-WRITE-ONE-BRANCH-SUB THRU 8110-EXIT
+037700         VARYING WS-BRN-IDX FROM 1 BY 1
+037800         UNTIL WS-BRN-IDX > WS-BRANCH-COUNT.
+037900 8100-EXIT.
+038000     EXIT.
+038100******************************************************************
+038200*    8110-WRITE-ONE-BRANCH-SUB                                   *
+038300******************************************************************
+038400 8110-WRITE-ONE-BRANCH-SUB.
+038500     MOVE SPACES TO DELINQUENCY-REPORT-REC.
+038600     SET DR-TYPE-BRANCH-SUB TO TRUE.
+038700     MOVE 'BRANCH SUBTOTAL'       TO DR-SUB-LABEL.
+038800     MOVE WS-BRN-CODE(WS-BRN-IDX) TO DR-SUB-KEY.
+038900     MOVE WS-BRN-CURRENT-CNT(WS-BRN-IDX) TO DR-SUB-CURRENT-CNT.
+039000     MOVE WS-BRN-30-CNT(WS-BRN-IDX)      TO DR-SUB-30-CNT.
+039100     MOVE WS-BRN-60-CNT(WS-BRN-IDX)      TO DR-SUB-60-CNT.
+039200     MOVE WS-BRN-90-CNT(WS-BRN-IDX)      TO DR-SUB-90-CNT.
+039300     MOVE WS-BRN-FC-CNT(WS-BRN-IDX)      TO DR-SUB-FC-CNT.
+039400     WRITE DELINQUENCY-REPORT-REC.
+039500     IF WS-DELQRPT-FILE-STATUS NOT = '00'
+039600         DISPLAY 'COBDELQ - REPORT FILE WRITE FAILED, STATUS = '
+039700                 WS-DELQRPT-FILE-STATUS
+039800         MOVE 16 TO RETURN-CODE
+039900         GO TO 9900-ABEND-TERMINATE
+040000     END-IF.
+040100 8110-EXIT.
+040200     EXIT.
+040300******************************************************************
+040400*    8200-WRITE-GRAND-TOTAL                                      *
+040500******************************************************************
+040600 8200-WRITE-GRAND-TOTAL.
+040700     MOVE SPACES TO DELINQUENCY-REPORT-REC.
+040800     SET DR-TYPE-GRAND-TOTAL TO TRUE.
+040900     MOVE 'GRAND TOTAL'          TO DR-SUB-LABEL.
+041000     MOVE SPACES                 TO DR-SUB-KEY.
+041100     MOVE WS-TOTAL-CURRENT-CNT   TO DR-SUB-CURRENT-CNT.
+041200     MOVE WS-TOTAL-30-CNT        TO DR-SUB-30-CNT.
+041300     MOVE WS-TOTAL-60-CNT        TO DR-SUB-60-CNT.
+041400     MOVE WS-TOTAL-90-CNT        TO DR-SUB-90-CNT.
+041500     MOVE WS-TOTAL-FC-CNT        TO DR-SUB-FC-CNT.
+041600     WRITE DELINQUENCY-REPORT-REC.
+041700     IF WS-DELQRPT-FILE-STATUS NOT = '00'
+041800         DISPLAY 'COBDELQ - REPORT FILE WRITE FAILED, STATUS = '
+041900                 WS-DELQRPT-FILE-STATUS
+042000         MOVE 16 TO RETURN-CODE
+042100         GO TO 9900-ABEND-TERMINATE
+042200     END-IF.
+042300 8200-EXIT.
+042400     EXIT.
+042500******************************************************************
+042600*    9000-NORMAL-TERMINATE                                       *
+042700******************************************************************
+042800 9000-NORMAL-TERMINATE.
+042900     CLOSE LOAN-EXTRACT-FILE.
+043000     CLOSE DELINQUENCY-REPORT-FILE.
+043100     DISPLAY 'COBDELQ - LOANS PROCESSED:    ' WS-LOAN-COUNT.
+043200     DISPLAY 'COBDELQ - DETAIL LINES WRITTEN: ' WS-DETAIL-COUNT.
+043300     DISPLAY 'COBDELQ - NORMAL COMPLETION'.
+043400     MOVE 0 TO RETURN-CODE.
+043500 9000-EXIT.
+043600     EXIT.
+043700******************************************************************
+043800*    9900-ABEND-TERMINATE                                       *
+043900*    SAME CONVENTION AS COBDDB2'S CHECKPOINT FILE -- CLOSE WHAT  *
+044000*    IS OPEN AND STOP WITH A NONZERO RETURN-CODE RATHER THAN     *
+044100*    LETTING A BAD OPEN OR WRITE CONTINUE SILENTLY.              *
+044200******************************************************************
+044300 9900-ABEND-TERMINATE.
+044400     CLOSE LOAN-EXTRACT-FILE.
+044500     CLOSE DELINQUENCY-REPORT-FILE.
+044600     DISPLAY 'COBDELQ - ABENDING, RETURN CODE = ' RETURN-CODE.
+044700     STOP RUN.
