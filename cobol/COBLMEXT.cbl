@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBLMEXT.
+000300 AUTHOR.        G SADLER.
+000400 INSTALLATION.  MORTGAGE SERVICING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     COBLMEXT                                      *
+001000*    DESCRIPTION: OPENS A CURSOR AGAINST SYSMTG.LOAN_MASTER AND  *
+001100*                 WRITES ONE FORMATTED RECORD PER LOAN TO THE    *
+001200*                 LOAN-MASTER SEQUENTIAL EXTRACT.  THIS EXTRACT  *
+001300*                 IS THE INPUT TO EVERY DOWNSTREAM SERVICING AND *
+001400*                 REPORTING PROGRAM THAT DOES NOT TALK TO DB2    *
+001500*                 DIRECTLY (AMORTIZATION, ESCROW, DELINQUENCY    *
+001600*                 AGING, INVESTOR REMITTANCE).                  *
+001700*                 BUILT ALONGSIDE COBDDB2, REUSING ITS SQLCA     *
+001800*                 INCLUDE PATTERN.                               *
+001900*                                                                *
+002000*    MODIFICATION HISTORY                                       *
+002100*    DATE       INIT  DESCRIPTION                                *
+002200*    -------    ----  ------------------------------------------ *
+002300*    2026-08-09 GMS   ORIGINAL PROGRAM                           *
+002400*    2026-08-09 GMS   GOBACK INSTEAD OF STOP RUN SO COBDDB2 CAN  *
+002500*                     CALL THIS AS A NIGHTLY-CYCLE BATCH STEP    *
+002600*                     AND REGAIN CONTROL TO CHECKPOINT.          *
+002700*    2026-08-09 GMS   ABEND PATH ALSO GOES BACK TO THE CALLER    *
+002800*                     INSTEAD OF STOP RUN, SO A CURSOR OPEN OR   *
+002900*                     FETCH FAILURE LETS COBDDB2 CHECKPOINT THE  *
+003000*                     ABEND AND HONOR ITS RESTART CONTRACT.      *
+003100*    2026-08-09 GMS   ADDED A FILE STATUS CLAUSE AND CHECKS      *
+003200*                     AROUND THE EXTRACT FILE OPEN AND WRITE, THE*
+003300*                     SAME CONVENTION ESTABLISHED FOR COBDDB2'S  *
+003400*                     CHECKPOINT FILE, SO A DISK-FULL OR         *
+003500*                     ALLOCATION FAILURE ABENDS INSTEAD OF       *
+003600*                     SILENTLY TRUNCATING THE EXTRACT.           *
+003700*                                                                *
+003800******************************************************************
+003900 ENVIRONMENT DIVISION.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT LOAN-EXTRACT-FILE ASSIGN TO LOANEXT
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS WS-LOANEXT-FILE-STATUS.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  LOAN-EXTRACT-FILE
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY LOANEXT.
+005100 WORKING-STORAGE SECTION.
+005200******************************************************************
+005300*    CURSOR CONTROL AND COUNTERS                                 *
+005400******************************************************************
+005500 01  WS-EOF-SWITCH                   PIC X(01)       VALUE 'N'.
+005600     88  WS-END-OF-CURSOR                            VALUE 'Y'.
+005700 01  WS-LOAN-COUNT              PIC S9(07) COMP-3 VALUE 0.
+005800 01  WS-LOANEXT-FILE-STATUS          PIC X(02)       VALUE '00'.
+005900******************************************************************
+006000*    DB2 HOST VARIABLE RECORD FOR LOAN-MASTER                    *
+006100******************************************************************
+006200     COPY LOANREC.
+006300*    INCLUDING SQLCA COPYBOOK FOR SQLCODE AND THE REST OF THE
+006400*    DB2 COMMUNICATIONS AREA.
+006500     EXEC SQL
+006600          INCLUDE SQLCA
+006700     END-EXEC.
+006800 PROCEDURE DIVISION.
+006900******************************************************************
+007000*    0000-MAINLINE                                               *
+007100******************************************************************
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007400     PERFORM 2000-OPEN-CURSOR THRU 2000-EXIT.
+007500     PERFORM 3000-PROCESS-LOANS THRU 3000-EXIT
+007600         UNTIL WS-END-OF-CURSOR.
+007700     PERFORM 4000-CLOSE-CURSOR THRU 4000-EXIT.
+007800     PERFORM 9000-NORMAL-TERMINATE THRU 9000-EXIT.
+007900     GOBACK.
+008000******************************************************************
+008100*    1000-INITIALIZE                                             *
+008200******************************************************************
+008300 1000-INITIALIZE.
+008400     DISPLAY 'COBLMEXT - LOAN MASTER EXTRACT STARTING'.
+008500     OPEN OUTPUT LOAN-EXTRACT-FILE.
+008600     IF WS-LOANEXT-FILE-STATUS NOT = '00'
+008700         DISPLAY 'COBLMEXT - EXTRACT FILE OPEN FAILED, STATUS = '
+008800                 WS-LOANEXT-FILE-STATUS
+008900         MOVE 16 TO RETURN-CODE
+009000         GO TO 9900-ABEND-TERMINATE
+009100     END-IF.
+009200 1000-EXIT.
+009300     EXIT.
+009400******************************************************************
+009500*    2000-OPEN-CURSOR                                            *
+009600*    DECLARES AND OPENS THE LOAN-MASTER CURSOR, THEN PRIMES THE  *
+009700*    FETCH-AHEAD LOOP WITH THE FIRST FETCH.                      *
+009800******************************************************************
+009900 2000-OPEN-CURSOR.
+010000     EXEC SQL
+010100          DECLARE LOAN-CURSOR CURSOR FOR
+010200          SELECT LOAN_NUMBER, BORROWER_SSN, BORROWER_NAME,
+010300                 PROPERTY_ADDRESS, ORIGINAL_LOAN_AMT,
+010400                 ORIGINATION_DATE, MATURITY_DATE, NOTE_RATE,
+010500                 CURRENT_UPB, NEXT_DUE_DATE, LAST_PAID_DATE,
+010600                 SCHEDULED_PI_AMT, ESCROW_BALANCE,
+010700                 ESCROW_MONTHLY_AMT, DELINQUENCY_STATUS,
+010800                 INVESTOR_CODE, POOL_NUMBER, REMIT_TYPE,
+010900                 SERVICER_BRANCH
+011000            FROM SYSMTG.LOAN_MASTER
+011100            ORDER BY LOAN_NUMBER
+011200     END-EXEC.
+011300     EXEC SQL
+011400          OPEN LOAN-CURSOR
+011500     END-EXEC.
+011600     IF SQLCODE NOT = ZERO
+011700         DISPLAY 'COBLMEXT - OPEN CURSOR FAILED, SQLCODE = '
+011800                 SQLCODE
+011900         MOVE 16 TO RETURN-CODE
+012000         GO TO 9900-ABEND-TERMINATE
+012100     END-IF.
+012200     PERFORM 3100-FETCH-LOAN THRU 3100-EXIT.
+012300 2000-EXIT.
+012400     EXIT.
+012500******************************************************************
+012600*    3000-PROCESS-LOANS                                          *
+012700*    FORMATS THE CURRENT LOAN-MASTER ROW ONTO THE EXTRACT RECORD,*
+012800*    WRITES IT, THEN FETCHES THE NEXT ROW.                       *
+012900******************************************************************
+013000 3000-PROCESS-LOANS.
+013100     MOVE LM-LOAN-NUMBER         TO LX-LOAN-NUMBER.
+013200     MOVE LM-BORROWER-SSN        TO LX-BORROWER-SSN.
+013300     MOVE LM-BORROWER-NAME       TO LX-BORROWER-NAME.
+013400     MOVE LM-ORIGINAL-LOAN-AMT   TO LX-ORIGINAL-LOAN-AMT.
+013500     MOVE LM-ORIGINATION-DATE    TO LX-ORIGINATION-DATE.
+013600     MOVE LM-MATURITY-DATE       TO LX-MATURITY-DATE.
+013700     MOVE LM-NOTE-RATE           TO LX-NOTE-RATE.
+013800     MOVE LM-CURRENT-UPB         TO LX-CURRENT-UPB.
+013900     MOVE LM-NEXT-DUE-DATE       TO LX-NEXT-DUE-DATE.
+014000     MOVE LM-LAST-PAID-DATE      TO LX-LAST-PAID-DATE.
+014100     MOVE LM-SCHEDULED-PI-AMT    TO LX-SCHEDULED-PI-AMT.
+014200     MOVE LM-ESCROW-BALANCE      TO LX-ESCROW-BALANCE.
+014300     MOVE LM-ESCROW-MONTHLY-AMT  TO LX-ESCROW-MONTHLY-AMT.
+014400     MOVE LM-DELINQUENCY-STATUS  TO LX-DELINQUENCY-STATUS.
+014500     MOVE LM-INVESTOR-CODE       TO LX-INVESTOR-CODE.
+014600     MOVE LM-POOL-NUMBER         TO LX-POOL-NUMBER.
+014700     MOVE LM-REMIT-TYPE          TO LX-REMIT-TYPE.
+014800     MOVE LM-SERVICER-BRANCH     TO LX-SERVICER-BRANCH.
+014900     MOVE SPACES                 TO LX-FILLER.
+015000     WRITE LOAN-EXTRACT-REC.
+015100     IF WS-LOANEXT-FILE-STATUS NOT = '00'
+015200         DISPLAY 'COBLMEXT - EXTRACT FILE WRITE FAILED, STATUS = '
+015300                 WS-LOANEXT-FILE-STATUS
+015400         MOVE 16 TO RETURN-CODE
+015500         GO TO 9900-ABEND-TERMINATE
+015600     END-IF.
+015700     ADD 1 TO WS-LOAN-COUNT.
+015800     PERFORM 3100-FETCH-LOAN THRU 3100-EXIT.
+015900 3000-EXIT.
+016000     EXIT.
+016100******************************************************************
+016200*    3100-FETCH-LOAN                                             *
+016300******************************************************************
+016400 3100-FETCH-LOAN.
+016500     EXEC SQL
+016600          FETCH LOAN-CURSOR
+016700          INTO :LM-LOAN-NUMBER, :LM-BORROWER-SSN,
+016800               :LM-BORROWER-NAME, :LM-PROPERTY-ADDRESS,
+016900               :LM-ORIGINAL-LOAN-AMT, :LM-ORIGINATION-DATE,
+017000               :LM-MATURITY-DATE, :LM-NOTE-RATE,
+017100               :LM-CURRENT-UPB, :LM-NEXT-DUE-DATE,
+017200               :LM-LAST-PAID-DATE, :LM-SCHEDULED-PI-AMT,
+017300               :LM-ESCROW-BALANCE, :LM-ESCROW-MONTHLY-AMT,
+017400               :LM-DELINQUENCY-STATUS, :LM-INVESTOR-CODE,
+017500               :LM-POOL-NUMBER, :LM-REMIT-TYPE,
+017600               :LM-SERVICER-BRANCH
+017700     END-EXEC.
+017800     IF SQLCODE = 100
+017900         SET WS-END-OF-CURSOR TO TRUE
+018000     ELSE
+018100         IF SQLCODE NOT = ZERO
+018200             DISPLAY 'COBLMEXT - FETCH FAILED, SQLCODE = ' SQLCODE
+018300             MOVE 16 TO RETURN-CODE
+018400             GO TO 9900-ABEND-TERMINATE
+018500         END-IF
+018600     END-IF.
+018700 3100-EXIT.
+018800     EXIT.
+018900******************************************************************
+019000*    4000-CLOSE-CURSOR                                           *
+019100******************************************************************
+019200 4000-CLOSE-CURSOR.
+019300     EXEC SQL
+019400          CLOSE LOAN-CURSOR
+019500     END-EXEC.
+019600 4000-EXIT.
+019700     EXIT.
+019800******************************************************************
+019900*    9000-NORMAL-TERMINATE                                       *
+020000******************************************************************
+020100 9000-NORMAL-TERMINATE.
+020200     CLOSE LOAN-EXTRACT-FILE.
+020300     DISPLAY 'COBLMEXT - LOANS EXTRACTED: ' WS-LOAN-COUNT.
+020400     DISPLAY 'COBLMEXT - NORMAL COMPLETION'.
+020500     MOVE 0 TO RETURN-CODE.
+020600 9000-EXIT.
+020700     EXIT.
+020800******************************************************************
+020900*    9900-ABEND-TERMINATE                                        *
+021000*    REACHED ONLY VIA GO TO WHEN THE CURSOR OPEN OR A FETCH      *
+021100*    FAILS.  RETURN-CODE IS ALREADY SET BY THE CALLER.           *
+021200******************************************************************
+021300 9900-ABEND-TERMINATE.
+021400     CLOSE LOAN-EXTRACT-FILE.
+021500     DISPLAY 'COBLMEXT - ABENDING, RETURN CODE = ' RETURN-CODE.
+021600     GOBACK.
