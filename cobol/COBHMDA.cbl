@@ -0,0 +1,264 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBHMDA.
+000300 AUTHOR.        G SADLER.
+000400 INSTALLATION.  MORTGAGE SERVICING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     COBHMDA                                       *
+001000*    DESCRIPTION: OPENS A CURSOR AGAINST SYSMTG.LOAN_APPLICATION *
+001100*                 AND WRITES ONE HMDA LOAN/APPLICATION REGISTER  *
+001200*                 RECORD PER APPLICATION, IN THE CFPB FLAT FILE  *
+001300*                 FORMAT, TO THE ANNUAL LAR EXTRACT.  COVERS     *
+001400*                 ACTION TAKEN, LOAN PURPOSE, APPLICANT AND      *
+001500*                 CO-APPLICANT DEMOGRAPHICS, AND RATE SPREAD.    *
+001600*                 BUILT ALONGSIDE COBLMEXT, REUSING ITS SQLCA    *
+001700*                 INCLUDE AND CURSOR FETCH-AHEAD PATTERN.        *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                       *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    -------    ----  ------------------------------------------ *
+002200*    2026-08-09 GMS   ORIGINAL PROGRAM                           *
+002300*    2026-08-09 GMS   ADDED A REPORTING-YEAR EXEC PARM AND A     *
+002400*                     CURSOR WHERE CLAUSE THAT EXCLUDES          *
+002500*                     UNDISPOSED APPLICATIONS (BLANK ACTION-     *
+002600*                     TAKEN) AND LIMITS ACTION-DATE TO THE       *
+002700*                     REQUESTED YEAR, SO A RERUN FOR A NEW       *
+002800*                     YEAR NO LONGER DUPLICATES PRIOR YEARS'     *
+002900*                     RECORDS.                                   *
+003000*    2026-08-09 GMS   CAPPED THE REPORTING-YEAR PARM REF-MOD AT  *
+003100*                     4 BYTES SO AN OVERSIZE JCL PARM CANNOT     *
+003200*                     REF-MOD PAST LS-PARM-VALUE.                *
+003300*    2026-08-09 GMS   ADDED A FILE STATUS CLAUSE AND A CHECK     *
+003400*                     AROUND THE LAR FILE OPEN AND EVERY WRITE,  *
+003500*                     SAME CONVENTION AS COBDDB2'S CHECKPOINT    *
+003600*                     FILE, SO A BAD OPEN OR A DISK-FULL WRITE   *
+003700*                     ABENDS INSTEAD OF SILENTLY TRUNCATING THE  *
+003800*                     LAR EXTRACT.                               *
+003900*                                                                *
+004000******************************************************************
+004100 ENVIRONMENT DIVISION.
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT HMDA-LAR-FILE ASSIGN TO HMDARPT
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS WS-HMDARPT-FILE-STATUS.
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  HMDA-LAR-FILE
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD.
+005200     COPY HMDAREC.
+005300 WORKING-STORAGE SECTION.
+005400******************************************************************
+005500*    CURSOR CONTROL AND COUNTERS                                 *
+005600******************************************************************
+005700 01  WS-EOF-SWITCH                   PIC X(01)       VALUE 'N'.
+005800     88  WS-END-OF-CURSOR                            VALUE 'Y'.
+005900 01  WS-APPLICATION-COUNT         PIC S9(07) COMP-3 VALUE 0.
+006000 01  WS-HMDARPT-FILE-STATUS       PIC X(02)       VALUE '00'.
+006100******************************************************************
+006200*    REPORTING-YEAR PARM AND THE ACTION-DATE RANGE IT DRIVES     *
+006300******************************************************************
+006400 01  WS-PARM-TEXT                    PIC X(04)       VALUE SPACES.
+006500 01  WS-CURRENT-DATE                 PIC X(08)       VALUE SPACES.
+006600 01  WS-REPORTING-YEAR               PIC X(04)       VALUE SPACES.
+006700 01  WS-YEAR-START-DATE              PIC X(08)       VALUE SPACES.
+006800 01  WS-YEAR-END-DATE                PIC X(08)       VALUE SPACES.
+006900******************************************************************
+007000*    DB2 HOST VARIABLE RECORD FOR LOAN-APPLICATION               *
+007100******************************************************************
+007200     COPY LOANAPPR.
+007300*    INCLUDING SQLCA COPYBOOK FOR SQLCODE AND THE REST OF THE
+007400*    DB2 COMMUNICATIONS AREA.
+007500     EXEC SQL
+007600          INCLUDE SQLCA
+007700     END-EXEC.
+007800 LINKAGE SECTION.
+007900 01  LS-PARM-AREA.
+008000     05  LS-PARM-LENGTH              PIC S9(4) COMP.
+008100     05  LS-PARM-VALUE               PIC X(04).
+008200 PROCEDURE DIVISION USING LS-PARM-AREA.
+008300******************************************************************
+008400*    0000-MAINLINE                                               *
+008500******************************************************************
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008800     PERFORM 1100-CHECK-REPORTING-YEAR-PARM THRU 1100-EXIT.
+008900     PERFORM 2000-OPEN-CURSOR THRU 2000-EXIT.
+009000     PERFORM 3000-PROCESS-APPLICATIONS THRU 3000-EXIT
+009100         UNTIL WS-END-OF-CURSOR.
+009200     PERFORM 4000-CLOSE-CURSOR THRU 4000-EXIT.
+009300     PERFORM 9000-NORMAL-TERMINATE THRU 9000-EXIT.
+009400     STOP RUN.
+009500******************************************************************
+009600*    1000-INITIALIZE                                             *
+009700******************************************************************
+009800 1000-INITIALIZE.
+009900     DISPLAY 'COBHMDA - HMDA LAR EXTRACT STARTING'.
+010000     OPEN OUTPUT HMDA-LAR-FILE.
+010100     IF WS-HMDARPT-FILE-STATUS NOT = '00'
+010200         DISPLAY 'COBHMDA - LAR FILE OPEN FAILED, STATUS = '
+010300                 WS-HMDARPT-FILE-STATUS
+010400         MOVE 16 TO RETURN-CODE
+010500         GO TO 9900-ABEND-TERMINATE
+010600     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+010900******************************************************************
+011000*    1100-CHECK-REPORTING-YEAR-PARM                              *
+011100*    THE EXEC PARM IS THE FOUR-DIGIT REPORTING YEAR.  IF IT IS   *
+011200*    BLANK, THE CURRENT SYSTEM YEAR IS ASSUMED.  THE YEAR DRIVES *
+011300*    THE ACTION-DATE RANGE THE CURSOR'S WHERE CLAUSE FILTERS    *
+011400*    ON, SO A RERUN FOR A DIFFERENT YEAR DOES NOT RE-EXTRACT     *
+011500*    EVERY PRIOR YEAR'S APPLICATIONS.  THE REFERENCE MODIFICA-   *
+011600*    TION OF LS-PARM-VALUE IS CAPPED AT ITS OWN PIC X(04) SIZE   *
+011700*    SO AN OVERSIZE JCL PARM CANNOT REF-MOD PAST THE FIELD.      *
+011800******************************************************************
+011900 1100-CHECK-REPORTING-YEAR-PARM.
+012000     IF LS-PARM-LENGTH > ZERO
+012100         IF LS-PARM-LENGTH > 4
+012200             MOVE LS-PARM-VALUE(1:4) TO WS-PARM-TEXT
+012300         ELSE
+012400             MOVE LS-PARM-VALUE(1:LS-PARM-LENGTH) TO WS-PARM-TEXT
+012500         END-IF
+012600         MOVE WS-PARM-TEXT TO WS-REPORTING-YEAR
+012700     ELSE
+012800         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+012900         MOVE WS-CURRENT-DATE(1:4) TO WS-REPORTING-YEAR
+013000     END-IF.
+013100     STRING WS-REPORTING-YEAR DELIMITED BY SIZE
+013200            '0101'          DELIMITED BY SIZE
+013300         INTO WS-YEAR-START-DATE.
+013400     STRING WS-REPORTING-YEAR DELIMITED BY SIZE
+013500            '1231'          DELIMITED BY SIZE
+013600         INTO WS-YEAR-END-DATE.
+013700     DISPLAY 'COBHMDA - EXTRACTING REPORTING '
+013800             'YEAR ' WS-REPORTING-YEAR.
+013900 1100-EXIT.
+014000     EXIT.
+014100******************************************************************
+014200*    2000-OPEN-CURSOR                                            *
+014300*    DECLARES AND OPENS THE LOAN-APPLICATION CURSOR, THEN PRIMES *
+014400*    THE FETCH-AHEAD LOOP WITH THE FIRST FETCH.  THE WHERE       *
+014500*    CLAUSE EXCLUDES UNDISPOSED APPLICATIONS (BLANK ACTION-TAKEN,*
+014600*    LEFT THAT WAY BY COBLAPPL UNTIL A DECISION IS MADE) AND     *
+014700*    LIMITS ACTION-DATE TO THE REQUESTED REPORTING YEAR.         *
+014800******************************************************************
+014900 2000-OPEN-CURSOR.
+015000     EXEC SQL
+015100          DECLARE LAR-CURSOR CURSOR FOR
+015200          SELECT APPLICATION_NUMBER, LOAN_NUMBER,
+015300                 APPLICATION_DATE, ACTION_TAKEN, ACTION_DATE,
+015400                 LOAN_PURPOSE, LOAN_TYPE, REQUESTED_LOAN_AMT,
+015500                 PROPERTY_VALUE, RATE_SPREAD, APPL_ETHNICITY,
+015600                 APPL_RACE, APPL_SEX, CO_APPL_ETHNICITY,
+015700                 CO_APPL_RACE, CO_APPL_SEX
+015800            FROM SYSMTG.LOAN_APPLICATION
+015900           WHERE ACTION_TAKEN <> ' '
+016000             AND ACTION_DATE BETWEEN :WS-YEAR-START-DATE
+016100                                 AND :WS-YEAR-END-DATE
+016200            ORDER BY APPLICATION_NUMBER
+016300     END-EXEC.
+016400     EXEC SQL
+016500          OPEN LAR-CURSOR
+016600     END-EXEC.
+016700     IF SQLCODE NOT = ZERO
+016800         DISPLAY 'COBHMDA - OPEN CURSOR FAILED, SQLCODE = '
+016900                 SQLCODE
+017000         MOVE 16 TO RETURN-CODE
+017100         GO TO 9900-ABEND-TERMINATE
+017200     END-IF.
+017300     PERFORM 3100-FETCH-APPLICATION THRU 3100-EXIT.
+017400 2000-EXIT.
+017500     EXIT.
+017600******************************************************************
+017700*    3000-PROCESS-APPLICATIONS                                   *
+017800*    FORMATS THE CURRENT LOAN-APPLICATION ROW ONTO THE LAR       *
+017900*    RECORD, WRITES IT, THEN FETCHES THE NEXT ROW.               *
+018000******************************************************************
+018100 3000-PROCESS-APPLICATIONS.
+018200     MOVE LA-APPLICATION-NUMBER  TO HM-APPLICATION-NUMBER.
+018300     MOVE LA-LOAN-NUMBER         TO HM-LOAN-NUMBER.
+018400     MOVE LA-APPLICATION-DATE    TO HM-APPLICATION-DATE.
+018500     MOVE LA-ACTION-TAKEN        TO HM-ACTION-TAKEN.
+018600     MOVE LA-ACTION-DATE         TO HM-ACTION-DATE.
+018700     MOVE LA-LOAN-PURPOSE        TO HM-LOAN-PURPOSE.
+018800     MOVE LA-LOAN-TYPE           TO HM-LOAN-TYPE.
+018900     MOVE LA-REQUESTED-LOAN-AMT  TO HM-LOAN-AMOUNT.
+019000     MOVE LA-PROPERTY-VALUE      TO HM-PROPERTY-VALUE.
+019100     MOVE LA-RATE-SPREAD         TO HM-RATE-SPREAD.
+019200     MOVE LA-APPL-ETHNICITY      TO HM-APPL-ETHNICITY.
+019300     MOVE LA-APPL-RACE           TO HM-APPL-RACE.
+019400     MOVE LA-APPL-SEX            TO HM-APPL-SEX.
+019500     MOVE LA-CO-APPL-ETHNICITY   TO HM-CO-APPL-ETHNICITY.
+019600     MOVE LA-CO-APPL-RACE        TO HM-CO-APPL-RACE.
+019700     MOVE LA-CO-APPL-SEX         TO HM-CO-APPL-SEX.
+019800     MOVE SPACES                 TO HM-FILLER.
+019900     WRITE HMDA-LAR-REC.
+020000     IF WS-HMDARPT-FILE-STATUS NOT = '00'
+020100         DISPLAY 'COBHMDA - LAR FILE WRITE FAILED, STATUS = '
+020200                 WS-HMDARPT-FILE-STATUS
+020300         MOVE 16 TO RETURN-CODE
+020400         GO TO 9900-ABEND-TERMINATE
+020500     END-IF.
+020600     ADD 1 TO WS-APPLICATION-COUNT.
+020700     PERFORM 3100-FETCH-APPLICATION THRU 3100-EXIT.
+020800 3000-EXIT.
+020900     EXIT.
+021000******************************************************************
+021100*    3100-FETCH-APPLICATION                                      *
+021200******************************************************************
+021300 3100-FETCH-APPLICATION.
+021400     EXEC SQL
+021500          FETCH LAR-CURSOR
+021600          INTO :LA-APPLICATION-NUMBER, :LA-LOAN-NUMBER,
+021700               :LA-APPLICATION-DATE, :LA-ACTION-TAKEN,
+021800               :LA-ACTION-DATE, :LA-LOAN-PURPOSE,
+021900               :LA-LOAN-TYPE, :LA-REQUESTED-LOAN-AMT,
+022000               :LA-PROPERTY-VALUE, :LA-RATE-SPREAD,
+022100               :LA-APPL-ETHNICITY, :LA-APPL-RACE,
+022200               :LA-APPL-SEX, :LA-CO-APPL-ETHNICITY,
+022300               :LA-CO-APPL-RACE, :LA-CO-APPL-SEX
+022400     END-EXEC.
+022500     IF SQLCODE = 100
+022600         SET WS-END-OF-CURSOR TO TRUE
+022700     ELSE
+022800         IF SQLCODE NOT = ZERO
+022900             DISPLAY 'COBHMDA - FETCH FAILED, SQLCODE = ' SQLCODE
+023000             MOVE 16 TO RETURN-CODE
+023100             GO TO 9900-ABEND-TERMINATE
+023200         END-IF
+023300     END-IF.
+023400 3100-EXIT.
+023500     EXIT.
+023600******************************************************************
+023700*    4000-CLOSE-CURSOR                                           *
+023800******************************************************************
+023900 4000-CLOSE-CURSOR.
+024000     EXEC SQL
+024100          CLOSE LAR-CURSOR
+024200     END-EXEC.
+024300 4000-EXIT.
+024400     EXIT.
+024500******************************************************************
+024600*    9000-NORMAL-TERMINATE                                       *
+024700******************************************************************
+024800 9000-NORMAL-TERMINATE.
+024900     CLOSE HMDA-LAR-FILE.
+025000     DISPLAY 'COBHMDA - APPLICATIONS EXTRACTED: '
+025100             WS-APPLICATION-COUNT.
+025200     DISPLAY 'COBHMDA - NORMAL COMPLETION'.
+025300     MOVE 0 TO RETURN-CODE.
+025400 9000-EXIT.
+025500     EXIT.
+025600******************************************************************
+025700*    9900-ABEND-TERMINATE                                        *
+025800*    REACHED ONLY VIA GO TO WHEN THE CURSOR OPEN OR A FETCH      *
+025900*    FAILS.  RETURN-CODE IS ALREADY SET BY THE CALLER.           *
+026000******************************************************************
+026100 9900-ABEND-TERMINATE.
+026200     CLOSE HMDA-LAR-FILE.
+026300     DISPLAY 'COBHMDA - ABENDING, RETURN CODE = ' RETURN-CODE.
+026400     STOP RUN.
